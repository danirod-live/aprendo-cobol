@@ -0,0 +1,243 @@
+000010*----------------------------------------------------------*
+000020* PAYEXTR - EXTRACTO DE NOMINA POR DEPARTAMENTO             *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. PAYEXTR.
+000060 AUTHOR. EQUIPO DE NOMINA.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2026-08-09 DR  VERSION ORIGINAL. LEE EMPLEADO-MASTER Y     *
+000140*                ACUMULA EMPLEADOS Y SALARIO POR             *
+000150*                DEPARTAMENTO, CON TOTAL GENERAL AL FINAL.   *
+000160* 2026-08-09 DR  EL LAYOUT DE EMPLEADO-MASTER-REC PASA AL     *
+000170*                COPY COMUN EMPLEADO, COMPARTIDO CON CAMPOS   *
+000180*                Y EMPLROST.                                  *
+000190* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS CADA WRITE    *
+000200*                DE PAYRPT, EN LA NUEVA RUTINA 8100-CHECK-      *
+000210*                PAYRPT.                                        *
+000220* 2026-08-09 DR  EMPMSTR SE LEE EN ORDEN DE EMP-ID, NO DE        *
+000230*                DEPARTAMENTO, ASI QUE EL CORTE DE CONTROL POR   *
+000240*                DEPARTAMENTO NECESITA EL MAESTRO ORDENADO POR   *
+000250*                DEPARTAMENTO/EMP-ID PRIMERO. SE AGREGA UN SORT  *
+000260*                INTERNO (IGUAL AL DE EMPLROST): 2000-RELEASE-   *
+000270*                MASTER LIBERA CADA REGISTRO DEL MAESTRO AL      *
+000280*                SORT Y 3000-PROCESS-SORTED HACE EL CORTE DE     *
+000290*                CONTROL SOBRE LOS REGISTROS YA ORDENADOS.       *
+000300*----------------------------------------------------------*
+
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SPECIAL-NAMES.
+000340     DECIMAL-POINT IS COMMA.
+
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT EMPLEADO-MASTER-FILE ASSIGN TO "EMPMSTR"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS SEQUENTIAL
+000400         RECORD KEY IS EMP-ID
+000410         FILE STATUS IS WS-EMPMSTR-STATUS.
+
+000420     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+000430     SELECT PAYROLL-RPT-FILE ASSIGN TO "PAYRPT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-PAYRPT-STATUS.
+
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  EMPLEADO-MASTER-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY EMPLEADO.
+
+000510 SD  SORT-WORK-FILE.
+000520 01  SORT-WORK-REC.
+000530     05 SW-DEPARTAMENTO         PIC X(04).
+000540     05 SW-EMP-ID               PIC 9(06).
+000550     05 SW-SALARIO              PIC 9(07)V99.
+
+000560 FD  PAYROLL-RPT-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  PAYROLL-RPT-LINE           PIC X(80).
+
+000590 WORKING-STORAGE SECTION.
+000600 01  WS-EMPMSTR-STATUS          PIC X(02) VALUE SPACES.
+000610     88 WS-EMPMSTR-OK               VALUE "00".
+000620     88 WS-EMPMSTR-EOF              VALUE "10".
+
+000630 01  WS-PAYRPT-STATUS           PIC X(02) VALUE SPACES.
+000640     88 WS-PAYRPT-OK                VALUE "00".
+
+000650 01  WS-SWITCHES.
+000660     05 WS-EOF-MASTER-SW       PIC X(01) VALUE "N".
+000670         88 WS-EOF-MASTER           VALUE "Y".
+000680     05 WS-EOF-SORT-SW         PIC X(01) VALUE "N".
+000690         88 WS-EOF-SORT              VALUE "Y".
+000700     05 WS-PRIMERA-VEZ-SW      PIC X(01) VALUE "S".
+000710         88 WS-PRIMERA-VEZ          VALUE "S".
+
+000720 01  WS-DEPTO-ACTUAL            PIC X(04) VALUE SPACES.
+000730 01  WS-DEPTO-EMP-COUNT         PIC 9(05) COMP VALUE ZERO.
+000740 01  WS-DEPTO-SALARIO-TOTAL     PIC 9(09)V99 VALUE ZERO.
+
+000750 01  WS-GRAN-EMP-COUNT          PIC 9(05) COMP VALUE ZERO.
+000760 01  WS-GRAN-SALARIO-TOTAL      PIC 9(09)V99 VALUE ZERO.
+
+000770 01  WS-DEPTO-LINE.
+000780     05 FILLER                  PIC X(12) VALUE "DEPARTAMENTO".
+000790     05 DL-DEPTO                PIC X(04).
+000800     05 FILLER                  PIC X(04) VALUE SPACES.
+000810     05 FILLER                  PIC X(10) VALUE "EMPLEADOS ".
+000820     05 DL-EMP-COUNT            PIC ZZZZ9.
+000830     05 FILLER                  PIC X(04) VALUE SPACES.
+000840     05 FILLER                  PIC X(08) VALUE "SALARIO ".
+000850     05 DL-SALARIO-TOTAL        PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+000860 01  WS-GRAN-TOTAL-LINE.
+000870     05 FILLER                  PIC X(26) VALUE
+000880         "TOTAL GENERAL  EMPLEADOS  ".
+000890     05 GT-EMP-COUNT             PIC ZZZZ9.
+000900     05 FILLER                  PIC X(04) VALUE SPACES.
+000910     05 FILLER                  PIC X(08) VALUE "SALARIO ".
+000920     05 GT-SALARIO-TOTAL        PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+000930 PROCEDURE DIVISION.
+
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000960     SORT SORT-WORK-FILE
+000970         ON ASCENDING KEY SW-DEPARTAMENTO SW-EMP-ID
+000980         INPUT PROCEDURE IS 2000-RELEASE-MASTER
+000990         OUTPUT PROCEDURE IS 3000-PROCESS-SORTED.
+001000     PERFORM 8000-WRITE-DEPTO-BREAK THRU 8000-EXIT.
+001010     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001020     GOBACK.
+
+001030 1000-INITIALIZE.
+001040     OPEN OUTPUT PAYROLL-RPT-FILE.
+001050     IF NOT WS-PAYRPT-OK
+001060         DISPLAY "PAYEXTR: ERROR ABRIENDO PAYRPT "
+001070             WS-PAYRPT-STATUS
+001080         GO TO ABEND-CLEANUP
+001090     END-IF.
+001100 1000-EXIT.
+001110     EXIT.
+
+001120*----------------------------------------------------------*
+001130* PROCEDIMIENTO DE ENTRADA DEL SORT: LEE EMPMSTR EN SU ORDEN  *
+001140* FISICO (POR EMP-ID) Y LIBERA CADA REGISTRO AL TRABAJO DE    *
+001150* ORDENAMIENTO POR DEPARTAMENTO/EMP-ID.                       *
+001160*----------------------------------------------------------*
+001170 2000-RELEASE-MASTER.
+001180     OPEN INPUT EMPLEADO-MASTER-FILE.
+001190     IF NOT WS-EMPMSTR-OK
+001200         DISPLAY "PAYEXTR: ERROR ABRIENDO EMPMSTR "
+001210             WS-EMPMSTR-STATUS
+001220         GO TO ABEND-CLEANUP
+001230     END-IF
+001240     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001250     PERFORM UNTIL WS-EOF-MASTER
+001260         MOVE DEPARTAMENTO TO SW-DEPARTAMENTO
+001270         MOVE EMP-ID       TO SW-EMP-ID
+001280         MOVE SALARIO      TO SW-SALARIO
+001290         RELEASE SORT-WORK-REC
+001300         PERFORM 2100-READ-MASTER THRU 2100-EXIT
+001310     END-PERFORM.
+001320     CLOSE EMPLEADO-MASTER-FILE.
+
+001330 2100-READ-MASTER.
+001340     READ EMPLEADO-MASTER-FILE NEXT
+001350         AT END
+001360             SET WS-EOF-MASTER TO TRUE
+001370     END-READ
+001380     IF NOT WS-EOF-MASTER AND NOT WS-EMPMSTR-OK
+001390         DISPLAY "PAYEXTR: ERROR LEYENDO EMPMSTR "
+001400             WS-EMPMSTR-STATUS
+001410         GO TO ABEND-CLEANUP
+001420     END-IF
+001430 2100-EXIT.
+001440     EXIT.
+
+001450*----------------------------------------------------------*
+001460* PROCEDIMIENTO DE SALIDA DEL SORT: RECIBE LOS REGISTROS YA   *
+001470* ORDENADOS POR DEPARTAMENTO/EMP-ID Y HACE EL CORTE DE        *
+001480* CONTROL POR DEPARTAMENTO.                                   *
+001490*----------------------------------------------------------*
+001500 3000-PROCESS-SORTED.
+001510     PERFORM 3200-RETURN-SORT THRU 3200-EXIT
+001520         UNTIL WS-EOF-SORT.
+
+001530 3200-RETURN-SORT.
+001540     RETURN SORT-WORK-FILE
+001550         AT END
+001560             SET WS-EOF-SORT TO TRUE
+001570             GO TO 3200-EXIT
+001580     END-RETURN
+001590     IF WS-PRIMERA-VEZ
+001600         MOVE "N" TO WS-PRIMERA-VEZ-SW
+001610         MOVE SW-DEPARTAMENTO TO WS-DEPTO-ACTUAL
+001620     END-IF
+001630     IF SW-DEPARTAMENTO NOT = WS-DEPTO-ACTUAL
+001640         PERFORM 8000-WRITE-DEPTO-BREAK THRU 8000-EXIT
+001650         MOVE SW-DEPARTAMENTO TO WS-DEPTO-ACTUAL
+001660     END-IF
+001670     ADD 1 TO WS-DEPTO-EMP-COUNT
+001680     ADD SW-SALARIO TO WS-DEPTO-SALARIO-TOTAL
+001690     ADD 1 TO WS-GRAN-EMP-COUNT
+001700     ADD SW-SALARIO TO WS-GRAN-SALARIO-TOTAL
+001710 3200-EXIT.
+001720     EXIT.
+
+001730 8000-WRITE-DEPTO-BREAK.
+001740     IF WS-DEPTO-EMP-COUNT = ZERO
+001750         GO TO 8000-EXIT
+001760     END-IF
+001770     MOVE WS-DEPTO-ACTUAL        TO DL-DEPTO
+001780     MOVE WS-DEPTO-EMP-COUNT     TO DL-EMP-COUNT
+001790     MOVE WS-DEPTO-SALARIO-TOTAL TO DL-SALARIO-TOTAL
+001800     MOVE WS-DEPTO-LINE TO PAYROLL-RPT-LINE
+001810     WRITE PAYROLL-RPT-LINE
+001820     PERFORM 8100-CHECK-PAYRPT THRU 8100-EXIT
+001830     MOVE ZERO TO WS-DEPTO-EMP-COUNT
+001840     MOVE ZERO TO WS-DEPTO-SALARIO-TOTAL
+001850 8000-EXIT.
+001860     EXIT.
+
+001870 8100-CHECK-PAYRPT.
+001880     IF NOT WS-PAYRPT-OK
+001890         DISPLAY "PAYEXTR: ERROR ESCRIBIENDO PAYRPT "
+001900             WS-PAYRPT-STATUS
+001910         GO TO ABEND-CLEANUP
+001920     END-IF.
+001930 8100-EXIT.
+001940     EXIT.
+
+001950 9000-TERMINATE.
+001960     MOVE WS-GRAN-EMP-COUNT     TO GT-EMP-COUNT
+001970     MOVE WS-GRAN-SALARIO-TOTAL TO GT-SALARIO-TOTAL
+001980     MOVE WS-GRAN-TOTAL-LINE TO PAYROLL-RPT-LINE
+001990     WRITE PAYROLL-RPT-LINE
+002000     PERFORM 8100-CHECK-PAYRPT THRU 8100-EXIT
+002010     CLOSE PAYROLL-RPT-FILE.
+002020     DISPLAY "PAYEXTR: EMPLEADOS PROCESADOS " WS-GRAN-EMP-COUNT.
+002030 9000-EXIT.
+002040     EXIT.
+
+002050 ABEND-CLEANUP.
+002060     DISPLAY "PAYEXTR: TERMINACION ANORMAL - CERRANDO FICHEROS".
+002070     CLOSE EMPLEADO-MASTER-FILE.
+002080     CLOSE PAYROLL-RPT-FILE.
+002090     MOVE 16 TO RETURN-CODE.
+002100     GOBACK.
+
+002110     END PROGRAM PAYEXTR.
+
+
+
+
+
+
