@@ -0,0 +1,255 @@
+000010*----------------------------------------------------------*
+000020* CALIDAD - DEPURADOR NOCTURNO DE CALIDAD DE DATOS SOBRE     *
+000030*           EMPLEADO-MASTER Y EL MAYOR CONTABLE              *
+000040*----------------------------------------------------------*
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID. CALIDAD.
+000070 AUTHOR. EQUIPO DE SISTEMAS.
+000080 INSTALLATION. APRENDO-COBOL.
+000090 DATE-WRITTEN. 2026-08-09.
+000100 DATE-COMPILED.
+000110*----------------------------------------------------------*
+000120* HISTORIAL DE MODIFICACIONES                               *
+000130*----------------------------------------------------------*
+000140* 2026-08-09 DR  VERSION ORIGINAL. BARRIDO DE SOLO LECTURA   *
+000150*                SOBRE EMPMSTR Y LEDGMSTR QUE DETECTA         *
+000160*                REGISTROS CON DATOS SOSPECHOSOS (NOMBRES EN  *
+000170*                BLANCO, SALARIO EN CERO, MONEDA O CUENTA EN   *
+000180*                BLANCO, FECHA DE ALTA INVALIDA) Y LOS VUELCA   *
+000190*                A UN LISTADO DE EXCEPCIONES, SIN MODIFICAR    *
+000200*                NINGUNO DE LOS DOS MAESTROS. PENSADO PARA     *
+000210*                CORRER CADA NOCHE, DESPUES DE NIGHTRUN, COMO   *
+000220*                UNA VERIFICACION INDEPENDIENTE.                *
+000230*----------------------------------------------------------*
+000240
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SPECIAL-NAMES.
+000280     DECIMAL-POINT IS COMMA.
+000290
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT EMPLEADO-MASTER-FILE ASSIGN TO "EMPMSTR"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS SEQUENTIAL
+000350         RECORD KEY IS EMP-ID
+000360         FILE STATUS IS WS-EMPMSTR-STATUS.
+000370
+000380     SELECT LEDGER-MASTER-FILE ASSIGN TO "LEDGMSTR"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS SEQUENTIAL
+000410         RECORD KEY IS LEDG-ACCT-ID
+000420         FILE STATUS IS WS-LEDGMSTR-STATUS.
+000430
+000440     SELECT CALIDAD-RPT-FILE ASSIGN TO "CALRPT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-CALRPT-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  EMPLEADO-MASTER-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520     COPY EMPLEADO.
+000530
+000540 FD  LEDGER-MASTER-FILE
+000550     LABEL RECORDS ARE STANDARD.
+000560     COPY LEDGER.
+000570
+000580 FD  CALIDAD-RPT-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  CALIDAD-RPT-LINE            PIC X(80).
+000610
+000620 WORKING-STORAGE SECTION.
+000630 01  WS-EMPMSTR-STATUS           PIC X(02) VALUE SPACES.
+000640     88 WS-EMPMSTR-OK                VALUE "00".
+000650     88 WS-EMPMSTR-EOF               VALUE "10".
+000660
+000670 01  WS-LEDGMSTR-STATUS          PIC X(02) VALUE SPACES.
+000680     88 WS-LEDGMSTR-OK               VALUE "00".
+000690     88 WS-LEDGMSTR-EOF              VALUE "10".
+000700
+000710 01  WS-CALRPT-STATUS            PIC X(02) VALUE SPACES.
+000720     88 WS-CALRPT-OK                 VALUE "00".
+000730
+000740 01  WS-SWITCHES.
+000750     05 WS-EOF-EMPMSTR-SW      PIC X(01) VALUE "N".
+000760         88 WS-EOF-EMPMSTR          VALUE "Y".
+000770     05 WS-EOF-LEDGMSTR-SW     PIC X(01) VALUE "N".
+000780         88 WS-EOF-LEDGMSTR         VALUE "Y".
+000790
+000800 01  WS-COUNTERS.
+000810     05 WS-EMP-LEIDOS-COUNT    PIC 9(07) COMP VALUE ZERO.
+000820     05 WS-EMP-EXCEPT-COUNT    PIC 9(07) COMP VALUE ZERO.
+000830     05 WS-LEDG-LEIDOS-COUNT   PIC 9(07) COMP VALUE ZERO.
+000840     05 WS-LEDG-EXCEPT-COUNT   PIC 9(07) COMP VALUE ZERO.
+000850
+000860 01  WS-EMP-EXCEPT-LINE.
+000870     05 EEL-ROTULO               PIC X(10) VALUE "EMPLEADO ".
+000880     05 EEL-EMP-ID               PIC 9(06).
+000890     05 FILLER                   PIC X(02) VALUE SPACES.
+000900     05 EEL-MOTIVO               PIC X(40).
+000910
+000920 01  WS-LEDG-EXCEPT-LINE.
+000930     05 LEL-ROTULO               PIC X(10) VALUE "CUENTA   ".
+000940     05 LEL-ACCT-ID              PIC 9(06).
+000950     05 FILLER                   PIC X(02) VALUE SPACES.
+000960     05 LEL-MOTIVO               PIC X(40).
+000970
+000980 PROCEDURE DIVISION.
+000990
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001020     PERFORM 2000-DEPURAR-EMPLEADOS THRU 2000-EXIT
+001030         UNTIL WS-EOF-EMPMSTR.
+001040     PERFORM 3000-DEPURAR-LEDGER THRU 3000-EXIT
+001050         UNTIL WS-EOF-LEDGMSTR.
+001060     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001070     GOBACK.
+001080
+001090 1000-INITIALIZE.
+001100     OPEN INPUT EMPLEADO-MASTER-FILE.
+001110     IF NOT WS-EMPMSTR-OK
+001120         DISPLAY "CALIDAD: ERROR ABRIENDO EMPMSTR "
+001130             WS-EMPMSTR-STATUS
+001140         GO TO ABEND-CLEANUP
+001150     END-IF
+001160     OPEN INPUT LEDGER-MASTER-FILE.
+001170     IF NOT WS-LEDGMSTR-OK
+001180         DISPLAY "CALIDAD: ERROR ABRIENDO LEDGMSTR "
+001190             WS-LEDGMSTR-STATUS
+001200         GO TO ABEND-CLEANUP
+001210     END-IF
+001220     OPEN OUTPUT CALIDAD-RPT-FILE.
+001230     IF NOT WS-CALRPT-OK
+001240         DISPLAY "CALIDAD: ERROR ABRIENDO CALRPT "
+001250             WS-CALRPT-STATUS
+001260         GO TO ABEND-CLEANUP
+001270     END-IF
+001280     PERFORM 2100-READ-EMPMSTR THRU 2100-EXIT.
+001290     PERFORM 3100-READ-LEDGMSTR THRU 3100-EXIT.
+001300 1000-EXIT.
+001310     EXIT.
+001320
+001330*----------------------------------------------------------*
+001340* REVISA UN REGISTRO DE EMPLEADO-MASTER Y GRABA UNA LINEA DE *
+001350* EXCEPCION POR CADA REGLA DE CALIDAD QUE NO CUMPLA.          *
+001360*----------------------------------------------------------*
+001370 2000-DEPURAR-EMPLEADOS.
+001380     ADD 1 TO WS-EMP-LEIDOS-COUNT
+001390     MOVE EMP-ID TO EEL-EMP-ID
+001400     IF NOMBRE = SPACES OR APELLIDO = SPACES
+001410         MOVE "NOMBRE O APELLIDO EN BLANCO" TO EEL-MOTIVO
+001420         PERFORM 2200-WRITE-EMP-EXCEPT THRU 2200-EXIT
+001430     END-IF
+001440     IF SALARIO = ZERO
+001450         MOVE "SALARIO EN CERO" TO EEL-MOTIVO
+001460         PERFORM 2200-WRITE-EMP-EXCEPT THRU 2200-EXIT
+001470     END-IF
+001480     IF DEPARTAMENTO = SPACES
+001490         MOVE "DEPARTAMENTO EN BLANCO" TO EEL-MOTIVO
+001500         PERFORM 2200-WRITE-EMP-EXCEPT THRU 2200-EXIT
+001510     END-IF
+001520     IF ANIO = ZERO OR MES = ZERO OR MES > 12
+001530             OR DIA = ZERO OR DIA > 31
+001540         MOVE "FECHA DE ALTA INVALIDA" TO EEL-MOTIVO
+001550         PERFORM 2200-WRITE-EMP-EXCEPT THRU 2200-EXIT
+001560     END-IF
+001570     PERFORM 2100-READ-EMPMSTR THRU 2100-EXIT.
+001580 2000-EXIT.
+001590     EXIT.
+001600
+001610 2100-READ-EMPMSTR.
+001620     READ EMPLEADO-MASTER-FILE NEXT
+001630         AT END
+001640             SET WS-EOF-EMPMSTR TO TRUE
+001650     END-READ
+001660     IF NOT WS-EOF-EMPMSTR AND NOT WS-EMPMSTR-OK
+001670         DISPLAY "CALIDAD: ERROR LEYENDO EMPMSTR "
+001680             WS-EMPMSTR-STATUS
+001690         GO TO ABEND-CLEANUP
+001700     END-IF.
+001710 2100-EXIT.
+001720     EXIT.
+001730
+001740 2200-WRITE-EMP-EXCEPT.
+001750     ADD 1 TO WS-EMP-EXCEPT-COUNT
+001760     MOVE WS-EMP-EXCEPT-LINE TO CALIDAD-RPT-LINE
+001770     WRITE CALIDAD-RPT-LINE
+001780     IF NOT WS-CALRPT-OK
+001790         DISPLAY "CALIDAD: ERROR ESCRIBIENDO CALRPT "
+001800             WS-CALRPT-STATUS
+001810         GO TO ABEND-CLEANUP
+001820     END-IF.
+001830 2200-EXIT.
+001840     EXIT.
+001850
+001860*----------------------------------------------------------*
+001870* REVISA UN REGISTRO DEL MAYOR Y GRABA UNA LINEA DE EXCEPCION*
+001880* POR CADA REGLA DE CALIDAD QUE NO CUMPLA.                   *
+001890*----------------------------------------------------------*
+001900 3000-DEPURAR-LEDGER.
+001910     ADD 1 TO WS-LEDG-LEIDOS-COUNT
+001920     MOVE LEDG-ACCT-ID TO LEL-ACCT-ID
+001930     IF LEDG-NOMBRE-CUENTA = SPACES
+001940         MOVE "NOMBRE DE CUENTA EN BLANCO" TO LEL-MOTIVO
+001950         PERFORM 3200-WRITE-LEDG-EXCEPT THRU 3200-EXIT
+001960     END-IF
+001970     IF LEDG-MONEDA = SPACES
+001980         MOVE "MONEDA EN BLANCO" TO LEL-MOTIVO
+001990         PERFORM 3200-WRITE-LEDG-EXCEPT THRU 3200-EXIT
+002000     END-IF
+002010     PERFORM 3100-READ-LEDGMSTR THRU 3100-EXIT.
+002020 3000-EXIT.
+002030     EXIT.
+002040
+002050 3100-READ-LEDGMSTR.
+002060     READ LEDGER-MASTER-FILE NEXT
+002070         AT END
+002080             SET WS-EOF-LEDGMSTR TO TRUE
+002090     END-READ
+002100     IF NOT WS-EOF-LEDGMSTR AND NOT WS-LEDGMSTR-OK
+002110         DISPLAY "CALIDAD: ERROR LEYENDO LEDGMSTR "
+002120             WS-LEDGMSTR-STATUS
+002130         GO TO ABEND-CLEANUP
+002140     END-IF.
+002150 3100-EXIT.
+002160     EXIT.
+002170
+002180 3200-WRITE-LEDG-EXCEPT.
+002190     ADD 1 TO WS-LEDG-EXCEPT-COUNT
+002200     MOVE WS-LEDG-EXCEPT-LINE TO CALIDAD-RPT-LINE
+002210     WRITE CALIDAD-RPT-LINE
+002220     IF NOT WS-CALRPT-OK
+002230         DISPLAY "CALIDAD: ERROR ESCRIBIENDO CALRPT "
+002240             WS-CALRPT-STATUS
+002250         GO TO ABEND-CLEANUP
+002260     END-IF.
+002270 3200-EXIT.
+002280     EXIT.
+002290
+002300 9000-TERMINATE.
+002310     CLOSE EMPLEADO-MASTER-FILE.
+002320     CLOSE LEDGER-MASTER-FILE.
+002330     CLOSE CALIDAD-RPT-FILE.
+002340     DISPLAY "CALIDAD: EMPLEADOS LEIDOS     " WS-EMP-LEIDOS-COUNT.
+002350     DISPLAY "CALIDAD: EXCEPCIONES EMPLEADO " WS-EMP-EXCEPT-COUNT.
+002360     DISPLAY "CALIDAD: CUENTAS LEIDAS       "
+002370         WS-LEDG-LEIDOS-COUNT.
+002380     DISPLAY "CALIDAD: EXCEPCIONES CUENTA   "
+002390         WS-LEDG-EXCEPT-COUNT.
+002400 9000-EXIT.
+002410     EXIT.
+002420
+002430 ABEND-CLEANUP.
+002440     DISPLAY "CALIDAD: TERMINACION ANORMAL - CERRANDO FICHEROS".
+002450     CLOSE EMPLEADO-MASTER-FILE.
+002460     CLOSE LEDGER-MASTER-FILE.
+002470     CLOSE CALIDAD-RPT-FILE.
+002480     MOVE 16 TO RETURN-CODE.
+002490     GOBACK.
+002500
+002510     END PROGRAM CALIDAD.
+
+
+
+
