@@ -1,13 +1,414 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CERO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 VAR1 PIC 9 VALUE 6.
-       01 VAR2 PIC 9 VALUE 4.
-       01 VAR3 PIC 9 VALUE 0.
-
-       PROCEDURE DIVISION.
-           SUBTRACT VAR1 FROM VAR2 GIVING VAR3.
-           DISPLAY VAR1 " - " VAR2 " = " VAR3.
-           END PROGRAM CERO.
\ No newline at end of file
+000010*----------------------------------------------------------*
+000020* CERO - CONCILIACION DE SALDOS (BATCH)                     *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CERO.
+000060 AUTHOR. EQUIPO DE CONTABILIDAD.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2023-02-01.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2023-02-01 DR  VERSION ORIGINAL: RESTA DOS CAMPOS FIJOS    *
+000140*                EN MEMORIA Y MUESTRA EL RESULTADO.          *
+000150* 2026-08-09 DR  CONVERTIDO EN TRABAJO BATCH QUE LEE UN      *
+000160*                FICHERO DE CUENTAS CON SALDO ESPERADO Y     *
+000170*                SALDO REAL, CALCULA LA DIFERENCIA POR       *
+000180*                CUENTA Y GRABA UN LISTADO DE EXCEPCIONES    *
+000190*                PARA TODA CUENTA QUE NO CUADRE.             *
+000200* 2026-08-09 DR  VAR1/VAR2/VAR3 PASAN A SIGNED (S9) Y LA      *
+000210*                RESTA LLEVA ON SIZE ERROR EXPLICITO, PARA    *
+000220*                QUE UN DESBORDAMIENTO SE MARQUE COMO         *
+000230*                EXCEPCION EN VEZ DE TRUNCAR EN SILENCIO.     *
+000240* 2026-08-09 DR  TOTALES DE CONTROL AL FINAL DEL PROCESO:     *
+000250*                CUENTAS QUE CUADRAN Y SUMA DE LAS            *
+000260*                DIFERENCIAS EN VALOR ABSOLUTO.                *
+000270* 2026-08-09 DR  CHECKPOINT/RESTART: SE GRABA PERIODICAMENTE   *
+000280*                LA ULTIMA CUENTA PROCESADA. SI EL TRABAJO SE  *
+000290*                RELANZA EL MISMO DIA, SALTA LAS CUENTAS YA    *
+000300*                TRATADAS EN LUGAR DE VOLVER A EMPEZAR.        *
+000310* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS CADA WRITE    *
+000320*                DE BALEXCPT Y BALCKPT, IGUAL QUE YA SE HACIA   *
+000330*                CON LOS OPEN Y READ.                           *
+000340* 2026-08-09 DR  LA FECHA DE PROCESO Y EL UMBRAL DE TOLERANCIA   *
+000350*                PARA MARCAR UNA CUENTA COMO EXCEPCION AHORA SE  *
+000360*                TOMAN DEL COPY RUNPARMS, CARGADO DESDE EL       *
+000370*                FICHERO OPCIONAL DE PARAMETROS CEROPARM SI      *
+000380*                EXISTE; SI NO EXISTE SE USAN LOS VALORES POR    *
+000390*                DEFECTO (TOLERANCIA CERO, IGUAL QUE ANTES).     *
+000400* 2026-08-09 DR  CADA EXCEPCION SE VUELCA TAMBIEN A LA BITACORA  *
+000410*                COMPARTIDA AUDITLOG (COPY AUDITLOG), PARA QUE   *
+000420*                PUEDA AUDITARSE JUNTO CON LAS DE CREDITO Y      *
+000430*                EVALUATING.                                    *
+000440*----------------------------------------------------------*
+
+000450 ENVIRONMENT DIVISION.
+000460 CONFIGURATION SECTION.
+000470 SPECIAL-NAMES.
+000480     DECIMAL-POINT IS COMMA.
+
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT BALANCE-FILE ASSIGN TO "BALIN"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-BALIN-STATUS.
+
+000540     SELECT EXCEPTION-RPT-FILE ASSIGN TO "BALEXCPT"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-BALEXCPT-STATUS.
+
+000570     SELECT CHECKPOINT-FILE ASSIGN TO "BALCKPT"
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-BALCKPT-STATUS.
+
+000600     SELECT PARM-FILE ASSIGN TO "CEROPARM"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-CEROPARM-STATUS.
+
+000630     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS WS-AUDITLOG-STATUS.
+
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  BALANCE-FILE
+000690     LABEL RECORDS ARE STANDARD.
+000700 01  BALANCE-REC.
+000710     05 BAL-ACCT-ID             PIC 9(08).
+000720     05 VAR1                    PIC S9(09)V99.
+000730     05 VAR2                    PIC S9(09)V99.
+
+000740 FD  EXCEPTION-RPT-FILE
+000750     LABEL RECORDS ARE STANDARD.
+000760 01  EXCEPTION-RPT-LINE         PIC X(80).
+
+000770 FD  CHECKPOINT-FILE
+000780     LABEL RECORDS ARE STANDARD.
+000790 01  CHECKPOINT-REC.
+000800     05 CKPT-RUN-ID             PIC 9(08).
+000810     05 CKPT-LAST-ACCT-ID       PIC 9(08).
+
+000820 FD  PARM-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840 01  PARM-IN-REC.
+000850     05 PI-RUN-DATE             PIC 9(08).
+000860     05 PI-SALDO-TOLERANCIA     PIC S9(07)V99.
+
+000870 FD  AUDIT-LOG-FILE
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY AUDITLOG.
+
+000900 WORKING-STORAGE SECTION.
+000910 01  WS-BALIN-STATUS            PIC X(02) VALUE SPACES.
+000920     88 WS-BALIN-OK                 VALUE "00".
+000930     88 WS-BALIN-EOF                VALUE "10".
+
+000940 01  WS-BALEXCPT-STATUS         PIC X(02) VALUE SPACES.
+000950     88 WS-BALEXCPT-OK              VALUE "00".
+
+000960 01  WS-BALCKPT-STATUS          PIC X(02) VALUE SPACES.
+000970     88 WS-BALCKPT-OK               VALUE "00".
+000980     88 WS-BALCKPT-NO-FILE          VALUE "35".
+
+000990 01  WS-CEROPARM-STATUS         PIC X(02) VALUE SPACES.
+001000     88 WS-CEROPARM-OK              VALUE "00".
+001010     88 WS-CEROPARM-NO-FILE         VALUE "35".
+
+001020 01  WS-AUDITLOG-STATUS         PIC X(02) VALUE SPACES.
+001030     88 WS-AUDITLOG-OK              VALUE "00".
+001040     88 WS-AUDITLOG-NO-FILE         VALUE "05", "35".
+
+001050 01  WS-SWITCHES.
+001060     05 WS-EOF-BALANCE-SW      PIC X(01) VALUE "N".
+001070         88 WS-EOF-BALANCE          VALUE "Y".
+001080     05 WS-REINICIO-SW         PIC X(01) VALUE "N".
+001090         88 WS-REINICIO             VALUE "Y".
+001100     05 WS-SALTANDO-SW         PIC X(01) VALUE "N".
+001110         88 WS-SALTANDO             VALUE "Y".
+
+001120     COPY RUNPARMS.
+
+001130 01  WS-ULTIMA-CUENTA           PIC 9(08) VALUE ZERO.
+001140 01  WS-CHECKPOINT-INTERVALO    PIC 9(05) COMP VALUE 100.
+001150 01  WS-DESDE-CHECKPOINT-COUNT  PIC 9(05) COMP VALUE ZERO.
+
+001160 01  VAR3                       PIC S9(09)V99 VALUE ZERO.
+001170 01  WS-ABS-DIFERENCIA          PIC S9(09)V99 VALUE ZERO.
+
+001180 01  WS-SIZE-ERROR-SW           PIC X(01) VALUE "N".
+001190     88 WS-SIZE-ERROR               VALUE "S".
+
+001200 01  WS-COUNTERS.
+001210     05 WS-LEIDOS-COUNT        PIC 9(07) COMP VALUE ZERO.
+001220     05 WS-EXCEPCIONES-COUNT   PIC 9(07) COMP VALUE ZERO.
+001230     05 WS-ERRORES-TAMANO-COUNT PIC 9(07) COMP VALUE ZERO.
+001240     05 WS-CUADRADAS-COUNT     PIC 9(07) COMP VALUE ZERO.
+
+001250 01  WS-SUMA-DIFERENCIAS        PIC S9(11)V99 VALUE ZERO.
+001260 01  WS-SUMA-DIFERENCIAS-ED     PIC ZZ.ZZZ.ZZZ.ZZ9,99-.
+
+001270 01  WS-EXCEPTION-LINE.
+001280     05 EL-ACCT-ID              PIC 9(08).
+001290     05 FILLER                  PIC X(02) VALUE SPACES.
+001300     05 FILLER                  PIC X(09) VALUE "ESPERADO ".
+001310     05 EL-VAR1                 PIC Z.ZZZ.ZZZ.ZZ9,99.
+001320     05 FILLER                  PIC X(02) VALUE SPACES.
+001330     05 FILLER                  PIC X(06) VALUE "REAL ".
+001340     05 EL-VAR2                 PIC Z.ZZZ.ZZZ.ZZ9,99.
+001350     05 FILLER                  PIC X(02) VALUE SPACES.
+001360     05 FILLER                  PIC X(12) VALUE "DIFERENCIA ".
+001370     05 EL-VAR3                 PIC Z.ZZZ.ZZZ.ZZ9,99.
+001380     05 FILLER                  PIC X(02) VALUE SPACES.
+001390     05 EL-TAMANO-MSG           PIC X(20).
+
+001400 PROCEDURE DIVISION.
+
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001430     PERFORM 2000-PROCESS-BALANCE THRU 2000-EXIT
+001440         UNTIL WS-EOF-BALANCE.
+001450     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001460     GOBACK.
+
+001470 1000-INITIALIZE.
+001480     ACCEPT PARM-RUN-DATE FROM DATE YYYYMMDD.
+001490     OPEN INPUT BALANCE-FILE.
+001500     IF NOT WS-BALIN-OK
+001510         DISPLAY "CERO: ERROR ABRIENDO BALIN " WS-BALIN-STATUS
+001520         GO TO ABEND-CLEANUP
+001530     END-IF
+001540     OPEN OUTPUT EXCEPTION-RPT-FILE.
+001550     IF NOT WS-BALEXCPT-OK
+001560         DISPLAY "CERO: ERROR ABRIENDO BALEXCPT "
+001570             WS-BALEXCPT-STATUS
+001580         GO TO ABEND-CLEANUP
+001590     END-IF
+001600     OPEN EXTEND AUDIT-LOG-FILE.
+001610     IF WS-AUDITLOG-NO-FILE
+001620         OPEN OUTPUT AUDIT-LOG-FILE
+001630     END-IF
+001640     IF NOT WS-AUDITLOG-OK
+001650         DISPLAY "CERO: ERROR ABRIENDO AUDITLOG "
+001660             WS-AUDITLOG-STATUS
+001670         GO TO ABEND-CLEANUP
+001680     END-IF
+001690     PERFORM 1120-LEER-PARM THRU 1120-EXIT.
+001700     PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT.
+001710     PERFORM 2100-READ-BALANCE THRU 2100-EXIT.
+001720     PERFORM 2100-READ-BALANCE THRU 2100-EXIT
+001730         UNTIL NOT WS-SALTANDO OR WS-EOF-BALANCE.
+001740 1000-EXIT.
+001750     EXIT.
+
+001760 1100-LEER-CHECKPOINT.
+001770     OPEN INPUT CHECKPOINT-FILE.
+001780     IF WS-BALCKPT-OK
+001790         READ CHECKPOINT-FILE
+001800             AT END
+001810                 CONTINUE
+001820         END-READ
+001830         IF WS-BALCKPT-OK AND CKPT-RUN-ID = PARM-RUN-DATE
+001840             MOVE "S" TO WS-REINICIO-SW
+001850             MOVE CKPT-LAST-ACCT-ID TO WS-ULTIMA-CUENTA
+001860             DISPLAY "CERO: REINICIO DETECTADO, SALTANDO HASTA "
+001870                 WS-ULTIMA-CUENTA
+001880         END-IF
+001890         CLOSE CHECKPOINT-FILE
+001900     ELSE
+001910         IF NOT WS-BALCKPT-NO-FILE
+001920             DISPLAY "CERO: ERROR ABRIENDO BALCKPT "
+001930                 WS-BALCKPT-STATUS
+001940             GO TO ABEND-CLEANUP
+001950         END-IF
+001960     END-IF.
+001970 1100-EXIT.
+001980     EXIT.
+
+001990*----------------------------------------------------------*
+002000* LEE EL FICHERO OPCIONAL DE PARAMETROS CON EL UMBRAL DE     *
+002010* TOLERANCIA PARA ESTE PROCESO. SI EL FICHERO NO EXISTE SE    *
+002020* CONSERVA EL VALOR POR DEFECTO DEL COPY RUNPARMS (CERO),     *
+002030* QUE EQUIVALE AL COMPORTAMIENTO ORIGINAL DE EXIGIR CUADRE    *
+002040* EXACTO.                                                     *
+002050*----------------------------------------------------------*
+002060 1120-LEER-PARM.
+002070     OPEN INPUT PARM-FILE.
+002080     IF WS-CEROPARM-OK
+002090         READ PARM-FILE
+002100             AT END
+002110                 CONTINUE
+002120         END-READ
+002130         IF WS-CEROPARM-OK
+002140             MOVE PI-SALDO-TOLERANCIA TO PARM-SALDO-TOLERANCIA
+002150         END-IF
+002160         CLOSE PARM-FILE
+002170     ELSE
+002180         IF NOT WS-CEROPARM-NO-FILE
+002190             DISPLAY "CERO: ERROR ABRIENDO CEROPARM "
+002200                 WS-CEROPARM-STATUS
+002210             GO TO ABEND-CLEANUP
+002220         END-IF
+002230     END-IF.
+002240 1120-EXIT.
+002250     EXIT.
+
+002260 2000-PROCESS-BALANCE.
+002270     ADD 1 TO WS-LEIDOS-COUNT
+002280     MOVE "N" TO WS-SIZE-ERROR-SW
+002290     SUBTRACT VAR1 FROM VAR2 GIVING VAR3
+002300         ON SIZE ERROR
+002310             MOVE "S" TO WS-SIZE-ERROR-SW
+002320             ADD 1 TO WS-ERRORES-TAMANO-COUNT
+002330     END-SUBTRACT
+002340     MOVE VAR3 TO WS-ABS-DIFERENCIA
+002350     IF WS-ABS-DIFERENCIA < ZERO
+002360         MULTIPLY WS-ABS-DIFERENCIA BY -1 GIVING WS-ABS-DIFERENCIA
+002370     END-IF
+002380     IF WS-SIZE-ERROR OR WS-ABS-DIFERENCIA > PARM-SALDO-TOLERANCIA
+002390         ADD 1 TO WS-EXCEPCIONES-COUNT
+002400         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+002410         PERFORM 2250-WRITE-AUDITLOG THRU 2250-EXIT
+002420         IF NOT WS-SIZE-ERROR
+002430             ADD WS-ABS-DIFERENCIA TO WS-SUMA-DIFERENCIAS
+002440         END-IF
+002450     ELSE
+002460         ADD 1 TO WS-CUADRADAS-COUNT
+002470     END-IF
+002480     ADD 1 TO WS-DESDE-CHECKPOINT-COUNT
+002490     IF WS-DESDE-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVALO
+002500         PERFORM 2400-GRABAR-CHECKPOINT THRU 2400-EXIT
+002510         MOVE ZERO TO WS-DESDE-CHECKPOINT-COUNT
+002520     END-IF
+002530     PERFORM 2100-READ-BALANCE THRU 2100-EXIT
+002540         WITH TEST AFTER
+002550         UNTIL NOT WS-SALTANDO OR WS-EOF-BALANCE.
+002560 2000-EXIT.
+002570     EXIT.
+
+002580 2100-READ-BALANCE.
+002590     READ BALANCE-FILE
+002600         AT END
+002610             SET WS-EOF-BALANCE TO TRUE
+002620     END-READ
+002630     IF NOT WS-EOF-BALANCE AND NOT WS-BALIN-OK
+002640         DISPLAY "CERO: ERROR LEYENDO BALIN " WS-BALIN-STATUS
+002650         GO TO ABEND-CLEANUP
+002660     END-IF
+002670     IF WS-REINICIO AND NOT WS-EOF-BALANCE
+002680             AND BAL-ACCT-ID NOT > WS-ULTIMA-CUENTA
+002690         MOVE "S" TO WS-SALTANDO-SW
+002700     ELSE
+002710         MOVE "N" TO WS-SALTANDO-SW
+002720     END-IF
+002730 2100-EXIT.
+002740     EXIT.
+
+002750 2200-WRITE-EXCEPTION.
+002760     MOVE BAL-ACCT-ID TO EL-ACCT-ID
+002770     MOVE VAR1        TO EL-VAR1
+002780     MOVE VAR2        TO EL-VAR2
+002790     MOVE VAR3        TO EL-VAR3
+002800     IF WS-SIZE-ERROR
+002810         MOVE "*** ERROR DE TAMANO *" TO EL-TAMANO-MSG
+002820     ELSE
+002830         MOVE SPACES TO EL-TAMANO-MSG
+002840     END-IF
+002850     MOVE WS-EXCEPTION-LINE TO EXCEPTION-RPT-LINE
+002860     WRITE EXCEPTION-RPT-LINE
+002870     IF NOT WS-BALEXCPT-OK
+002880         DISPLAY "CERO: ERROR ESCRIBIENDO BALEXCPT "
+002890             WS-BALEXCPT-STATUS
+002900         GO TO ABEND-CLEANUP
+002910     END-IF
+002920 2200-EXIT.
+002930     EXIT.
+
+002940*----------------------------------------------------------*
+002950* GRABA UNA ENTRADA EN LA BITACORA AUDITLOG COMPARTIDA POR   *
+002960* CADA CUENTA QUE SE MARQUE COMO EXCEPCION.                  *
+002970*----------------------------------------------------------*
+002980 2250-WRITE-AUDITLOG.
+002990     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+003000     ACCEPT AUD-HORA FROM TIME.
+003010     MOVE "CERO"     TO AUD-PROGRAMA
+003020     MOVE BAL-ACCT-ID TO AUD-CLAVE
+003030     SET AUD-EVENTO-EXCEPCION TO TRUE
+003040     IF WS-SIZE-ERROR
+003050         MOVE "ERROR DE TAMANO AL CALCULAR LA DIFERENCIA"
+003060             TO AUD-DETALLE
+003070     ELSE
+003080         MOVE "DIFERENCIA FUERA DE TOLERANCIA" TO AUD-DETALLE
+003090     END-IF
+003100     WRITE AUDITLOG-REC
+003110     IF NOT WS-AUDITLOG-OK
+003120         DISPLAY "CERO: ERROR ESCRIBIENDO AUDITLOG "
+003130             WS-AUDITLOG-STATUS
+003140         GO TO ABEND-CLEANUP
+003150     END-IF.
+003160 2250-EXIT.
+003170     EXIT.
+
+003180 2400-GRABAR-CHECKPOINT.
+003190     MOVE PARM-RUN-DATE TO CKPT-RUN-ID
+003200     MOVE BAL-ACCT-ID   TO CKPT-LAST-ACCT-ID
+003210     OPEN OUTPUT CHECKPOINT-FILE
+003220     IF NOT WS-BALCKPT-OK
+003230         DISPLAY "CERO: ERROR ABRIENDO BALCKPT "
+003240             WS-BALCKPT-STATUS
+003250         GO TO ABEND-CLEANUP
+003260     END-IF
+003270     WRITE CHECKPOINT-REC
+003280     IF NOT WS-BALCKPT-OK
+003290         DISPLAY "CERO: ERROR ESCRIBIENDO BALCKPT "
+003300             WS-BALCKPT-STATUS
+003310         GO TO ABEND-CLEANUP
+003320     END-IF
+003330     CLOSE CHECKPOINT-FILE.
+003340 2400-EXIT.
+003350     EXIT.
+
+003360 9000-TERMINATE.
+003370     PERFORM 2500-LIMPIAR-CHECKPOINT THRU 2500-EXIT.
+003380     CLOSE BALANCE-FILE.
+003390     CLOSE EXCEPTION-RPT-FILE.
+003400     CLOSE AUDIT-LOG-FILE.
+003410     DISPLAY "CERO: CUENTAS LEIDAS      " WS-LEIDOS-COUNT.
+003420     DISPLAY "CERO: EXCEPCIONES HALLADAS " WS-EXCEPCIONES-COUNT.
+003430     DISPLAY "CERO: ERRORES DE TAMANO    "
+003440         WS-ERRORES-TAMANO-COUNT.
+003450     DISPLAY "CERO: CUENTAS CUADRADAS   " WS-CUADRADAS-COUNT.
+003460     MOVE WS-SUMA-DIFERENCIAS TO WS-SUMA-DIFERENCIAS-ED.
+003470     DISPLAY "CERO: SUMA DE DIFERENCIAS "
+003480         WS-SUMA-DIFERENCIAS-ED.
+003490 9000-EXIT.
+003500     EXIT.
+
+003510 2500-LIMPIAR-CHECKPOINT.
+003520     OPEN OUTPUT CHECKPOINT-FILE
+003530     CLOSE CHECKPOINT-FILE.
+003540 2500-EXIT.
+003550     EXIT.
+
+003560 ABEND-CLEANUP.
+003570     DISPLAY "CERO: TERMINACION ANORMAL - CERRANDO FICHEROS".
+003580     CLOSE BALANCE-FILE.
+003590     CLOSE EXCEPTION-RPT-FILE.
+003600     CLOSE CHECKPOINT-FILE.
+003610     CLOSE PARM-FILE.
+003620     CLOSE AUDIT-LOG-FILE.
+003630     MOVE 16 TO RETURN-CODE.
+003640     GOBACK.
+
+003650     END PROGRAM CERO.
+
+
+
+
+
+
+
+
+
+
+
