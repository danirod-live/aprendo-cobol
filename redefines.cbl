@@ -11,11 +11,13 @@
            02 CAR3 PIC X.
            02 CAR4 PIC X.
            02 CAR5 PIC X.
+       01 EMPAQUETADO PIC S9(5)V9 COMP-3 REDEFINES LASCOSAS.
 
 
        PROCEDURE DIVISION.
            DISPLAY LASCOSAS
            DISPLAY OTROMODO
-           DISPLAY CAR1 " " CAR2 " " CAR3 " " CAR4 " " CAR5.
+           DISPLAY CAR1 " " CAR2 " " CAR3 " " CAR4 " " CAR5
+           DISPLAY EMPAQUETADO.
        GOBACK.
            END PROGRAM REDEFINES.
\ No newline at end of file
