@@ -1,14 +1,582 @@
-      *> no entiendo un caraho
+000010*----------------------------------------------------------*
+000020* CREDITO - CONTABILIZACION DE APUNTES EN EL MAYOR         *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CREDITO.
+000060 AUTHOR. EQUIPO DE CONTABILIDAD.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2023-04-11.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2023-04-11 DR  VERSION ORIGINAL: MUEVE UN IMPORTE FIJO    *
+000140*                A UN CAMPO EDITADO PIC $999.99CR Y LO      *
+000150*                MUESTRA POR PANTALLA.                      *
+000160* 2026-08-09 DR  CONVERTIDO EN TRABAJO BATCH DE              *
+000170*                CONTABILIZACION: LEE UN FICHERO DE APUNTES  *
+000180*                (DEBITO/CREDITO) Y LOS POSTEA CONTRA UN     *
+000190*                MAYOR INDEXADO POR CUENTA, USANDO LA MISMA  *
+000200*                EDICION DE IMPORTE ($...CR) DE LA VERSION   *
+000210*                ORIGINAL PARA EL LISTADO DE APUNTES.        *
+000220* 2026-08-09 DR  LA SUMA/RESTA DEL APUNTE LLEVA ON SIZE      *
+000230*                ERROR EXPLICITO: SI EL IMPORTE DESBORDA LA  *
+000240*                CAPACIDAD DEL SALDO, EL APUNTE SE RECHAZA   *
+000250*                EN VEZ DE TRUNCAR EN SILENCIO.              *
+000260* 2026-08-09 DR  CADA CUENTA Y CADA APUNTE LLEVAN AHORA UN   *
+000270*                CODIGO DE MONEDA (LEDG-MONEDA/LT-MONEDA).   *
+000280*                UN APUNTE EN MONEDA DISTINTA A LA DE LA     *
+000290*                CUENTA SE CONVIERTE AUTOMATICAMENTE (VER    *
+000300*                ENTRADA SIGUIENTE).                         *
+000310* 2026-08-09 DR  SE AÑADE WS-TABLA-MONEDAS CON LA TASA USD DE  *
+000320*                CADA MONEDA Y EL PARRAFO 2350-CONVERTIR-       *
+000330*                MONEDA, QUE BUSCA LA TASA DEL APUNTE Y DE LA   *
+000340*                CUENTA Y CONVIERTE EL IMPORTE A LA MONEDA DE   *
+000350*                LA CUENTA EN VEZ DE RECHAZARLO SIN MAS; SE     *
+000360*                CONSERVA TANTO EL IMPORTE ORIGINAL (LT-IMPORTE)*
+000370*                COMO EL CONVERTIDO (WS-IMPORTE-CONVERTIDO). SI *
+000380*                LA MONEDA NO ESTA EN LA TABLA, O LA CONVERSION *
+000390*                DESBORDA LA CAPACIDAD DEL IMPORTE CONVERTIDO,  *
+000400*                EL APUNTE SE RECHAZA.                          *
+000410* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS CADA WRITE   *
+000420*                DE LEDGRPT, IGUAL QUE YA SE HACIA CON LEDGMSTR*
+000430* 2026-08-09 DR  CADA APUNTE RECHAZADO SE VUELCA TAMBIEN A LA  *
+000440*                BITACORA COMPARTIDA AUDITLOG (COPY AUDITLOG), *
+000450*                PARA QUE PUEDA AUDITARSE JUNTO CON LAS DE      *
+000460*                CERO Y EVALUATING.                             *
+000470* 2026-08-09 DR  CADA APUNTE LLEVA AHORA FECHA (LT-FECHA) Y SE  *
+000480*                GRABA ADEMAS EN LEDGDTL, UN FICHERO INDEXADO   *
+000490*                DE DETALLE CON CLAVE PRIMARIA DT-SEQ-NO Y      *
+000500*                CLAVE ALTERNA DT-ACCT-FECHA (CUENTA+FECHA),    *
+000510*                PARA PODER LOCALIZAR LOS APUNTES DE UNA        *
+000520*                CUENTA POR FECHA SIN RECORRER TODO EL MAYOR.   *
+000530*                EL NUMERO DE SECUENCIA SE CONSERVA ENTRE        *
+000540*                CORRIDAS EN EL FICHERO DE CONTROL LEDGDSEQ.     *
+000550*----------------------------------------------------------*
+
+000560 ENVIRONMENT DIVISION.
+000570 CONFIGURATION SECTION.
+000580 SPECIAL-NAMES.
+000590     DECIMAL-POINT IS COMMA.
+
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT LEDGER-MASTER-FILE ASSIGN TO "LEDGMSTR"
+000630         ORGANIZATION IS INDEXED
+000640         ACCESS MODE IS DYNAMIC
+000650         RECORD KEY IS LEDG-ACCT-ID
+000660         FILE STATUS IS WS-LEDGMSTR-STATUS.
+
+000670     SELECT LEDGER-TRANS-FILE ASSIGN TO "LEDGTRAN"
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS WS-LEDGTRAN-STATUS.
+
+000700     SELECT LEDGER-RPT-FILE ASSIGN TO "LEDGRPT"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-LEDGRPT-STATUS.
+
+000730     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000740         ORGANIZATION IS SEQUENTIAL
+000750         FILE STATUS IS WS-AUDITLOG-STATUS.
+000760     SELECT LEDGER-DETAIL-FILE ASSIGN TO "LEDGDTL"
+000770         ORGANIZATION IS INDEXED
+000780         ACCESS MODE IS DYNAMIC
+000790         RECORD KEY IS DT-SEQ-NO
+000800         ALTERNATE RECORD KEY IS DT-ACCT-FECHA
+000810             WITH DUPLICATES
+000820         FILE STATUS IS WS-LEDGDTL-STATUS.
+
+000830     SELECT LEDGDTL-SEQ-FILE ASSIGN TO "LEDGDSEQ"
+000840         ORGANIZATION IS SEQUENTIAL
+000850         FILE STATUS IS WS-LEDGDSEQ-STATUS.
+
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  LEDGER-MASTER-FILE
+000890     LABEL RECORDS ARE STANDARD.
+000900     COPY LEDGER.
+
+000910 FD  LEDGER-TRANS-FILE
+000920     LABEL RECORDS ARE STANDARD.
+000930 01  LEDGER-TRANS-REC.
+000940     05 LT-ACCT-ID               PIC 9(06).
+000950     05 LT-TIPO-APUNTE           PIC X(01).
+000960         88 LT-DEBITO                VALUE "D".
+000970         88 LT-CREDITO               VALUE "C".
+000980     05 LT-MONEDA                PIC X(03).
+000990     05 LT-IMPORTE                PIC 9(09)V99.
+001000     05 LT-CONCEPTO               PIC X(20).
+001010     05 LT-FECHA                  PIC 9(08).
+
+001020 FD  LEDGER-RPT-FILE
+001030     LABEL RECORDS ARE STANDARD.
+001040 01  LEDGER-RPT-LINE             PIC X(80).
+
+001050 FD  AUDIT-LOG-FILE
+001060     LABEL RECORDS ARE STANDARD.
+001070     COPY AUDITLOG.
+
+001080 FD  LEDGER-DETAIL-FILE
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  LEDGER-DETAIL-REC.
+001110     05 DT-SEQ-NO                PIC 9(08).
+001120     05 DT-ACCT-FECHA.
+001130         10 DT-ACCT-ID           PIC 9(06).
+001140         10 DT-FECHA             PIC 9(08).
+001150     05 DT-TIPO-APUNTE           PIC X(01).
+001160     05 DT-IMPORTE               PIC 9(09)V99.
+001170     05 DT-CONCEPTO              PIC X(20).
+001180     05 DT-MONEDA-ORIG           PIC X(03).
+001190     05 DT-IMPORTE-CONV          PIC 9(09)V99.
+001200     05 DT-MONEDA-CONV           PIC X(03).
+
+001210 FD  LEDGDTL-SEQ-FILE
+001220     LABEL RECORDS ARE STANDARD.
+001230 01  LEDGDTL-SEQ-REC.
+001240     05 DSEQ-ULTIMO              PIC 9(08).
+
+001250 WORKING-STORAGE SECTION.
+001260 01  WS-LEDGMSTR-STATUS          PIC X(02) VALUE SPACES.
+001270     88 WS-LEDGMSTR-OK               VALUE "00".
+001280     88 WS-LEDGMSTR-NO-CUENTA        VALUE "23".
+
+001290 01  WS-LEDGTRAN-STATUS          PIC X(02) VALUE SPACES.
+001300     88 WS-LEDGTRAN-OK               VALUE "00".
+001310     88 WS-LEDGTRAN-EOF              VALUE "10".
+
+001320 01  WS-LEDGRPT-STATUS           PIC X(02) VALUE SPACES.
+001330     88 WS-LEDGRPT-OK                VALUE "00".
+
+001340 01  WS-AUDITLOG-STATUS          PIC X(02) VALUE SPACES.
+001350     88 WS-AUDITLOG-OK               VALUE "00".
+001360     88 WS-AUDITLOG-NO-FILE          VALUE "05", "35".
+
+001370 01  WS-LEDGDTL-STATUS           PIC X(02) VALUE SPACES.
+001380     88 WS-LEDGDTL-OK                VALUE "00".
+
+001390 01  WS-LEDGDSEQ-STATUS          PIC X(02) VALUE SPACES.
+001400     88 WS-LEDGDSEQ-OK               VALUE "00".
+001410     88 WS-LEDGDSEQ-NO-FILE          VALUE "05", "35".
+
+001420 01  WS-SWITCHES.
+001430     05 WS-EOF-TRANS-SW        PIC X(01) VALUE "N".
+001440         88 WS-EOF-TRANS            VALUE "Y".
+001450     05 WS-SIZE-ERROR-SW       PIC X(01) VALUE "N".
+001460         88 WS-SIZE-ERROR           VALUE "S".
+
+001470 01  WS-COUNTERS.
+001480     05 WS-LEIDOS-COUNT        PIC 9(07) COMP VALUE ZERO.
+001490     05 WS-POSTEADOS-COUNT     PIC 9(07) COMP VALUE ZERO.
+001500     05 WS-RECHAZADOS-COUNT    PIC 9(07) COMP VALUE ZERO.
+001510     05 WS-DESBORDADOS-COUNT   PIC 9(07) COMP VALUE ZERO.
+001520     05 WS-SEQ-ACTUAL          PIC 9(08) COMP VALUE ZERO.
+
+001530 01  WS-APUNTE-LINE.
+001540     05 AL-ACCT-ID               PIC 9(06).
+001550     05 FILLER                   PIC X(02) VALUE SPACES.
+001560     05 AL-TIPO                  PIC X(07).
+001570     05 FILLER                   PIC X(02) VALUE SPACES.
+001580     05 AL-CONCEPTO              PIC X(20).
+001590     05 FILLER                   PIC X(02) VALUE SPACES.
+001600     05 AL-MONEDA                PIC X(03).
+001610     05 FILLER                   PIC X(02) VALUE SPACES.
+001620     05 FILLER                   PIC X(16) VALUE "SALDO NUEVO ".
+001630     05 AL-SALDO                 PIC $Z.ZZZ.ZZZ.ZZ9,99CR.
+
+001640 01  WS-RECHAZO-LINE.
+001650     05 FILLER                   PIC X(16) VALUE
+001660         "*** RECHAZADO **".
+001670     05 FILLER                   PIC X(02) VALUE SPACES.
+001680     05 RL-ACCT-ID               PIC 9(06).
+001690     05 FILLER                   PIC X(02) VALUE SPACES.
+001700     05 RL-MOTIVO                PIC X(28).
+
+001710*----------------------------------------------------------*
+001720* TABLA DE CAMBIO: TASA USD POR UNIDAD DE CADA MONEDA,      *
+001730* USADA PARA CONVERTIR UN APUNTE A LA MONEDA DE LA CUENTA   *
+001740* CUANDO NO COINCIDEN (VER 2350-CONVERTIR-MONEDA).          *
+001750*----------------------------------------------------------*
+001760 01  WS-TABLA-MONEDAS-LIT.
+001770     05 FILLER                   PIC X(10) VALUE
+001780         "USD0010000".
+001790     05 FILLER                   PIC X(10) VALUE
+001800         "EUR0010800".
+001810     05 FILLER                   PIC X(10) VALUE
+001820         "MXN0000580".
+001830     05 FILLER                   PIC X(10) VALUE
+001840         "GBP0012700".
+001850     05 FILLER                   PIC X(10) VALUE
+001860         "JPY0000068".
+
+001870 01  WS-TABLA-MONEDAS REDEFINES WS-TABLA-MONEDAS-LIT.
+001880     05 TM-ENTRY OCCURS 5 TIMES INDEXED BY WS-MONEDA-IDX.
+001890         10 TM-CODIGO             PIC X(03).
+001900         10 TM-TASA-USD           PIC 9(03)V9(04).
+
+001910 01  WS-MONEDA-SWITCHES.
+001920     05 WS-MONEDA-NO-ENCONTRADA-SW PIC X(01) VALUE "N".
+001930         88 WS-MONEDA-NO-ENCONTRADA   VALUE "S".
+001940     05 WS-CONVERSION-DESBORDO-SW  PIC X(01) VALUE "N".
+001950         88 WS-CONVERSION-DESBORDO    VALUE "S".
+
+001960 01  WS-CONVERSION-FIELDS.
+001970     05 WS-TASA-ORIGEN           PIC 9(03)V9(04).
+001980     05 WS-TASA-DESTINO          PIC 9(03)V9(04).
+001990     05 WS-IMPORTE-USD           PIC 9(11)V9(04).
+002000     05 WS-IMPORTE-CONVERTIDO    PIC 9(09)V99.
+
+002010 PROCEDURE DIVISION.
+
+002020 0000-MAINLINE.
+002030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002040     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+002050         UNTIL WS-EOF-TRANS.
+002060     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002070     GOBACK.
+
+002080 1000-INITIALIZE.
+002090     OPEN I-O LEDGER-MASTER-FILE.
+002100     IF NOT WS-LEDGMSTR-OK
+002110         DISPLAY "CREDITO: ERROR ABRIENDO LEDGMSTR "
+002120             WS-LEDGMSTR-STATUS
+002130         GO TO ABEND-CLEANUP
+002140     END-IF
+002150     OPEN INPUT LEDGER-TRANS-FILE.
+002160     IF NOT WS-LEDGTRAN-OK
+002170         DISPLAY "CREDITO: ERROR ABRIENDO LEDGTRAN "
+002180             WS-LEDGTRAN-STATUS
+002190         GO TO ABEND-CLEANUP
+002200     END-IF
+002210     OPEN OUTPUT LEDGER-RPT-FILE.
+002220     IF NOT WS-LEDGRPT-OK
+002230         DISPLAY "CREDITO: ERROR ABRIENDO LEDGRPT "
+002240             WS-LEDGRPT-STATUS
+002250         GO TO ABEND-CLEANUP
+002260     END-IF
+002270     OPEN EXTEND AUDIT-LOG-FILE.
+002280     IF WS-AUDITLOG-NO-FILE
+002290         OPEN OUTPUT AUDIT-LOG-FILE
+002300     END-IF
+002310     IF NOT WS-AUDITLOG-OK
+002320         DISPLAY "CREDITO: ERROR ABRIENDO AUDITLOG "
+002330             WS-AUDITLOG-STATUS
+002340         GO TO ABEND-CLEANUP
+002350     END-IF
+002360     OPEN I-O LEDGER-DETAIL-FILE.
+002370     IF NOT WS-LEDGDTL-OK
+002380         OPEN OUTPUT LEDGER-DETAIL-FILE
+002390         IF NOT WS-LEDGDTL-OK
+002400             DISPLAY "CREDITO: ERROR ABRIENDO LEDGDTL "
+002410                 WS-LEDGDTL-STATUS
+002420             GO TO ABEND-CLEANUP
+002430         END-IF
+002440     END-IF
+002450     PERFORM 1100-LEER-SEQ THRU 1100-EXIT.
+002460     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+002470 1000-EXIT.
+002480     EXIT.
+
+002490*----------------------------------------------------------*
+002500* RECUPERA EL ULTIMO NUMERO DE SECUENCIA USADO EN LEDGDTL,    *
+002510* GRABADO POR LA CORRIDA ANTERIOR EN EL FICHERO DE CONTROL    *
+002520* LEDGDSEQ. SI EL FICHERO DE CONTROL AUN NO EXISTE, ARRANCA   *
+002530* LA SECUENCIA EN CERO.                                       *
+002540*----------------------------------------------------------*
+002550 1100-LEER-SEQ.
+002560     OPEN INPUT LEDGDTL-SEQ-FILE.
+002570     IF WS-LEDGDSEQ-NO-FILE
+002580         MOVE ZERO TO WS-SEQ-ACTUAL
+002590     ELSE
+002600         IF NOT WS-LEDGDSEQ-OK
+002610             DISPLAY "CREDITO: ERROR ABRIENDO LEDGDSEQ "
+002620                 WS-LEDGDSEQ-STATUS
+002630             GO TO ABEND-CLEANUP
+002640         END-IF
+002650         READ LEDGDTL-SEQ-FILE
+002660             AT END
+002670                 MOVE ZERO TO WS-SEQ-ACTUAL
+002680         END-READ
+002690         IF WS-LEDGDSEQ-OK
+002700             MOVE DSEQ-ULTIMO TO WS-SEQ-ACTUAL
+002710         END-IF
+002720         CLOSE LEDGDTL-SEQ-FILE
+002730     END-IF.
+002740 1100-EXIT.
+002750     EXIT.
+
+002760 2000-PROCESS-TRANS.
+002770     ADD 1 TO WS-LEIDOS-COUNT
+002780     MOVE LT-ACCT-ID TO LEDG-ACCT-ID
+002790     READ LEDGER-MASTER-FILE
+002800     IF WS-LEDGMSTR-NO-CUENTA
+002810         ADD 1 TO WS-RECHAZADOS-COUNT
+002820         MOVE "CUENTA NO EXISTE EN EL MAYOR" TO RL-MOTIVO
+002830         PERFORM 2400-WRITE-RECHAZO THRU 2400-EXIT
+002840     ELSE
+002850         IF NOT WS-LEDGMSTR-OK
+002860             DISPLAY "CREDITO: ERROR LEYENDO LEDGMSTR "
+002870                 WS-LEDGMSTR-STATUS
+002880             GO TO ABEND-CLEANUP
+002890         END-IF
+002900         MOVE "N" TO WS-MONEDA-NO-ENCONTRADA-SW
+002910         IF LT-MONEDA = LEDG-MONEDA
+002920             MOVE LT-IMPORTE TO WS-IMPORTE-CONVERTIDO
+002930         ELSE
+002940             PERFORM 2350-CONVERTIR-MONEDA THRU 2350-EXIT
+002950         END-IF
+002960         IF WS-MONEDA-NO-ENCONTRADA
+002970             ADD 1 TO WS-RECHAZADOS-COUNT
+002980             MOVE "MONEDA NO EN TABLA DE CAMBIO" TO RL-MOTIVO
+002990             PERFORM 2400-WRITE-RECHAZO THRU 2400-EXIT
+003000         ELSE
+003010         IF WS-CONVERSION-DESBORDO
+003020             ADD 1 TO WS-RECHAZADOS-COUNT
+003030             MOVE "DESBORDE AL CONVERTIR MONEDA" TO RL-MOTIVO
+003040             PERFORM 2400-WRITE-RECHAZO THRU 2400-EXIT
+003050         ELSE
+003060             MOVE "N" TO WS-SIZE-ERROR-SW
+003070             EVALUATE TRUE
+003080                 WHEN LT-DEBITO
+003090                     PERFORM 3000-POST-DEBITO THRU 3000-EXIT
+003100                 WHEN LT-CREDITO
+003110                     PERFORM 4000-POST-CREDITO THRU 4000-EXIT
+003120             END-EVALUATE
+003130             IF WS-SIZE-ERROR
+003140                 ADD 1 TO WS-DESBORDADOS-COUNT
+003150                 ADD 1 TO WS-RECHAZADOS-COUNT
+003160                 MOVE "IMPORTE DESBORDA EL SALDO" TO RL-MOTIVO
+003170                 PERFORM 2400-WRITE-RECHAZO THRU 2400-EXIT
+003180             ELSE
+003190                 REWRITE LEDGER-MASTER-REC
+003200                 IF NOT WS-LEDGMSTR-OK
+003210                     DISPLAY "CREDITO: ERROR REGRABANDO LEDGMSTR "
+003220                         WS-LEDGMSTR-STATUS
+003230                     GO TO ABEND-CLEANUP
+003240                 END-IF
+003250                 ADD 1 TO WS-POSTEADOS-COUNT
+003260                 PERFORM 2500-WRITE-APUNTE THRU 2500-EXIT
+003270                 PERFORM 2600-WRITE-DETALLE THRU 2600-EXIT
+003280             END-IF
+003290         END-IF
+003300         END-IF
+003310     END-IF
+003320     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+003330 2000-EXIT.
+003340     EXIT.
+
+003350 2100-READ-TRANS.
+003360     READ LEDGER-TRANS-FILE
+003370         AT END
+003380             SET WS-EOF-TRANS TO TRUE
+003390     END-READ
+003400     IF NOT WS-EOF-TRANS AND NOT WS-LEDGTRAN-OK
+003410         DISPLAY "CREDITO: ERROR LEYENDO LEDGTRAN "
+003420             WS-LEDGTRAN-STATUS
+003430         GO TO ABEND-CLEANUP
+003440     END-IF
+003450 2100-EXIT.
+003460     EXIT.
+
+003470*----------------------------------------------------------*
+003480* BUSCA LA TASA USD DE LA MONEDA DEL APUNTE Y DE LA MONEDA   *
+003490* DE LA CUENTA EN WS-TABLA-MONEDAS Y CONVIERTE EL IMPORTE    *
+003500* DEL APUNTE A LA MONEDA DE LA CUENTA. SI ALGUNA DE LAS DOS  *
+003510* MONEDAS NO ESTA EN LA TABLA, DEJA WS-MONEDA-NO-ENCONTRADA  *
+003520* ACTIVO Y NO CALCULA NADA.                                  *
+003530*----------------------------------------------------------*
+003540 2350-CONVERTIR-MONEDA.
+003550     SET WS-MONEDA-IDX TO 1
+003560     SEARCH TM-ENTRY
+003570         AT END
+003580             SET WS-MONEDA-NO-ENCONTRADA TO TRUE
+003590         WHEN TM-CODIGO (WS-MONEDA-IDX) = LT-MONEDA
+003600             MOVE TM-TASA-USD (WS-MONEDA-IDX) TO WS-TASA-ORIGEN
+003610     END-SEARCH
+003620     IF NOT WS-MONEDA-NO-ENCONTRADA
+003630         SET WS-MONEDA-IDX TO 1
+003640         SEARCH TM-ENTRY
+003650             AT END
+003660                 SET WS-MONEDA-NO-ENCONTRADA TO TRUE
+003670             WHEN TM-CODIGO (WS-MONEDA-IDX) = LEDG-MONEDA
+003680                 MOVE TM-TASA-USD (WS-MONEDA-IDX)
+003690                     TO WS-TASA-DESTINO
+003700         END-SEARCH
+003710     END-IF
+003720     MOVE "N" TO WS-CONVERSION-DESBORDO-SW
+003730     IF NOT WS-MONEDA-NO-ENCONTRADA
+003740         COMPUTE WS-IMPORTE-USD = LT-IMPORTE * WS-TASA-ORIGEN
+003750             ON SIZE ERROR
+003760                 SET WS-CONVERSION-DESBORDO TO TRUE
+003770         END-COMPUTE
+003780         IF NOT WS-CONVERSION-DESBORDO
+003790             COMPUTE WS-IMPORTE-CONVERTIDO ROUNDED =
+003800                 WS-IMPORTE-USD / WS-TASA-DESTINO
+003810                 ON SIZE ERROR
+003820                     SET WS-CONVERSION-DESBORDO TO TRUE
+003830             END-COMPUTE
+003840         END-IF
+003850     END-IF.
+003860 2350-EXIT.
+003870     EXIT.
+
+003880 2400-WRITE-RECHAZO.
+003890     MOVE LT-ACCT-ID TO RL-ACCT-ID
+003900     MOVE WS-RECHAZO-LINE TO LEDGER-RPT-LINE
+003910     WRITE LEDGER-RPT-LINE
+003920     IF NOT WS-LEDGRPT-OK
+003930         DISPLAY "CREDITO: ERROR ESCRIBIENDO LEDGRPT "
+003940             WS-LEDGRPT-STATUS
+003950         GO TO ABEND-CLEANUP
+003960     END-IF
+003970     PERFORM 2450-WRITE-AUDITLOG THRU 2450-EXIT.
+003980 2400-EXIT.
+003990     EXIT.
+
+004000*----------------------------------------------------------*
+004010* GRABA UNA ENTRADA EN LA BITACORA AUDITLOG COMPARTIDA POR   *
+004020* CADA APUNTE QUE SE RECHACE.                                *
+004030*----------------------------------------------------------*
+004040 2450-WRITE-AUDITLOG.
+004050     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+004060     ACCEPT AUD-HORA FROM TIME.
+004070     MOVE "CREDITO" TO AUD-PROGRAMA
+004080     MOVE LT-ACCT-ID TO AUD-CLAVE
+004090     SET AUD-EVENTO-RECHAZO TO TRUE
+004100     MOVE RL-MOTIVO TO AUD-DETALLE
+004110     WRITE AUDITLOG-REC
+004120     IF NOT WS-AUDITLOG-OK
+004130         DISPLAY "CREDITO: ERROR ESCRIBIENDO AUDITLOG "
+004140             WS-AUDITLOG-STATUS
+004150         GO TO ABEND-CLEANUP
+004160     END-IF.
+004170 2450-EXIT.
+004180     EXIT.
+
+004190*----------------------------------------------------------*
+004200* 3000/4000 - EL ON SIZE ERROR DEJA LEDG-SALDO SIN CAMBIOS   *
+004210*             CUANDO EL IMPORTE DESBORDA SU CAPACIDAD.       *
+004220*----------------------------------------------------------*
+
+004230 2500-WRITE-APUNTE.
+004240     MOVE LT-ACCT-ID     TO AL-ACCT-ID
+004250     MOVE LT-CONCEPTO    TO AL-CONCEPTO
+004260     MOVE LEDG-MONEDA    TO AL-MONEDA
+004270     IF LT-DEBITO
+004280         MOVE "DEBITO " TO AL-TIPO
+004290     ELSE
+004300         MOVE "CREDITO" TO AL-TIPO
+004310     END-IF
+004320     MOVE LEDG-SALDO TO AL-SALDO
+004330     MOVE WS-APUNTE-LINE TO LEDGER-RPT-LINE
+004340     WRITE LEDGER-RPT-LINE
+004350     IF NOT WS-LEDGRPT-OK
+004360         DISPLAY "CREDITO: ERROR ESCRIBIENDO LEDGRPT "
+004370             WS-LEDGRPT-STATUS
+004380         GO TO ABEND-CLEANUP
+004390     END-IF
+004400 2500-EXIT.
+004410     EXIT.
+
+004420*----------------------------------------------------------*
+004430* GRABA UN RENGLON DE DETALLE POR CADA APUNTE POSTEADO EN    *
+004440* LEDGDTL, CON CLAVE PRIMARIA DE SECUENCIA (DT-SEQ-NO) Y      *
+004450* CLAVE ALTERNA POR CUENTA+FECHA (DT-ACCT-FECHA), PARA         *
+004460* LOCALIZAR LOS MOVIMIENTOS DE UNA CUENTA POR FECHA SIN        *
+004470* RECORRER EL FICHERO SECUENCIAL DE TRANSACCIONES.             *
+004480*----------------------------------------------------------*
+004490 2600-WRITE-DETALLE.
+004500     ADD 1 TO WS-SEQ-ACTUAL
+004510     MOVE WS-SEQ-ACTUAL  TO DT-SEQ-NO
+004520     MOVE LT-ACCT-ID     TO DT-ACCT-ID
+004530     MOVE LT-FECHA       TO DT-FECHA
+004540     MOVE LT-TIPO-APUNTE TO DT-TIPO-APUNTE
+004550     MOVE LT-IMPORTE     TO DT-IMPORTE
+004560     MOVE LT-CONCEPTO    TO DT-CONCEPTO
+004570     MOVE LT-MONEDA      TO DT-MONEDA-ORIG
+004580     MOVE WS-IMPORTE-CONVERTIDO TO DT-IMPORTE-CONV
+004590     MOVE LEDG-MONEDA    TO DT-MONEDA-CONV
+004600     WRITE LEDGER-DETAIL-REC
+004610     IF NOT WS-LEDGDTL-OK
+004620         DISPLAY "CREDITO: ERROR ESCRIBIENDO LEDGDTL "
+004630             WS-LEDGDTL-STATUS
+004640         GO TO ABEND-CLEANUP
+004650     END-IF.
+004660 2600-EXIT.
+004670     EXIT.
+
+004680 3000-POST-DEBITO.
+004690     ADD WS-IMPORTE-CONVERTIDO TO LEDG-SALDO
+004700         ON SIZE ERROR
+004710             MOVE "S" TO WS-SIZE-ERROR-SW
+004720     END-ADD.
+004730 3000-EXIT.
+004740     EXIT.
+
+004750 4000-POST-CREDITO.
+004760     SUBTRACT WS-IMPORTE-CONVERTIDO FROM LEDG-SALDO
+004770         ON SIZE ERROR
+004780             MOVE "S" TO WS-SIZE-ERROR-SW
+004790     END-SUBTRACT.
+004800 4000-EXIT.
+004810     EXIT.
+
+004820 9000-TERMINATE.
+004830     CLOSE LEDGER-MASTER-FILE.
+004840     CLOSE LEDGER-TRANS-FILE.
+004850     CLOSE LEDGER-RPT-FILE.
+004860     CLOSE AUDIT-LOG-FILE.
+004870     CLOSE LEDGER-DETAIL-FILE.
+004880     PERFORM 2700-GRABAR-SEQ THRU 2700-EXIT.
+004890     DISPLAY "CREDITO: APUNTES LEIDOS    " WS-LEIDOS-COUNT.
+004900     DISPLAY "CREDITO: APUNTES POSTEADOS " WS-POSTEADOS-COUNT.
+004910     DISPLAY "CREDITO: APUNTES RECHAZADOS " WS-RECHAZADOS-COUNT.
+004920     DISPLAY "CREDITO: APUNTES DESBORDADOS " WS-DESBORDADOS-COUNT.
+004930 9000-EXIT.
+004940     EXIT.
+
+004950*----------------------------------------------------------*
+004960* DEJA GRABADO EL ULTIMO NUMERO DE SECUENCIA USADO EN        *
+004970* LEDGDTL PARA QUE LA PROXIMA CORRIDA LO RETOME DONDE         *
+004980* ESTA TERMINA.                                               *
+004990*----------------------------------------------------------*
+005000 2700-GRABAR-SEQ.
+005010     MOVE WS-SEQ-ACTUAL TO DSEQ-ULTIMO
+005020     OPEN OUTPUT LEDGDTL-SEQ-FILE
+005030     IF NOT WS-LEDGDSEQ-OK
+005040         DISPLAY "CREDITO: ERROR ABRIENDO LEDGDSEQ "
+005050             WS-LEDGDSEQ-STATUS
+005060         GO TO ABEND-CLEANUP
+005070     END-IF
+005080     WRITE LEDGDTL-SEQ-REC
+005090     IF NOT WS-LEDGDSEQ-OK
+005100         DISPLAY "CREDITO: ERROR ESCRIBIENDO LEDGDSEQ "
+005110             WS-LEDGDSEQ-STATUS
+005120         GO TO ABEND-CLEANUP
+005130     END-IF
+005140     CLOSE LEDGDTL-SEQ-FILE.
+005150 2700-EXIT.
+005160     EXIT.
+
+005170 ABEND-CLEANUP.
+005180     DISPLAY "CREDITO: TERMINACION ANORMAL - CERRANDO FICHEROS".
+005190     CLOSE LEDGER-MASTER-FILE.
+005200     CLOSE LEDGER-TRANS-FILE.
+005210     CLOSE LEDGER-RPT-FILE.
+005220     CLOSE AUDIT-LOG-FILE.
+005230     CLOSE LEDGER-DETAIL-FILE.
+005240     CLOSE LEDGDTL-SEQ-FILE.
+005250     MOVE 16 TO RETURN-CODE.
+005260     GOBACK.
+
+005270     END PROGRAM CREDITO.
+
+
+
+
+
+
+
+
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREDITO.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CREDITO PIC $999.99CR.
 
-       PROCEDURE DIVISION.
-           MOVE -123.45 TO CREDITO.
-           DISPLAY CREDITO.
-       GOBACK.
-           END PROGRAM CREDITO.
