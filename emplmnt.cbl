@@ -0,0 +1,253 @@
+000010*----------------------------------------------------------*
+000020* EMPLMNT - MANTENIMIENTO ONLINE DE EMPLEADO-MASTER (CICS)   *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. EMPLMNT.
+000060 AUTHOR. EQUIPO DE NOMINA.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2026-08-09 DR  VERSION ORIGINAL. TRANSACCION EMPM, ONLINE,  *
+000140*                PSEUDO-CONVERSACIONAL, PARA CONSULTAR, DAR   *
+000150*                DE ALTA, MODIFICAR Y DAR DE BAJA REGISTROS   *
+000160*                DE EMPLEADO-MASTER (EMPMSTR) DESDE UNA        *
+000170*                TERMINAL, SIN ESPERAR AL PROCESO POR LOTES.   *
+000180*                USA EL MISMO LAYOUT DE REGISTRO (COPY         *
+000190*                EMPLEADO) Y LA MISMA CLAVE (EMP-ID) QUE       *
+000200*                CAMPOS, EMPLROST Y PAYEXTR, PARA QUE LOS      *
+000210*                CAMBIOS HECHOS EN LINEA SEAN VISIBLES EN LA   *
+000220*                SIGUIENTE CORRIDA NOCTURNA.                   *
+000230* 2026-08-09 DR  LA COMMAREA (COPY EMPLMNT) PASA A LA LINKAGE  *
+000240*                SECTION COMO DFHCOMMAREA EN VEZ DE VIVIR EN    *
+000250*                WORKING-STORAGE, QUE CICS REINICIA EN CADA     *
+000260*                INVOCACION. LA PRIMERA PANTALLA YA NO HACE EL  *
+000270*                RECEIVE EN LA MISMA INVOCACION QUE EL SEND --  *
+000280*                AHORA DEVUELVE EL CONTROL CON RETURN           *
+000290*                TRANSID/COMMAREA Y EL RECEIVE OCURRE EN LA     *
+000300*                SIGUIENTE INVOCACION, CUANDO EIBCALEN YA NO    *
+000310*                ES CERO, COMO EXIGE EL DISENO PSEUDO-           *
+000320*                CONVERSACIONAL.                                 *
+000330*----------------------------------------------------------*
+000340
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SPECIAL-NAMES.
+000380     DECIMAL-POINT IS COMMA.
+000390
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420 01  WS-RESP                     PIC S9(08) COMP.
+000430 01  WS-RESP2                    PIC S9(08) COMP.
+000440
+000450 01  WS-ENTRADA-LINE.
+000460     05 EL-FUNCION                PIC X(01).
+000470     05 FILLER                    PIC X(01).
+000480     05 EL-EMP-ID                 PIC 9(06).
+000490     05 FILLER                    PIC X(01).
+000500     05 EL-NOMBRE                 PIC X(14).
+000510     05 FILLER                    PIC X(01).
+000520     05 EL-APELLIDO               PIC X(14).
+000530     05 FILLER                    PIC X(01).
+000540     05 EL-DEPARTAMENTO           PIC X(04).
+000550     05 FILLER                    PIC X(01).
+000560     05 EL-SALARIO                PIC 9(07)V99.
+000570
+000580 01  WS-PANTALLA-INICIAL.
+000590     05 FILLER                    PIC X(40) VALUE
+000600         "EMPLMNT - MANTENIMIENTO DE EMPLEADOS".
+000610     05 FILLER                    PIC X(40) VALUE
+000620         "TECLEE C/A/M/B,ID,NOMBRE,APELLIDO,".
+000630     05 FILLER                    PIC X(40) VALUE
+000640         "DEPTO,SALARIO Y PULSE ENTER".
+000650
+000660 01  WS-PANTALLA-RESULT.
+000670     05 FILLER                    PIC X(10) VALUE "RESULTADO:".
+000680     05 WPR-MENSAJE               PIC X(40).
+000690
+000700     COPY EMPLEADO.
+000710
+000720 LINKAGE SECTION.
+000730     COPY EMPLMNT.
+000740
+000750 PROCEDURE DIVISION.
+000760
+000770 0000-MAINLINE.
+000780     EXEC CICS HANDLE CONDITION
+000790         ERROR(9999-CICS-ERROR)
+000800     END-EXEC.
+000810     IF EIBCALEN = 0
+000820         PERFORM 1000-PRIMERA-PANTALLA THRU 1000-EXIT
+000830     ELSE
+000840         PERFORM 2000-PROCESAR-ENTRADA THRU 2000-EXIT
+000850     END-IF.
+000860
+000870*----------------------------------------------------------*
+000880* PRIMERA INVOCACION DE LA TRANSACCION (EIBCALEN = 0, SIN    *
+000890* COMMAREA TODAVIA). SE ENVIA LA PANTALLA DE CAPTURA Y SE     *
+000900* DEVUELVE EL CONTROL A CICS CON RETURN TRANSID/COMMAREA      *
+000910* PARA QUE LA CONVERSACION CONTINUE EN LA SIGUIENTE            *
+000920* INVOCACION CUANDO EL OPERADOR PULSE ENTER, EN VEZ DE         *
+000930* HACER EL RECEIVE EN LA MISMA INVOCACION QUE EL SEND.         *
+000940*----------------------------------------------------------*
+000950 1000-PRIMERA-PANTALLA.
+000960     EXEC CICS SEND TEXT
+000970         FROM(WS-PANTALLA-INICIAL)
+000980         LENGTH(LENGTH OF WS-PANTALLA-INICIAL)
+000990         ERASE
+001000     END-EXEC.
+001010     MOVE "N" TO EM-PRIMERA-VEZ-SW.
+001020     EXEC CICS RETURN
+001030         TRANSID("EMPM")
+001040         COMMAREA(DFHCOMMAREA)
+001050         LENGTH(LENGTH OF DFHCOMMAREA)
+001060     END-EXEC.
+001070 1000-EXIT.
+001080     EXIT.
+001090
+001100 2000-PROCESAR-ENTRADA.
+001110     EXEC CICS RECEIVE
+001120         INTO(WS-ENTRADA-LINE)
+001130         LENGTH(LENGTH OF WS-ENTRADA-LINE)
+001140         RESP(WS-RESP)
+001150     END-EXEC.
+001160     IF WS-RESP NOT = DFHRESP(NORMAL)
+001170         EXEC CICS RETURN END-EXEC
+001180     END-IF
+001190     PERFORM 2100-EJECUTAR-FUNCION THRU 2100-EXIT.
+001200 2000-EXIT.
+001210     EXIT.
+001220
+001230*----------------------------------------------------------*
+001240* TRADUCE LA LINEA TECLEADA POR EL OPERADOR A LA COMMAREA Y  *
+001250* EJECUTA LA FUNCION PEDIDA CONTRA EMPMSTR.                  *
+001260*----------------------------------------------------------*
+001270 2100-EJECUTAR-FUNCION.
+001280     MOVE EL-FUNCION       TO EM-FUNCION
+001290     MOVE EL-EMP-ID        TO EM-EMP-ID EMP-ID
+001300     MOVE EL-NOMBRE        TO EM-NOMBRE
+001310     MOVE EL-APELLIDO      TO EM-APELLIDO
+001320     MOVE EL-DEPARTAMENTO  TO EM-DEPARTAMENTO
+001330     MOVE EL-SALARIO       TO EM-SALARIO
+001340     EVALUATE TRUE
+001350         WHEN EM-FUNCION-CONSULTA
+001360             PERFORM 3000-CONSULTAR THRU 3000-EXIT
+001370         WHEN EM-FUNCION-ALTA
+001380             PERFORM 3100-ALTA THRU 3100-EXIT
+001390         WHEN EM-FUNCION-CAMBIO
+001400             PERFORM 3200-CAMBIO THRU 3200-EXIT
+001410         WHEN EM-FUNCION-BAJA
+001420             PERFORM 3300-BAJA THRU 3300-EXIT
+001430         WHEN OTHER
+001440             SET EM-RESULTADO-ERROR TO TRUE
+001450             MOVE "FUNCION NO RECONOCIDA (USE C/A/M/B)"
+001460                 TO EM-MENSAJE
+001470     END-EVALUATE
+001480     MOVE EM-MENSAJE TO WPR-MENSAJE
+001490     EXEC CICS SEND TEXT
+001500         FROM(WS-PANTALLA-RESULT)
+001510         LENGTH(LENGTH OF WS-PANTALLA-RESULT)
+001520         ERASE
+001530     END-EXEC
+001540     EXEC CICS RETURN END-EXEC.
+001550 2100-EXIT.
+001560     EXIT.
+001570
+001580 3000-CONSULTAR.
+001590     EXEC CICS READ
+001600         DATASET("EMPMSTR")
+001610         INTO(EMPLEADO-MASTER-REC)
+001620         RIDFLD(EM-EMP-ID)
+001630         RESP(WS-RESP)
+001640     END-EXEC
+001650     IF WS-RESP = DFHRESP(NORMAL)
+001660         MOVE NOMBRE       TO EM-NOMBRE
+001670         MOVE APELLIDO     TO EM-APELLIDO
+001680         MOVE DEPARTAMENTO TO EM-DEPARTAMENTO
+001690         MOVE SALARIO      TO EM-SALARIO
+001700         SET EM-RESULTADO-OK TO TRUE
+001710         MOVE "EMPLEADO ENCONTRADO" TO EM-MENSAJE
+001720     ELSE
+001730         SET EM-RESULTADO-ERROR TO TRUE
+001740         MOVE "EMPLEADO NO ENCONTRADO" TO EM-MENSAJE
+001750     END-IF.
+001760 3000-EXIT.
+001770     EXIT.
+001780
+001790 3100-ALTA.
+001800     MOVE EM-NOMBRE        TO NOMBRE
+001810     MOVE EM-APELLIDO      TO APELLIDO
+001820     MOVE EM-DEPARTAMENTO  TO DEPARTAMENTO
+001830     MOVE EM-SALARIO       TO SALARIO
+001840     EXEC CICS WRITE
+001850         DATASET("EMPMSTR")
+001860         FROM(EMPLEADO-MASTER-REC)
+001870         RIDFLD(EM-EMP-ID)
+001880         RESP(WS-RESP)
+001890     END-EXEC
+001900     IF WS-RESP = DFHRESP(NORMAL)
+001910         SET EM-RESULTADO-OK TO TRUE
+001920         MOVE "EMPLEADO DADO DE ALTA" TO EM-MENSAJE
+001930     ELSE
+001940         SET EM-RESULTADO-ERROR TO TRUE
+001950         MOVE "NO SE PUDO DAR DE ALTA (YA EXISTE?)"
+001960             TO EM-MENSAJE
+001970     END-IF.
+001980 3100-EXIT.
+001990     EXIT.
+002000
+002010 3200-CAMBIO.
+002020     EXEC CICS READ
+002030         DATASET("EMPMSTR")
+002040         INTO(EMPLEADO-MASTER-REC)
+002050         RIDFLD(EM-EMP-ID)
+002060         UPDATE
+002070         RESP(WS-RESP)
+002080     END-EXEC
+002090     IF WS-RESP = DFHRESP(NORMAL)
+002100         MOVE EM-NOMBRE        TO NOMBRE
+002110         MOVE EM-APELLIDO      TO APELLIDO
+002120         MOVE EM-DEPARTAMENTO  TO DEPARTAMENTO
+002130         MOVE EM-SALARIO       TO SALARIO
+002140         EXEC CICS REWRITE
+002150             DATASET("EMPMSTR")
+002160             FROM(EMPLEADO-MASTER-REC)
+002170             RESP(WS-RESP2)
+002180         END-EXEC
+002190         IF WS-RESP2 = DFHRESP(NORMAL)
+002200             SET EM-RESULTADO-OK TO TRUE
+002210             MOVE "EMPLEADO MODIFICADO" TO EM-MENSAJE
+002220         ELSE
+002230             SET EM-RESULTADO-ERROR TO TRUE
+002240             MOVE "NO SE PUDO MODIFICAR" TO EM-MENSAJE
+002250         END-IF
+002260     ELSE
+002270         SET EM-RESULTADO-ERROR TO TRUE
+002280         MOVE "EMPLEADO NO ENCONTRADO" TO EM-MENSAJE
+002290     END-IF.
+002300 3200-EXIT.
+002310     EXIT.
+002320
+002330 3300-BAJA.
+002340     EXEC CICS DELETE
+002350         DATASET("EMPMSTR")
+002360         RIDFLD(EM-EMP-ID)
+002370         RESP(WS-RESP)
+002380     END-EXEC
+002390     IF WS-RESP = DFHRESP(NORMAL)
+002400         SET EM-RESULTADO-OK TO TRUE
+002410         MOVE "EMPLEADO DADO DE BAJA" TO EM-MENSAJE
+002420     ELSE
+002430         SET EM-RESULTADO-ERROR TO TRUE
+002440         MOVE "EMPLEADO NO ENCONTRADO" TO EM-MENSAJE
+002450     END-IF.
+002460 3300-EXIT.
+002470     EXIT.
+002480
+002490 9999-CICS-ERROR.
+002500     EXEC CICS RETURN END-EXEC.
+002510
+002520     END PROGRAM EMPLMNT.
+
