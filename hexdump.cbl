@@ -0,0 +1,193 @@
+000010*----------------------------------------------------------*
+000020* HEXDUMP - VOLCADO HEXADECIMAL DE FICHEROS PARA DEPURACION *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. HEXDUMP.
+000060 AUTHOR. EQUIPO DE CONTABILIDAD.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2026-08-09 DR  VERSION ORIGINAL. LEE CUALQUIER FICHERO DE  *
+000140*                ENTRADA (HEXIN) REGISTRO A REGISTRO SIN      *
+000150*                INTERPRETAR SU CONTENIDO, Y EMITE UN        *
+000160*                LISTADO DE VOLCADO HEXADECIMAL (HEXRPT) DE  *
+000170*                16 BYTES POR LINEA, CON SU REPRESENTACION   *
+000180*                IMPRIMIBLE AL LADO, PARA DEPURAR FICHEROS   *
+000190*                CON DATOS SOSPECHOSOS O NO IMPRIMIBLES.      *
+000200* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS EL WRITE     *
+000210*                DE HEXRPT.                                    *
+000220*----------------------------------------------------------*
+
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     DECIMAL-POINT IS COMMA.
+
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT HEXDUMP-IN-FILE ASSIGN TO "HEXIN"
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-HEXIN-STATUS.
+
+000320     SELECT HEXDUMP-RPT-FILE ASSIGN TO "HEXRPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-HEXRPT-STATUS.
+
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  HEXDUMP-IN-FILE
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  HEXDUMP-IN-REC               PIC X(80).
+
+000400 FD  HEXDUMP-RPT-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420 01  HEXDUMP-RPT-LINE             PIC X(100).
+
+000430 WORKING-STORAGE SECTION.
+000440 01  WS-HEXIN-STATUS             PIC X(02) VALUE SPACES.
+000450     88 WS-HEXIN-OK                  VALUE "00".
+000460     88 WS-HEXIN-EOF                 VALUE "10".
+
+000470 01  WS-HEXRPT-STATUS            PIC X(02) VALUE SPACES.
+000480     88 WS-HEXRPT-OK                 VALUE "00".
+
+000490 01  WS-SWITCHES.
+000500     05 WS-EOF-HEXIN-SW        PIC X(01) VALUE "N".
+000510         88 WS-EOF-HEXIN            VALUE "Y".
+
+000520 01  WS-COUNTERS.
+000530     05 WS-REGISTROS-COUNT     PIC 9(07) COMP VALUE ZERO.
+000540     05 WS-OFFSET-ACTUAL       PIC 9(07) COMP VALUE ZERO.
+
+000550 01  WS-REC-BYTES REDEFINES HEXDUMP-IN-REC.
+000560     05 WS-REC-BYTE              PIC X OCCURS 80 TIMES.
+
+000570 01  WS-ROW-IDX                  PIC 9(02) COMP.
+000580 01  WS-COL-IDX                  PIC 9(02) COMP.
+000590 01  WS-BYTE-POS                 PIC 9(02) COMP.
+
+000600 01  WS-RAW-BYTE                 PIC X(01).
+000610 01  WS-BYTE-VALUE REDEFINES WS-RAW-BYTE
+000620                               USAGE BINARY-CHAR UNSIGNED.
+
+000630 01  WS-NIBBLE-HI                PIC 9(02) COMP.
+000640 01  WS-NIBBLE-LO                PIC 9(02) COMP.
+
+000650 01  WS-HEX-TABLE-LIT            PIC X(16) VALUE
+000660     "0123456789ABCDEF".
+000670 01  WS-HEX-TABLE REDEFINES WS-HEX-TABLE-LIT.
+000680     05 WS-HEX-DIGIT              PIC X OCCURS 16 TIMES.
+
+000690 01  WS-DUMP-LINE.
+000700     05 DL-OFFSET                PIC 9(06).
+000710     05 FILLER                   PIC X(02) VALUE SPACES.
+000720     05 DL-HEX OCCURS 16 TIMES.
+000730         10 DL-HEX-PAIR           PIC X(02).
+000740         10 FILLER                PIC X(01) VALUE SPACE.
+000750     05 FILLER                   PIC X(02) VALUE SPACES.
+000760     05 DL-CHARS OCCURS 16 TIMES.
+000770         10 DL-CHAR               PIC X(01).
+
+000780 PROCEDURE DIVISION.
+
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-PROCESS-REC THRU 2000-EXIT
+000820         UNTIL WS-EOF-HEXIN.
+000830     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000840     GOBACK.
+
+000850 1000-INITIALIZE.
+000860     OPEN INPUT HEXDUMP-IN-FILE.
+000870     IF NOT WS-HEXIN-OK
+000880         DISPLAY "HEXDUMP: ERROR ABRIENDO HEXIN "
+000890             WS-HEXIN-STATUS
+000900         GO TO ABEND-CLEANUP
+000910     END-IF
+000920     OPEN OUTPUT HEXDUMP-RPT-FILE.
+000930     IF NOT WS-HEXRPT-OK
+000940         DISPLAY "HEXDUMP: ERROR ABRIENDO HEXRPT "
+000950             WS-HEXRPT-STATUS
+000960         GO TO ABEND-CLEANUP
+000970     END-IF
+000980     PERFORM 2100-READ-HEXIN THRU 2100-EXIT.
+000990 1000-EXIT.
+001000     EXIT.
+
+001010 2000-PROCESS-REC.
+001020     ADD 1 TO WS-REGISTROS-COUNT
+001030     MOVE ZERO TO WS-OFFSET-ACTUAL
+001040     PERFORM 2200-DUMP-ROW THRU 2200-EXIT
+001050         VARYING WS-ROW-IDX FROM 1 BY 1
+001060         UNTIL WS-ROW-IDX > 5
+001070     PERFORM 2100-READ-HEXIN THRU 2100-EXIT.
+001080 2000-EXIT.
+001090     EXIT.
+
+001100 2100-READ-HEXIN.
+001110     READ HEXDUMP-IN-FILE
+001120         AT END
+001130             SET WS-EOF-HEXIN TO TRUE
+001140     END-READ
+001150     IF NOT WS-EOF-HEXIN AND NOT WS-HEXIN-OK
+001160         DISPLAY "HEXDUMP: ERROR LEYENDO HEXIN "
+001170             WS-HEXIN-STATUS
+001180         GO TO ABEND-CLEANUP
+001190     END-IF
+001200 2100-EXIT.
+001210     EXIT.
+
+001220 2200-DUMP-ROW.
+001230     MOVE WS-OFFSET-ACTUAL TO DL-OFFSET
+001240     PERFORM 2300-DUMP-BYTE THRU 2300-EXIT
+001250         VARYING WS-COL-IDX FROM 1 BY 1
+001260         UNTIL WS-COL-IDX > 16
+001270     MOVE WS-DUMP-LINE TO HEXDUMP-RPT-LINE
+001280     WRITE HEXDUMP-RPT-LINE
+001290     IF NOT WS-HEXRPT-OK
+001300         DISPLAY "HEXDUMP: ERROR ESCRIBIENDO HEXRPT "
+001310             WS-HEXRPT-STATUS
+001320         GO TO ABEND-CLEANUP
+001330     END-IF
+001340     ADD 16 TO WS-OFFSET-ACTUAL.
+001350 2200-EXIT.
+001360     EXIT.
+
+001370 2300-DUMP-BYTE.
+001380     COMPUTE WS-BYTE-POS = ((WS-ROW-IDX - 1) * 16) + WS-COL-IDX
+001390     MOVE WS-REC-BYTE (WS-BYTE-POS) TO WS-RAW-BYTE
+001400     DIVIDE WS-BYTE-VALUE BY 16 GIVING WS-NIBBLE-HI
+001410         REMAINDER WS-NIBBLE-LO
+001420     MOVE WS-HEX-DIGIT (WS-NIBBLE-HI + 1)
+001430         TO DL-HEX-PAIR (WS-COL-IDX) (1:1)
+001440     MOVE WS-HEX-DIGIT (WS-NIBBLE-LO + 1)
+001450         TO DL-HEX-PAIR (WS-COL-IDX) (2:1)
+001460     IF WS-BYTE-VALUE >= 32 AND WS-BYTE-VALUE <= 126
+001470         MOVE WS-RAW-BYTE TO DL-CHAR (WS-COL-IDX)
+001480     ELSE
+001490         MOVE "." TO DL-CHAR (WS-COL-IDX)
+001500     END-IF.
+001510 2300-EXIT.
+001520     EXIT.
+
+001530 9000-TERMINATE.
+001540     CLOSE HEXDUMP-IN-FILE.
+001550     CLOSE HEXDUMP-RPT-FILE.
+001560     DISPLAY "HEXDUMP: REGISTROS VOLCADOS " WS-REGISTROS-COUNT.
+001570 9000-EXIT.
+001580     EXIT.
+
+001590 ABEND-CLEANUP.
+001600     DISPLAY "HEXDUMP: TERMINACION ANORMAL - CERRANDO FICHEROS".
+001610     CLOSE HEXDUMP-IN-FILE.
+001620     CLOSE HEXDUMP-RPT-FILE.
+001630     MOVE 16 TO RETURN-CODE.
+001640     GOBACK.
+
+001650     END PROGRAM HEXDUMP.
+
+
+
