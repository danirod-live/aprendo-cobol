@@ -0,0 +1,411 @@
+000010*----------------------------------------------------------*
+000020* EMPLEAD - CARGA INICIAL DEL MAESTRO DE EMPLEADOS           *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. EMPLEAD.
+000060 AUTHOR. EQUIPO DE NOMINA.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2026-08-09 DR  VERSION ORIGINAL. LEE UN FICHERO DE CARGA   *
+000140*                SECUENCIAL (EMPLOAD) CON EL MISMO LAYOUT DE *
+000150*                NEGOCIO DEL MAESTRO DE EMPLEADOS Y VA        *
+000160*                GRABANDO CADA REGISTRO EN EL MAESTRO         *
+000170*                INDEXADO EMPLEADO-MASTER (EMPMSTR). COMO EL  *
+000180*                MAESTRO ESTA INDEXADO POR EMP-ID, UN WRITE    *
+000190*                DE UNA CLAVE QUE YA EXISTE DEVUELVE FILE      *
+000200*                STATUS "22"; ESO CUBRE TANTO UN EMP-ID         *
+000210*                REPETIDO DENTRO DEL PROPIO FICHERO DE CARGA  *
+000220*                COMO UN EMP-ID QUE YA VENIA DE UNA CARGA       *
+000230*                ANTERIOR. CADA DUPLICADO SE CUENTA APARTE, SE *
+000240*                DEJA CONSTANCIA EN EL LISTADO EMPLOADRPT Y EN *
+000250*                LA BITACORA COMPARTIDA AUDITLOG (COPY          *
+000260*                AUDITLOG), Y LA CARGA SIGUE CON EL SIGUIENTE   *
+000270*                REGISTRO EN VEZ DE ABORTAR.                    *
+000280* 2026-08-09 DR  EL WRITE POR EMP-ID NO DETECTA LA MISMA       *
+000290*                PERSONA CARGADA DOS VECES BAJO UN EMP-ID       *
+000300*                DISTINTO. SE ANADE WS-PERSONA-TABLE, UNA       *
+000310*                TABLA EN MEMORIA DE NOMBRE+APELLIDO+FECHA,     *
+000320*                SEMBRADA AL ARRANQUE CON LO QUE YA HAY EN EL   *
+000330*                MAESTRO (1100-CARGAR-PERSONAS) Y AMPLIADA CON  *
+000340*                CADA ALTA NUEVA DE ESTA CORRIDA (2300-AGREGAR- *
+000350*                PERSONA). ANTES DE GRABAR SE BUSCA LA          *
+000360*                COMBINACION EN LA TABLA; SI YA EXISTE, SE      *
+000370*                TRATA IGUAL QUE UN EMP-ID DUPLICADO (SE        *
+000380*                CUENTA, SE DEJA CONSTANCIA EN EMPLOADRPT Y EN  *
+000390*                AUDITLOG, Y LA CARGA SIGUE).                   *
+000400*----------------------------------------------------------*
+
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SPECIAL-NAMES.
+000440     DECIMAL-POINT IS COMMA.
+
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT EMP-LOAD-FILE ASSIGN TO "EMPLOAD"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-EMPLOAD-STATUS.
+
+000500     SELECT EMPLEADO-MASTER-FILE ASSIGN TO "EMPMSTR"
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS DYNAMIC
+000530         RECORD KEY IS EMP-ID
+000540         FILE STATUS IS WS-EMPMSTR-STATUS.
+
+000550     SELECT EMPLOAD-RPT-FILE ASSIGN TO "EMPLOADRPT"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-EMPLOADRPT-STATUS.
+
+000580     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS WS-AUDITLOG-STATUS.
+
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  EMP-LOAD-FILE
+000640     LABEL RECORDS ARE STANDARD.
+000650 01  EMP-LOAD-REC.
+000660     05 EL-EMP-ID                PIC 9(06).
+000670     05 EL-DATOS.
+000680         10 EL-NOMBRE            PIC X(14).
+000690         10 EL-APELLIDO          PIC X(14).
+000700         10 EL-DEPARTAMENTO      PIC X(04).
+000710         10 EL-SALARIO           PIC 9(07)V99.
+000720     05 EL-FECHA.
+000730         10 EL-ANIO              PIC 9(04).
+000740         10 EL-MES               PIC 9(02).
+000750         10 EL-DIA               PIC 9(02).
+
+000760 FD  EMPLEADO-MASTER-FILE
+000770     LABEL RECORDS ARE STANDARD.
+000780     COPY EMPLEADO.
+
+000790 FD  EMPLOAD-RPT-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810 01  EMPLOAD-RPT-LINE            PIC X(80).
+
+000820 FD  AUDIT-LOG-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY AUDITLOG.
+
+000850 WORKING-STORAGE SECTION.
+000860 01  WS-EMPLOAD-STATUS           PIC X(02) VALUE SPACES.
+000870     88 WS-EMPLOAD-OK                VALUE "00".
+000880     88 WS-EMPLOAD-EOF               VALUE "10".
+
+000890 01  WS-EMPMSTR-STATUS           PIC X(02) VALUE SPACES.
+000900     88 WS-EMPMSTR-OK                VALUE "00".
+000910     88 WS-EMPMSTR-DUPLICATE         VALUE "22".
+
+000920 01  WS-EMPLOADRPT-STATUS        PIC X(02) VALUE SPACES.
+000930     88 WS-EMPLOADRPT-OK             VALUE "00".
+
+000940 01  WS-AUDITLOG-STATUS          PIC X(02) VALUE SPACES.
+000950     88 WS-AUDITLOG-OK               VALUE "00".
+000960     88 WS-AUDITLOG-NO-FILE          VALUE "05", "35".
+
+000970 01  WS-SWITCHES.
+000980     05 WS-EOF-EMPLOAD-SW      PIC X(01) VALUE "N".
+000990         88 WS-EOF-EMPLOAD          VALUE "Y".
+001000     05 WS-EOF-EMPMSTR-SW      PIC X(01) VALUE "N".
+001010         88 WS-EOF-EMPMSTR          VALUE "Y".
+001020     05 WS-PERSONA-ENCONTRADA-SW PIC X(01) VALUE "N".
+001030         88 WS-PERSONA-ENCONTRADA    VALUE "S".
+
+001040 01  WS-COUNTERS.
+001050     05 WS-LEIDOS-COUNT        PIC 9(07) COMP VALUE ZERO.
+001060     05 WS-CARGADOS-COUNT      PIC 9(07) COMP VALUE ZERO.
+001070     05 WS-DUPLICADOS-COUNT    PIC 9(07) COMP VALUE ZERO.
+
+001080*----------------------------------------------------------*
+001090* TABLA EN MEMORIA DE NOMBRE+APELLIDO+FECHA YA CARGADOS,    *
+001100* PARA DETECTAR LA MISMA PERSONA CARGADA DOS VECES BAJO UN  *
+001110* EMP-ID DISTINTO. SE CARGA AL ARRANQUE CON LO QUE YA HAY   *
+001120* EN EL MAESTRO (1100-CARGAR-PERSONAS) Y SE VA AMPLIANDO     *
+001130* CON CADA ALTA NUEVA DE ESTA CORRIDA (2300-AGREGAR-PERSONA).*
+001140*----------------------------------------------------------*
+001150 01  WS-PERSONA-COUNT          PIC 9(07) COMP VALUE ZERO.
+001160 01  WS-PERSONA-TABLE.
+001170     05 WS-PERSONA-ENTRY OCCURS 1 TO 20000 TIMES
+001180             DEPENDING ON WS-PERSONA-COUNT
+001190             INDEXED BY WS-PERSONA-IDX.
+001200         10 PT-NOMBRE            PIC X(14).
+001210         10 PT-APELLIDO          PIC X(14).
+001220         10 PT-FECHA             PIC X(08).
+
+001230 01  WS-DUP-LINE.
+001240     05 DL-EMP-ID                PIC 9(06).
+001250     05 FILLER                   PIC X(04) VALUE SPACES.
+001260     05 DL-MOTIVO                PIC X(40).
+
+001270 01  WS-RESUMEN-LINE.
+001280     05 FILLER                   PIC X(20) VALUE
+001290         "EMPLEAD - RESUMEN".
+
+001300 01  WS-TOTALES-LINE.
+001310     05 TL-TEXTO                 PIC X(20).
+001320     05 TL-CUENTA                PIC ZZZ.ZZ9.
+
+001330 PROCEDURE DIVISION.
+
+001340 0000-MAINLINE.
+001350     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001360     PERFORM 2000-PROCESS-LOAD THRU 2000-EXIT
+001370         UNTIL WS-EOF-EMPLOAD.
+001380     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001390     GOBACK.
+
+001400 1000-INITIALIZE.
+001410     OPEN INPUT EMP-LOAD-FILE.
+001420     IF NOT WS-EMPLOAD-OK
+001430         DISPLAY "EMPLEAD: ERROR ABRIENDO EMPLOAD "
+001440             WS-EMPLOAD-STATUS
+001450         GO TO ABEND-CLEANUP
+001460     END-IF
+001470     OPEN I-O EMPLEADO-MASTER-FILE.
+001480     IF NOT WS-EMPMSTR-OK
+001490         OPEN OUTPUT EMPLEADO-MASTER-FILE
+001500         IF NOT WS-EMPMSTR-OK
+001510             DISPLAY "EMPLEAD: ERROR ABRIENDO EMPMSTR "
+001520                 WS-EMPMSTR-STATUS
+001530             GO TO ABEND-CLEANUP
+001540         END-IF
+001550     END-IF
+001560     PERFORM 1100-CARGAR-PERSONAS THRU 1100-EXIT.
+001570     OPEN OUTPUT EMPLOAD-RPT-FILE.
+001580     IF NOT WS-EMPLOADRPT-OK
+001590         DISPLAY "EMPLEAD: ERROR ABRIENDO EMPLOADRPT "
+001600             WS-EMPLOADRPT-STATUS
+001610         GO TO ABEND-CLEANUP
+001620     END-IF
+001630     OPEN EXTEND AUDIT-LOG-FILE.
+001640     IF WS-AUDITLOG-NO-FILE
+001650         OPEN OUTPUT AUDIT-LOG-FILE
+001660     END-IF
+001670     IF NOT WS-AUDITLOG-OK
+001680         DISPLAY "EMPLEAD: ERROR ABRIENDO AUDITLOG "
+001690             WS-AUDITLOG-STATUS
+001700         GO TO ABEND-CLEANUP
+001710     END-IF
+001720     PERFORM 2100-READ-EMPLOAD THRU 2100-EXIT.
+001730 1000-EXIT.
+001740     EXIT.
+
+001750*----------------------------------------------------------*
+001760* SIEMBRA WS-PERSONA-TABLE CON LAS PERSONAS QUE YA ESTAN EN *
+001770* EL MAESTRO, RECORRIENDOLO SECUENCIALMENTE DE PRINCIPIO A  *
+001780* FIN ANTES DE EMPEZAR A PROCESAR EL FICHERO DE CARGA.       *
+001790*----------------------------------------------------------*
+001800 1100-CARGAR-PERSONAS.
+001810     PERFORM 1150-READ-EMPMSTR-SEQ THRU 1150-EXIT.
+001820     PERFORM 1200-AGREGAR-EXISTENTE THRU 1200-EXIT
+001830         UNTIL WS-EOF-EMPMSTR.
+001840 1100-EXIT.
+001850     EXIT.
+
+001860 1150-READ-EMPMSTR-SEQ.
+001870     READ EMPLEADO-MASTER-FILE NEXT
+001880         AT END
+001890             SET WS-EOF-EMPMSTR TO TRUE
+001900     END-READ
+001910     IF NOT WS-EOF-EMPMSTR AND NOT WS-EMPMSTR-OK
+001920         DISPLAY "EMPLEAD: ERROR LEYENDO EMPMSTR "
+001930             WS-EMPMSTR-STATUS
+001940         GO TO ABEND-CLEANUP
+001950     END-IF.
+001960 1150-EXIT.
+001970     EXIT.
+
+001980 1200-AGREGAR-EXISTENTE.
+001990     IF WS-PERSONA-COUNT >= 20000
+002000         DISPLAY "EMPLEAD: TABLA DE PERSONAS LLENA"
+002010         GO TO ABEND-CLEANUP
+002020     END-IF
+002030     ADD 1 TO WS-PERSONA-COUNT
+002040     MOVE NOMBRE   TO PT-NOMBRE (WS-PERSONA-COUNT)
+002050     MOVE APELLIDO TO PT-APELLIDO (WS-PERSONA-COUNT)
+002060     MOVE FECHA    TO PT-FECHA (WS-PERSONA-COUNT)
+002070     PERFORM 1150-READ-EMPMSTR-SEQ THRU 1150-EXIT.
+002080 1200-EXIT.
+002090     EXIT.
+
+002100 2000-PROCESS-LOAD.
+002110     ADD 1 TO WS-LEIDOS-COUNT
+002120     MOVE "N" TO WS-PERSONA-ENCONTRADA-SW
+002130     SET WS-PERSONA-IDX TO 1
+002140     SEARCH WS-PERSONA-ENTRY
+002150         AT END
+002160             CONTINUE
+002170         WHEN PT-NOMBRE (WS-PERSONA-IDX) = EL-NOMBRE
+002180             AND PT-APELLIDO (WS-PERSONA-IDX) = EL-APELLIDO
+002190             AND PT-FECHA (WS-PERSONA-IDX) = EL-FECHA
+002200             SET WS-PERSONA-ENCONTRADA TO TRUE
+002210     END-SEARCH
+002220     IF WS-PERSONA-ENCONTRADA
+002230         ADD 1 TO WS-DUPLICADOS-COUNT
+002240         PERFORM 2210-WRITE-DUPPERSONA THRU 2210-EXIT
+002250     ELSE
+002260         MOVE EL-EMP-ID          TO EMP-ID
+002270         MOVE EL-DATOS           TO DATOS
+002280         MOVE EL-FECHA           TO FECHA
+002290         WRITE EMPLEADO-MASTER-REC
+002300         IF WS-EMPMSTR-OK
+002310             ADD 1 TO WS-CARGADOS-COUNT
+002320             PERFORM 2300-AGREGAR-PERSONA THRU 2300-EXIT
+002330         ELSE
+002340             IF WS-EMPMSTR-DUPLICATE
+002350                 ADD 1 TO WS-DUPLICADOS-COUNT
+002360                 PERFORM 2200-WRITE-DUPEXCPT THRU 2200-EXIT
+002370             ELSE
+002380                 DISPLAY "EMPLEAD: ERROR GRABANDO EMPMSTR "
+002390                     WS-EMPMSTR-STATUS
+002400                 GO TO ABEND-CLEANUP
+002410             END-IF
+002420         END-IF
+002430     END-IF
+002440     PERFORM 2100-READ-EMPLOAD THRU 2100-EXIT.
+002450 2000-EXIT.
+002460     EXIT.
+
+002470 2100-READ-EMPLOAD.
+002480     READ EMP-LOAD-FILE
+002490         AT END
+002500             SET WS-EOF-EMPLOAD TO TRUE
+002510     END-READ
+002520     IF NOT WS-EOF-EMPLOAD AND NOT WS-EMPLOAD-OK
+002530         DISPLAY "EMPLEAD: ERROR LEYENDO EMPLOAD "
+002540             WS-EMPLOAD-STATUS
+002550         GO TO ABEND-CLEANUP
+002560     END-IF
+002570 2100-EXIT.
+002580     EXIT.
+
+002590*----------------------------------------------------------*
+002600* DEJA CONSTANCIA DE UN EMP-ID DUPLICADO EN EL LISTADO DE     *
+002610* CONTROL Y EN LA BITACORA COMPARTIDA AUDITLOG.               *
+002620*----------------------------------------------------------*
+002630 2200-WRITE-DUPEXCPT.
+002640     MOVE EL-EMP-ID TO DL-EMP-ID
+002650     MOVE "EMP-ID DUPLICADO, YA EXISTE EN EMPLEADO-MASTER"
+002660         TO DL-MOTIVO
+002670     MOVE WS-DUP-LINE TO EMPLOAD-RPT-LINE
+002680     WRITE EMPLOAD-RPT-LINE
+002690     PERFORM 2250-CHECK-EMPLOADRPT THRU 2250-EXIT
+002700     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+002710     ACCEPT AUD-HORA FROM TIME.
+002720     MOVE "EMPLEAD" TO AUD-PROGRAMA
+002730     MOVE DL-EMP-ID TO AUD-CLAVE
+002740     SET AUD-EVENTO-RECHAZO TO TRUE
+002750     MOVE "EMP-ID DUPLICADO EN CARGA INICIAL" TO AUD-DETALLE
+002760     WRITE AUDITLOG-REC
+002770     IF NOT WS-AUDITLOG-OK
+002780         DISPLAY "EMPLEAD: ERROR ESCRIBIENDO AUDITLOG "
+002790             WS-AUDITLOG-STATUS
+002800         GO TO ABEND-CLEANUP
+002810     END-IF.
+002820 2200-EXIT.
+002830     EXIT.
+
+002840*----------------------------------------------------------*
+002850* DEJA CONSTANCIA DE UNA MISMA PERSONA (NOMBRE+APELLIDO+     *
+002860* FECHA) CARGADA DOS VECES BAJO UN EMP-ID DISTINTO, EN EL    *
+002870* LISTADO DE CONTROL Y EN LA BITACORA COMPARTIDA AUDITLOG.   *
+002880*----------------------------------------------------------*
+002890 2210-WRITE-DUPPERSONA.
+002900     MOVE EL-EMP-ID TO DL-EMP-ID
+002910     MOVE "MISMA PERSONA YA CARGADA, OTRO EMP-ID"
+002920         TO DL-MOTIVO
+002930     MOVE WS-DUP-LINE TO EMPLOAD-RPT-LINE
+002940     WRITE EMPLOAD-RPT-LINE
+002950     PERFORM 2250-CHECK-EMPLOADRPT THRU 2250-EXIT
+002960     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+002970     ACCEPT AUD-HORA FROM TIME.
+002980     MOVE "EMPLEAD" TO AUD-PROGRAMA
+002990     MOVE DL-EMP-ID TO AUD-CLAVE
+003000     SET AUD-EVENTO-RECHAZO TO TRUE
+003010     MOVE "PERSONA DUPLICADA EN CARGA INICIAL" TO AUD-DETALLE
+003020     WRITE AUDITLOG-REC
+003030     IF NOT WS-AUDITLOG-OK
+003040         DISPLAY "EMPLEAD: ERROR ESCRIBIENDO AUDITLOG "
+003050             WS-AUDITLOG-STATUS
+003060         GO TO ABEND-CLEANUP
+003070     END-IF.
+003080 2210-EXIT.
+003090     EXIT.
+
+003100*----------------------------------------------------------*
+003110* AGREGA UNA PERSONA RECIEN CARGADA A WS-PERSONA-TABLE PARA  *
+003120* QUE PUEDA DETECTARSE SI SE REPITE MAS ADELANTE EN ESTA      *
+003130* MISMA CARGA, BAJO OTRO EMP-ID.                              *
+003140*----------------------------------------------------------*
+003150 2300-AGREGAR-PERSONA.
+003160     IF WS-PERSONA-COUNT >= 20000
+003170         DISPLAY "EMPLEAD: TABLA DE PERSONAS LLENA"
+003180         GO TO ABEND-CLEANUP
+003190     END-IF
+003200     ADD 1 TO WS-PERSONA-COUNT
+003210     MOVE EL-NOMBRE   TO PT-NOMBRE (WS-PERSONA-COUNT)
+003220     MOVE EL-APELLIDO TO PT-APELLIDO (WS-PERSONA-COUNT)
+003230     MOVE EL-FECHA    TO PT-FECHA (WS-PERSONA-COUNT).
+003240 2300-EXIT.
+003250     EXIT.
+
+003260*----------------------------------------------------------*
+003270* COMPRUEBA EL FILE STATUS TRAS CADA WRITE DE EMPLOADRPT.    *
+003280*----------------------------------------------------------*
+003290 2250-CHECK-EMPLOADRPT.
+003300     IF NOT WS-EMPLOADRPT-OK
+003310         DISPLAY "EMPLEAD: ERROR ESCRIBIENDO EMPLOADRPT "
+003320             WS-EMPLOADRPT-STATUS
+003330         GO TO ABEND-CLEANUP
+003340     END-IF.
+003350 2250-EXIT.
+003360     EXIT.
+
+003370 9000-TERMINATE.
+003380     MOVE WS-RESUMEN-LINE TO EMPLOAD-RPT-LINE
+003390     WRITE EMPLOAD-RPT-LINE
+003400     PERFORM 2250-CHECK-EMPLOADRPT THRU 2250-EXIT
+003410     MOVE "REGISTROS LEIDOS   " TO TL-TEXTO
+003420     MOVE WS-LEIDOS-COUNT      TO TL-CUENTA
+003430     MOVE WS-TOTALES-LINE TO EMPLOAD-RPT-LINE
+003440     WRITE EMPLOAD-RPT-LINE
+003450     PERFORM 2250-CHECK-EMPLOADRPT THRU 2250-EXIT
+003460     MOVE "REGISTROS CARGADOS " TO TL-TEXTO
+003470     MOVE WS-CARGADOS-COUNT    TO TL-CUENTA
+003480     MOVE WS-TOTALES-LINE TO EMPLOAD-RPT-LINE
+003490     WRITE EMPLOAD-RPT-LINE
+003500     PERFORM 2250-CHECK-EMPLOADRPT THRU 2250-EXIT
+003510     MOVE "DUPLICADOS         " TO TL-TEXTO
+003520     MOVE WS-DUPLICADOS-COUNT  TO TL-CUENTA
+003530     MOVE WS-TOTALES-LINE TO EMPLOAD-RPT-LINE
+003540     WRITE EMPLOAD-RPT-LINE
+003550     PERFORM 2250-CHECK-EMPLOADRPT THRU 2250-EXIT
+003560     CLOSE EMP-LOAD-FILE.
+003570     CLOSE EMPLEADO-MASTER-FILE.
+003580     CLOSE EMPLOAD-RPT-FILE.
+003590     CLOSE AUDIT-LOG-FILE.
+003600     DISPLAY "EMPLEAD: LEIDOS " WS-LEIDOS-COUNT
+003610         " CARGADOS " WS-CARGADOS-COUNT
+003620         " DUPLICADOS " WS-DUPLICADOS-COUNT.
+003630 9000-EXIT.
+003640     EXIT.
+
+003650 ABEND-CLEANUP.
+003660     DISPLAY "EMPLEAD: TERMINACION ANORMAL - CERRANDO FICHEROS".
+003670     CLOSE EMP-LOAD-FILE.
+003680     CLOSE EMPLEADO-MASTER-FILE.
+003690     CLOSE EMPLOAD-RPT-FILE.
+003700     CLOSE AUDIT-LOG-FILE.
+003710     MOVE 16 TO RETURN-CODE.
+003720     GOBACK.
+
+003730     END PROGRAM EMPLEAD.
+
+
+
+
