@@ -0,0 +1,255 @@
+000010*----------------------------------------------------------*
+000020* EBCONV - CONVERSION EBCDIC/ASCII PARA EL INTERCAMBIO DE    *
+000030*          NOMINA CON EL PROVEEDOR EXTERNO                  *
+000040*----------------------------------------------------------*
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID. EBCONV.
+000070 AUTHOR. EQUIPO DE NOMINA.
+000080 INSTALLATION. APRENDO-COBOL.
+000090 DATE-WRITTEN. 2026-08-09.
+000100 DATE-COMPILED.
+000110*----------------------------------------------------------*
+000120* HISTORIAL DE MODIFICACIONES                                *
+000130*----------------------------------------------------------*
+000140* 2026-08-09 DR  VERSION ORIGINAL. LEE UN FICHERO DE ANCHO   *
+000150*                FIJO (EBCIN) Y CONVIERTE CADA REGISTRO      *
+000160*                ENTRE EBCDIC Y ASCII CON INSPECT CONVERTING *
+000170*                SOBRE LAS TABLAS DE TRADUCCION DE LOS        *
+000180*                CARACTERES QUE APARECEN EN LOS EXTRACTOS     *
+000190*                DE NOMINA (ESPACIO, DIGITOS, LETRAS Y LA     *
+000200*                PUNTUACION MAS COMUN), DEJANDO EL RESULTADO  *
+000210*                EN EBCOUT MAS UN LISTADO DE CONTROL          *
+000220*                (EBCRPT). EL SENTIDO DE LA CONVERSION SE     *
+000230*                TOMA DEL FICHERO OPCIONAL DE PARAMETROS       *
+000240*                EBCPARM ("A" = A ASCII, PARA ENVIAR AL       *
+000250*                PROVEEDOR; "E" = A EBCDIC, PARA UN FICHERO   *
+000260*                QUE EL PROVEEDOR DEVUELVE Y QUE DEBE VOLVER  *
+000270*                A CARGARSE EN EL MAINFRAME); SI NO EXISTE    *
+000280*                EL FICHERO DE PARAMETROS SE ASUME "A".       *
+000290*----------------------------------------------------------*
+
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SPECIAL-NAMES.
+000330     DECIMAL-POINT IS COMMA.
+
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT EBCONV-IN-FILE ASSIGN TO "EBCIN"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-EBCIN-STATUS.
+
+000390     SELECT EBCONV-OUT-FILE ASSIGN TO "EBCOUT"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-EBCOUT-STATUS.
+
+000420     SELECT EBCONV-RPT-FILE ASSIGN TO "EBCRPT"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-EBCRPT-STATUS.
+
+000450     SELECT PARM-FILE ASSIGN TO "EBCPARM"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS WS-EBCPARM-STATUS.
+
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  EBCONV-IN-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  EBCONV-IN-REC               PIC X(80).
+
+000530 FD  EBCONV-OUT-FILE
+000540     LABEL RECORDS ARE STANDARD.
+000550 01  EBCONV-OUT-REC              PIC X(80).
+
+000560 FD  EBCONV-RPT-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  EBCONV-RPT-LINE             PIC X(80).
+
+000590 FD  PARM-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  PARM-IN-REC.
+000620     05 PI-DIRECCION             PIC X(01).
+
+000630 WORKING-STORAGE SECTION.
+000640 01  WS-EBCIN-STATUS             PIC X(02) VALUE SPACES.
+000650     88 WS-EBCIN-OK                  VALUE "00".
+000660     88 WS-EBCIN-EOF                 VALUE "10".
+
+000670 01  WS-EBCOUT-STATUS            PIC X(02) VALUE SPACES.
+000680     88 WS-EBCOUT-OK                 VALUE "00".
+
+000690 01  WS-EBCRPT-STATUS            PIC X(02) VALUE SPACES.
+000700     88 WS-EBCRPT-OK                 VALUE "00".
+
+000710 01  WS-EBCPARM-STATUS           PIC X(02) VALUE SPACES.
+000720     88 WS-EBCPARM-OK                VALUE "00".
+000730     88 WS-EBCPARM-NO-FILE           VALUE "35".
+
+000740 01  WS-SWITCHES.
+000750     05 WS-EOF-EBCIN-SW        PIC X(01) VALUE "N".
+000760         88 WS-EOF-EBCIN            VALUE "Y".
+
+000770 01  WS-COUNTERS.
+000780     05 WS-CONVERTIDOS-COUNT   PIC 9(07) COMP VALUE ZERO.
+
+000790 01  WS-DIRECCION                PIC X(01) VALUE "A".
+000800     88 WS-DIRECCION-A-ASCII         VALUE "A".
+000810     88 WS-DIRECCION-A-EBCDIC        VALUE "E".
+
+000820*----------------------------------------------------------*
+000830* TABLAS DE TRADUCCION EBCDIC/ASCII PARA LOS CARACTERES QUE  *
+000840* APARECEN EN LOS EXTRACTOS DE NOMINA: ESPACIO, PUNTUACION    *
+000850* BASICA, DIGITOS Y LETRAS MAYUSCULAS. AMBAS TABLAS TIENEN    *
+000860* LA MISMA LONGITUD Y EL CARACTER EN LA POSICION N DE UNA      *
+000870* ES LA TRADUCCION DEL CARACTER EN LA POSICION N DE LA OTRA.   *
+000880*----------------------------------------------------------*
+000890 01  WS-TABLA-EBCDIC-GRP.
+000900     05 WS-TABLA-EBCDIC-P1       PIC X(20) VALUE
+000910         X"404B6B6061F0F1F2F3F4F5F6F7F8F9C1C2C3C4C5".
+000920     05 WS-TABLA-EBCDIC-P2       PIC X(20) VALUE
+000930         X"C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8".
+000940     05 WS-TABLA-EBCDIC-P3       PIC X(01) VALUE
+000950         X"E9".
+
+000960 01  WS-TABLA-EBCDIC REDEFINES WS-TABLA-EBCDIC-GRP
+000970                                 PIC X(41).
+
+000980 01  WS-TABLA-ASCII              PIC X(41) VALUE
+000990     " .,-/0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+001000 01  WS-REC-TRABAJO              PIC X(80).
+
+001010 01  WS-RESUMEN-LINE.
+001020     05 RL-TEXTO                 PIC X(30) VALUE
+001030         "REGISTROS CONVERTIDOS: ".
+001040     05 RL-CUENTA                PIC ZZZ.ZZ9.
+001050     05 FILLER                   PIC X(10) VALUE SPACES.
+001060     05 RL-SENTIDO               PIC X(20).
+
+001070 PROCEDURE DIVISION.
+
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001100     PERFORM 2000-PROCESS-REC THRU 2000-EXIT
+001110         UNTIL WS-EOF-EBCIN.
+001120     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001130     GOBACK.
+
+001140 1000-INITIALIZE.
+001150     OPEN INPUT EBCONV-IN-FILE.
+001160     IF NOT WS-EBCIN-OK
+001170         DISPLAY "EBCONV: ERROR ABRIENDO EBCIN "
+001180             WS-EBCIN-STATUS
+001190         GO TO ABEND-CLEANUP
+001200     END-IF
+001210     OPEN OUTPUT EBCONV-OUT-FILE.
+001220     IF NOT WS-EBCOUT-OK
+001230         DISPLAY "EBCONV: ERROR ABRIENDO EBCOUT "
+001240             WS-EBCOUT-STATUS
+001250         GO TO ABEND-CLEANUP
+001260     END-IF
+001270     OPEN OUTPUT EBCONV-RPT-FILE.
+001280     IF NOT WS-EBCRPT-OK
+001290         DISPLAY "EBCONV: ERROR ABRIENDO EBCRPT "
+001300             WS-EBCRPT-STATUS
+001310         GO TO ABEND-CLEANUP
+001320     END-IF
+001330     PERFORM 1100-LEER-PARM THRU 1100-EXIT.
+001340     PERFORM 2100-READ-EBCIN THRU 2100-EXIT.
+001350 1000-EXIT.
+001360     EXIT.
+
+001370*----------------------------------------------------------*
+001380* LEE EL FICHERO OPCIONAL DE PARAMETROS CON EL SENTIDO DE LA *
+001390* CONVERSION. SI NO EXISTE SE CONSERVA EL VALOR POR DEFECTO   *
+001400* ("A" = A ASCII).                                            *
+001410*----------------------------------------------------------*
+001420 1100-LEER-PARM.
+001430     OPEN INPUT PARM-FILE.
+001440     IF WS-EBCPARM-OK
+001450         READ PARM-FILE
+001460             AT END
+001470                 CONTINUE
+001480         END-READ
+001490         IF WS-EBCPARM-OK
+001500             MOVE PI-DIRECCION TO WS-DIRECCION
+001510         END-IF
+001520         CLOSE PARM-FILE
+001530     ELSE
+001540         IF NOT WS-EBCPARM-NO-FILE
+001550             DISPLAY "EBCONV: ERROR ABRIENDO EBCPARM "
+001560                 WS-EBCPARM-STATUS
+001570             GO TO ABEND-CLEANUP
+001580         END-IF
+001590     END-IF.
+001600 1100-EXIT.
+001610     EXIT.
+
+001620 2000-PROCESS-REC.
+001630     ADD 1 TO WS-CONVERTIDOS-COUNT
+001640     MOVE EBCONV-IN-REC TO WS-REC-TRABAJO
+001650     IF WS-DIRECCION-A-ASCII
+001660         INSPECT WS-REC-TRABAJO
+001670             CONVERTING WS-TABLA-EBCDIC TO WS-TABLA-ASCII
+001680     ELSE
+001690         INSPECT WS-REC-TRABAJO
+001700             CONVERTING WS-TABLA-ASCII TO WS-TABLA-EBCDIC
+001710     END-IF
+001720     MOVE WS-REC-TRABAJO TO EBCONV-OUT-REC
+001730     WRITE EBCONV-OUT-REC
+001740     IF NOT WS-EBCOUT-OK
+001750         DISPLAY "EBCONV: ERROR GRABANDO EBCOUT "
+001760             WS-EBCOUT-STATUS
+001770         GO TO ABEND-CLEANUP
+001780     END-IF
+001790     PERFORM 2100-READ-EBCIN THRU 2100-EXIT.
+001800 2000-EXIT.
+001810     EXIT.
+
+001820 2100-READ-EBCIN.
+001830     READ EBCONV-IN-FILE
+001840         AT END
+001850             SET WS-EOF-EBCIN TO TRUE
+001860     END-READ
+001870     IF NOT WS-EOF-EBCIN AND NOT WS-EBCIN-OK
+001880         DISPLAY "EBCONV: ERROR LEYENDO EBCIN "
+001890             WS-EBCIN-STATUS
+001900         GO TO ABEND-CLEANUP
+001910     END-IF
+001920 2100-EXIT.
+001930     EXIT.
+
+001940 9000-TERMINATE.
+001950     MOVE WS-CONVERTIDOS-COUNT TO RL-CUENTA
+001960     IF WS-DIRECCION-A-ASCII
+001970         MOVE "EBCDIC A ASCII" TO RL-SENTIDO
+001980     ELSE
+001990         MOVE "ASCII A EBCDIC" TO RL-SENTIDO
+002000     END-IF
+002010     MOVE WS-RESUMEN-LINE TO EBCONV-RPT-LINE
+002020     WRITE EBCONV-RPT-LINE
+002030     IF NOT WS-EBCRPT-OK
+002040         DISPLAY "EBCONV: ERROR ESCRIBIENDO EBCRPT "
+002050             WS-EBCRPT-STATUS
+002060         GO TO ABEND-CLEANUP
+002070     END-IF
+002080     CLOSE EBCONV-IN-FILE.
+002090     CLOSE EBCONV-OUT-FILE.
+002100     CLOSE EBCONV-RPT-FILE.
+002110     DISPLAY "EBCONV: REGISTROS CONVERTIDOS "
+002120         WS-CONVERTIDOS-COUNT.
+002130 9000-EXIT.
+002140     EXIT.
+
+002150 ABEND-CLEANUP.
+002160     DISPLAY "EBCONV: TERMINACION ANORMAL - CERRANDO FICHEROS".
+002170     CLOSE EBCONV-IN-FILE.
+002180     CLOSE EBCONV-OUT-FILE.
+002190     CLOSE EBCONV-RPT-FILE.
+002200     CLOSE PARM-FILE.
+002210     MOVE 16 TO RETURN-CODE.
+002220     GOBACK.
+
+002230     END PROGRAM EBCONV.
+
+
