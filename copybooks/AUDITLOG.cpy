@@ -0,0 +1,25 @@
+000010*----------------------------------------------------------*
+000020* AUDITLOG - BITACORA DE AUDITORIA COMPARTIDA ENTRE LOS       *
+000030*            TRABAJOS POR LOTES QUE DETECTAN EXCEPCIONES      *
+000040*            (CERO, CREDITO, EVALUATING)                      *
+000050*----------------------------------------------------------*
+000060* 2026-08-09 DR  COPY COMUN PARA QUE CADA PROGRAMA DEJE UN     *
+000070*                RASTRO UNIFORME, EN UN UNICO FICHERO, DE LAS  *
+000080*                EXCEPCIONES QUE DETECTA EN SU PROPIA CORRIDA, *
+000090*                IDENTIFICANDO EL PROGRAMA, LA CLAVE DEL        *
+000100*                REGISTRO AFECTADO Y UN DETALLE LEGIBLE. NO     *
+000110*                SUSTITUYE LOS LISTADOS DE EXCEPCIONES PROPIOS  *
+000120*                DE CADA PROGRAMA, QUE SIGUEN GRABANDOSE IGUAL; *
+000130*                ES UN RESUMEN ADICIONAL PARA AUDITORIA         *
+000140*                TRANSVERSAL DE TODA LA CADENA NOCTURNA.        *
+000150*----------------------------------------------------------*
+000160 01  AUDITLOG-REC.
+000170     05 AUD-TIMESTAMP.
+000180         10 AUD-FECHA            PIC 9(08).
+000190         10 AUD-HORA             PIC 9(08).
+000200     05 AUD-PROGRAMA             PIC X(08).
+000210     05 AUD-CLAVE                PIC X(20).
+000220     05 AUD-EVENTO               PIC X(01).
+000230         88 AUD-EVENTO-EXCEPCION     VALUE "E".
+000240         88 AUD-EVENTO-RECHAZO       VALUE "R".
+000250     05 AUD-DETALLE              PIC X(40).
