@@ -1,20 +1,81 @@
-      *> simple-data.cob
-      *> Para que juegue con variables
+000010*----------------------------------------------------------*
+000020* SIMPLE-DATA - BANNER ESTANDAR DE ARRANQUE DE TRABAJO       *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. SIMPLE-DATA.
+000060 AUTHOR. EQUIPO DE SISTEMAS.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2023-02-03.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2023-02-03 DR  VERSION ORIGINAL. MOSTRABA UN MENSAJE FIJO  *
+000140*                Y EL RESULTADO DE 6 POR 7, DE DEMOSTRACION. *
+000150* 2026-08-09 DR  EL MENSAJE DE ARRANQUE PASA A UN PARRAFO     *
+000160*                1000-BANNER CON EL NOMBRE DEL PROGRAMA Y LA *
+000170*                FECHA DE EJECUCION, PARA USARSE COMO MODELO *
+000180*                DEL BANNER ESTANDAR DE ARRANQUE DE LOS       *
+000190*                TRABAJOS POR LOTES DEL SISTEMA.              *
+000200* 2026-08-09 DR  EL RESULTADO DE ANSWER SE DEVUELVE AHORA EN  *
+000210*                RETURN-CODE PARA QUE UN PASO DE JCL PUEDA     *
+000220*                COMPROBARLO.                                 *
+000230*----------------------------------------------------------*
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIMPLE-DATA.
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SPECIAL-NAMES.
+000270     DECIMAL-POINT IS COMMA.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PROGRAM-MESSAGE  PIC X(64).
-       01 ANSWER           PIC 99.
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
 
-       PROCEDURE DIVISION.
+000310 01  WS-BANNER-LINE.
+000320     05 FILLER                   PIC X(25) VALUE
+000330         "PROGRAMA SIMPLE-DATA -- ".
+000340     05 BL-FECHA                 PIC 9(08).
+000350     05 FILLER                   PIC X(01) VALUE SPACE.
+000360     05 BL-MENSAJE               PIC X(40).
 
-           MOVE "mira mira mi ejemplo" TO PROGRAM-MESSAGE.
-           DISPLAY PROGRAM-MESSAGE.
+000370 01  PROGRAM-MESSAGE             PIC X(40) VALUE
+000380     "mira mira mi ejemplo".
+
+000390 01  ANSWER                      PIC 99.
+
+000400 PROCEDURE DIVISION.
+
+000410 0000-MAINLINE.
+000420     PERFORM 1000-BANNER THRU 1000-EXIT.
+000430     PERFORM 2000-COMPUTE-ANSWER THRU 2000-EXIT.
+000440     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000450     GOBACK.
+
+000460*----------------------------------------------------------*
+000470* BANNER ESTANDAR DE ARRANQUE: NOMBRE DEL PROGRAMA, FECHA DE *
+000480* EJECUCION Y UN MENSAJE LIBRE. SIRVE DE MODELO PARA EL      *
+000490* BANNER DE ARRANQUE DE CUALQUIER TRABAJO POR LOTES NUEVO.   *
+000500*----------------------------------------------------------*
+000510 1000-BANNER.
+000520     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000530     MOVE WS-RUN-DATE    TO BL-FECHA
+000540     MOVE PROGRAM-MESSAGE TO BL-MENSAJE
+000550     DISPLAY WS-BANNER-LINE.
+000560 1000-EXIT.
+000570     EXIT.
+
+000580 2000-COMPUTE-ANSWER.
+000590     COMPUTE ANSWER = 6 * 7
+000600     DISPLAY "SIMPLE-DATA: ANSWER = " ANSWER
+000610     MOVE ANSWER TO RETURN-CODE.
+000620 2000-EXIT.
+000630     EXIT.
+
+000640 9000-TERMINATE.
+000650     DISPLAY "SIMPLE-DATA: FIN DE TRABAJO, RETURN-CODE = "
+000660         RETURN-CODE.
+000670 9000-EXIT.
+000680     EXIT.
+
+000690     END PROGRAM SIMPLE-DATA.
 
-           COMPUTE ANSWER = 6 * 7.
-           DISPLAY ANSWER.
-           GOBACK.
-           END PROGRAM SIMPLE-DATA.
