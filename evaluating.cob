@@ -1,37 +1,354 @@
-      *> es como switch pero mas potente
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EVALUATING.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 FIRST-FIELD PIC 9.
-       01 SECOND-FIELD PIC X.
-       01 THIRD-FIELD PIC 9.
-
-       PROCEDURE DIVISION.
-           MOVE 1 TO FIRST-FIELD
-           MOVE "C" TO SECOND-FIELD.
-           MOVE 5 TO THIRD-FIELD.
-
-           EVALUATE FIRST-FIELD ALSO SECOND-FIELD ALSO THIRD-FIELD
-               WHEN = 1         ALSO = "A" ALSO ANY
-                   DISPLAY "VALE 1A"
-               WHEN = 1         ALSO = "B" ALSO ANY
-                   DISPLAY "VALE 1B"
-               WHEN = 1         ALSO = "C" ALSO = 2
-                   DISPLAY "VALE 1C"
-                   DISPLAY "ESTE ES EL QUE SE VA A EJECUTAR REALMENTE"
-               WHEN = 1         ALSO ANY ALSO ANY
-                   DISPLAY "ESTE ES VERDADERO PERO COMO YA SE HA"
-                   DISPLAY "EJECUTADO UNO, NO SE VA A EJECUTAR"
-               WHEN OTHER
-                   PERFORM NO-MATCHES
-       END-EVALUATE.
-
-       GOBACK.
-
-       NO-MATCHES.
-           DISPLAY "NO HAY MATCHES PARA " FIRST-FIELD " , " SECOND-FIELD
-           .
-           END PROGRAM EVALUATING.
+000010*----------------------------------------------------------*
+000020* EVALUATING - MOTOR DE CLASIFICACION POR TABLA DE DECISION *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. EVALUATING.
+000060 AUTHOR. EQUIPO DE SISTEMAS.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2023-02-02.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2023-02-02 DR  VERSION ORIGINAL. TRES CAMPOS FIJOS EN      *
+000140*                MEMORIA CLASIFICADOS CON UN UNICO            *
+000150*                EVALUATE ... ALSO ... ALSO CODIFICADO A      *
+000160*                MANO, SIN FICHEROS.                          *
+000170* 2026-08-09 DR  CONVERTIDO EN UN MOTOR DE CLASIFICACION POR  *
+000180*                LOTES. LAS COMBINACIONES YA NO SE PRUEBAN    *
+000190*                CONTRA UNA CADENA DE WHEN CODIFICADA A       *
+000200*                MANO: SE BUSCAN CON SEARCH EN UNA TABLA DE   *
+000210*                DECISION (WS-REGLA) CON COMODIN "*" PARA     *
+000220*                LAS COLUMNAS QUE VALEN ANY, IGUAL QUE LAS    *
+000230*                CLAUSULAS ALSO ANY DEL EVALUATE ORIGINAL.    *
+000240* 2026-08-09 DR  SE AÑADE UNA CUARTA DIMENSION DE             *
+000250*                CLASIFICACION (PRIORIDAD) A LA REGION/TIPO/  *
+000260*                SUBTIPO ORIGINALES.                          *
+000270* 2026-08-09 DR  LAS COMBINACIONES DE ENTRADA QUE NO CASAN    *
+000280*                CON NINGUNA REGLA (ANTES NO-MATCHES) SE       *
+000290*                GRABAN EN EL FICHERO EVALEXC EN VEZ DE SOLO  *
+000300*                MOSTRARSE POR PANTALLA.                      *
+000310* 2026-08-09 DR  EL PROGRAMA PASA A SER UN DRIVER POR LOTES   *
+000320*                QUE LEE TODAS LAS TRANSACCIONES DE EVALIN Y  *
+000330*                EMITE UN RESUMEN DE TOTALES POR CATEGORIA.   *
+000340* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS CADA WRITE    *
+000350*                DE EVALRPT (RUTINA 2350-CHECK-EVALRPT) Y TRAS  *
+000360*                EL WRITE DE EVALEXC.                           *
+000370* 2026-08-09 DR  CADA COMBINACION SIN REGLA APLICABLE SE VUELCA  *
+000380*                TAMBIEN A LA BITACORA COMPARTIDA AUDITLOG       *
+000390*                (COPY AUDITLOG), PARA QUE PUEDA AUDITARSE       *
+000400*                JUNTO CON LAS DE CERO Y CREDITO.                *
+000410*----------------------------------------------------------*
+
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SPECIAL-NAMES.
+000450     DECIMAL-POINT IS COMMA.
+
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT EVAL-IN-FILE ASSIGN TO "EVALIN"
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-EVALIN-STATUS.
+
+000510     SELECT EVAL-RPT-FILE ASSIGN TO "EVALRPT"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-EVALRPT-STATUS.
+
+000540     SELECT EVAL-EXCPT-FILE ASSIGN TO "EVALEXC"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-EVALEXC-STATUS.
+
+000570     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-AUDITLOG-STATUS.
+
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  EVAL-IN-FILE
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  EVAL-IN-REC.
+000650     05 EI-REGION                PIC X(01).
+000660     05 EI-TIPO                  PIC X(01).
+000670     05 EI-SUBTIPO               PIC X(01).
+000680     05 EI-PRIORIDAD             PIC X(01).
+
+000690 FD  EVAL-RPT-FILE
+000700     LABEL RECORDS ARE STANDARD.
+000710 01  EVAL-RPT-LINE               PIC X(80).
+
+000720 FD  EVAL-EXCPT-FILE
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  EVAL-EXCPT-LINE             PIC X(80).
+
+000750 FD  AUDIT-LOG-FILE
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY AUDITLOG.
+
+000780 WORKING-STORAGE SECTION.
+000790 01  WS-EVALIN-STATUS            PIC X(02) VALUE SPACES.
+000800     88 WS-EVALIN-OK                 VALUE "00".
+000810     88 WS-EVALIN-EOF                VALUE "10".
+
+000820 01  WS-EVALRPT-STATUS           PIC X(02) VALUE SPACES.
+000830     88 WS-EVALRPT-OK                VALUE "00".
+
+000840 01  WS-EVALEXC-STATUS           PIC X(02) VALUE SPACES.
+000850     88 WS-EVALEXC-OK                VALUE "00".
+
+000860 01  WS-AUDITLOG-STATUS          PIC X(02) VALUE SPACES.
+000870     88 WS-AUDITLOG-OK               VALUE "00".
+000880     88 WS-AUDITLOG-NO-FILE          VALUE "05", "35".
+
+000890 01  WS-SWITCHES.
+000900     05 WS-EOF-EVALIN-SW       PIC X(01) VALUE "N".
+000910         88 WS-EOF-EVALIN           VALUE "Y".
+
+000920 01  WS-COUNTERS.
+000930     05 WS-LEIDOS-COUNT        PIC 9(07) COMP VALUE ZERO.
+000940     05 WS-NOMATCH-COUNT       PIC 9(07) COMP VALUE ZERO.
+
+000950*----------------------------------------------------------*
+000960* TABLA DE DECISION. CADA REGLA TIENE REGION/TIPO/SUBTIPO/  *
+000970* PRIORIDAD, DONDE "*" SIGNIFICA ANY (IGUAL QUE ALSO ANY EN *
+000980* EL EVALUATE ORIGINAL), Y LA CATEGORIA RESULTANTE. LAS     *
+000990* REGLAS SE PRUEBAN EN ORDEN, DE LA MAS ESPECIFICA A LA MAS *
+001000* GENERAL, Y GANA LA PRIMERA QUE CASA.                      *
+001010*----------------------------------------------------------*
+001020 01  WS-TABLA-REGLAS-LIT.
+001030     05 FILLER                   PIC X(18) VALUE
+001040         "1A**VALE1A        ".
+001050     05 FILLER                   PIC X(18) VALUE
+001060         "1B**VALE1B        ".
+001070     05 FILLER                   PIC X(18) VALUE
+001080         "1C2AVALE1C-ALTA   ".
+001090     05 FILLER                   PIC X(18) VALUE
+001100         "1C2*VALE1C        ".
+001110     05 FILLER                   PIC X(18) VALUE
+001120         "1***GENERICO1     ".
+001130     05 FILLER                   PIC X(18) VALUE
+001140         "2A**VALE2A        ".
+001150     05 FILLER                   PIC X(18) VALUE
+001160         "2***GENERICO2     ".
+001170     05 FILLER                   PIC X(18) VALUE
+001180         "****GENERICO      ".
+
+001190 01  WS-TABLA-REGLAS REDEFINES WS-TABLA-REGLAS-LIT.
+001200     05 WS-REGLA OCCURS 8 TIMES INDEXED BY WS-REGLA-IDX.
+001210         10 WR-REGION             PIC X(01).
+001220         10 WR-TIPO               PIC X(01).
+001230         10 WR-SUBTIPO            PIC X(01).
+001240         10 WR-PRIORIDAD          PIC X(01).
+001250         10 WR-CATEGORIA          PIC X(14).
+
+001260 01  WS-CATEGORIA-COUNTS.
+001270     05 WS-CATEGORIA-COUNT      PIC 9(07) COMP OCCURS 8 TIMES
+001280         VALUE ZERO.
+
+001290 01  WS-DET-LINE.
+001300     05 DL-REGION                PIC X(01).
+001310     05 FILLER                   PIC X(03) VALUE SPACES.
+001320     05 DL-TIPO                  PIC X(01).
+001330     05 FILLER                   PIC X(03) VALUE SPACES.
+001340     05 DL-SUBTIPO               PIC X(01).
+001350     05 FILLER                   PIC X(03) VALUE SPACES.
+001360     05 DL-PRIORIDAD             PIC X(01).
+001370     05 FILLER                   PIC X(03) VALUE SPACES.
+001380     05 DL-CATEGORIA             PIC X(14).
+
+001390 01  WS-EXCPT-LINE.
+001400     05 XL-REGION                PIC X(01).
+001410     05 FILLER                   PIC X(03) VALUE SPACES.
+001420     05 XL-TIPO                  PIC X(01).
+001430     05 FILLER                   PIC X(03) VALUE SPACES.
+001440     05 XL-SUBTIPO               PIC X(01).
+001450     05 FILLER                   PIC X(03) VALUE SPACES.
+001460     05 XL-PRIORIDAD             PIC X(01).
+001470     05 FILLER                   PIC X(03) VALUE SPACES.
+001480     05 FILLER                   PIC X(28) VALUE
+001490         "NO HAY REGLA QUE LE APLIQUE".
+
+001500 01  WS-RESUMEN-LINE.
+001510     05 RL-CATEGORIA             PIC X(14).
+001520     05 FILLER                   PIC X(04) VALUE SPACES.
+001530     05 RL-COUNT                 PIC ZZZ.ZZ9.
+
+001540 PROCEDURE DIVISION.
+
+001550 0000-MAINLINE.
+001560     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001570     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001580         UNTIL WS-EOF-EVALIN.
+001590     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001600     GOBACK.
+
+001610 1000-INITIALIZE.
+001620     OPEN INPUT EVAL-IN-FILE.
+001630     IF NOT WS-EVALIN-OK
+001640         DISPLAY "EVALUATING: ERROR ABRIENDO EVALIN "
+001650             WS-EVALIN-STATUS
+001660         GO TO ABEND-CLEANUP
+001670     END-IF
+001680     OPEN OUTPUT EVAL-RPT-FILE.
+001690     IF NOT WS-EVALRPT-OK
+001700         DISPLAY "EVALUATING: ERROR ABRIENDO EVALRPT "
+001710             WS-EVALRPT-STATUS
+001720         GO TO ABEND-CLEANUP
+001730     END-IF
+001740     OPEN OUTPUT EVAL-EXCPT-FILE.
+001750     IF NOT WS-EVALEXC-OK
+001760         DISPLAY "EVALUATING: ERROR ABRIENDO EVALEXC "
+001770             WS-EVALEXC-STATUS
+001780         GO TO ABEND-CLEANUP
+001790     END-IF
+001800     OPEN EXTEND AUDIT-LOG-FILE.
+001810     IF WS-AUDITLOG-NO-FILE
+001820         OPEN OUTPUT AUDIT-LOG-FILE
+001830     END-IF
+001840     IF NOT WS-AUDITLOG-OK
+001850         DISPLAY "EVALUATING: ERROR ABRIENDO AUDITLOG "
+001860             WS-AUDITLOG-STATUS
+001870         GO TO ABEND-CLEANUP
+001880     END-IF
+001890     PERFORM 2100-READ-EVALIN THRU 2100-EXIT.
+001900 1000-EXIT.
+001910     EXIT.
+
+001920 2000-PROCESS-TRANS.
+001930     ADD 1 TO WS-LEIDOS-COUNT
+001940     SET WS-REGLA-IDX TO 1
+001950     SEARCH WS-REGLA
+001960         AT END
+001970             PERFORM 2400-LOG-NOMATCH THRU 2400-EXIT
+001980         WHEN (WR-REGION (WS-REGLA-IDX) = EI-REGION
+001990                 OR WR-REGION (WS-REGLA-IDX) = "*")
+002000             AND (WR-TIPO (WS-REGLA-IDX) = EI-TIPO
+002010                 OR WR-TIPO (WS-REGLA-IDX) = "*")
+002020             AND (WR-SUBTIPO (WS-REGLA-IDX) = EI-SUBTIPO
+002030                 OR WR-SUBTIPO (WS-REGLA-IDX) = "*")
+002040             AND (WR-PRIORIDAD (WS-REGLA-IDX) = EI-PRIORIDAD
+002050                 OR WR-PRIORIDAD (WS-REGLA-IDX) = "*")
+002060             PERFORM 2300-LOG-MATCH THRU 2300-EXIT
+002070     END-SEARCH
+002080     PERFORM 2100-READ-EVALIN THRU 2100-EXIT.
+002090 2000-EXIT.
+002100     EXIT.
+
+002110 2100-READ-EVALIN.
+002120     READ EVAL-IN-FILE
+002130         AT END
+002140             SET WS-EOF-EVALIN TO TRUE
+002150     END-READ
+002160     IF NOT WS-EOF-EVALIN AND NOT WS-EVALIN-OK
+002170         DISPLAY "EVALUATING: ERROR LEYENDO EVALIN "
+002180             WS-EVALIN-STATUS
+002190         GO TO ABEND-CLEANUP
+002200     END-IF
+002210 2100-EXIT.
+002220     EXIT.
+
+002230 2300-LOG-MATCH.
+002240     ADD 1 TO WS-CATEGORIA-COUNT (WS-REGLA-IDX)
+002250     MOVE EI-REGION    TO DL-REGION
+002260     MOVE EI-TIPO      TO DL-TIPO
+002270     MOVE EI-SUBTIPO   TO DL-SUBTIPO
+002280     MOVE EI-PRIORIDAD TO DL-PRIORIDAD
+002290     MOVE WR-CATEGORIA (WS-REGLA-IDX) TO DL-CATEGORIA
+002300     MOVE WS-DET-LINE TO EVAL-RPT-LINE
+002310     WRITE EVAL-RPT-LINE
+002320     PERFORM 2350-CHECK-EVALRPT THRU 2350-EXIT.
+002330 2300-EXIT.
+002340     EXIT.
+
+002350 2350-CHECK-EVALRPT.
+002360     IF NOT WS-EVALRPT-OK
+002370         DISPLAY "EVALUATING: ERROR ESCRIBIENDO EVALRPT "
+002380             WS-EVALRPT-STATUS
+002390         GO TO ABEND-CLEANUP
+002400     END-IF.
+002410 2350-EXIT.
+002420     EXIT.
+
+002430 2400-LOG-NOMATCH.
+002440     ADD 1 TO WS-NOMATCH-COUNT
+002450     MOVE EI-REGION    TO XL-REGION
+002460     MOVE EI-TIPO      TO XL-TIPO
+002470     MOVE EI-SUBTIPO   TO XL-SUBTIPO
+002480     MOVE EI-PRIORIDAD TO XL-PRIORIDAD
+002490     MOVE WS-EXCPT-LINE TO EVAL-EXCPT-LINE
+002500     WRITE EVAL-EXCPT-LINE
+002510     IF NOT WS-EVALEXC-OK
+002520         DISPLAY "EVALUATING: ERROR ESCRIBIENDO EVALEXC "
+002530             WS-EVALEXC-STATUS
+002540         GO TO ABEND-CLEANUP
+002550     END-IF
+002560     PERFORM 2450-WRITE-AUDITLOG THRU 2450-EXIT.
+002570 2400-EXIT.
+002580     EXIT.
+
+002590*----------------------------------------------------------*
+002600* GRABA UNA ENTRADA EN LA BITACORA AUDITLOG COMPARTIDA POR   *
+002610* CADA COMBINACION SIN REGLA APLICABLE.                      *
+002620*----------------------------------------------------------*
+002630 2450-WRITE-AUDITLOG.
+002640     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+002650     ACCEPT AUD-HORA FROM TIME.
+002660     MOVE "EVALUATE" TO AUD-PROGRAMA
+002670     MOVE SPACES TO AUD-CLAVE
+002680     STRING EI-REGION    DELIMITED BY SIZE
+002690            EI-TIPO      DELIMITED BY SIZE
+002700            EI-SUBTIPO   DELIMITED BY SIZE
+002710            EI-PRIORIDAD DELIMITED BY SIZE
+002720         INTO AUD-CLAVE
+002730     END-STRING
+002740     SET AUD-EVENTO-EXCEPCION TO TRUE
+002750     MOVE "NO HAY REGLA QUE LE APLIQUE" TO AUD-DETALLE
+002760     WRITE AUDITLOG-REC
+002770     IF NOT WS-AUDITLOG-OK
+002780         DISPLAY "EVALUATING: ERROR ESCRIBIENDO AUDITLOG "
+002790             WS-AUDITLOG-STATUS
+002800         GO TO ABEND-CLEANUP
+002810     END-IF.
+002820 2450-EXIT.
+002830     EXIT.
+
+002840 9000-TERMINATE.
+002850     PERFORM 9100-WRITE-RESUMEN THRU 9100-EXIT
+002860         VARYING WS-REGLA-IDX FROM 1 BY 1
+002870         UNTIL WS-REGLA-IDX > 8
+002880     CLOSE EVAL-IN-FILE.
+002890     CLOSE EVAL-RPT-FILE.
+002900     CLOSE EVAL-EXCPT-FILE.
+002910     CLOSE AUDIT-LOG-FILE.
+002920     DISPLAY "EVALUATING: TRANSACCIONES LEIDAS " WS-LEIDOS-COUNT.
+002930     DISPLAY "EVALUATING: SIN REGLA APLICABLE " WS-NOMATCH-COUNT.
+002940 9000-EXIT.
+002950     EXIT.
+
+002960 9100-WRITE-RESUMEN.
+002970     MOVE WR-CATEGORIA (WS-REGLA-IDX) TO RL-CATEGORIA
+002980     MOVE WS-CATEGORIA-COUNT (WS-REGLA-IDX) TO RL-COUNT
+002990     MOVE WS-RESUMEN-LINE TO EVAL-RPT-LINE
+003000     WRITE EVAL-RPT-LINE
+003010     PERFORM 2350-CHECK-EVALRPT THRU 2350-EXIT.
+003020 9100-EXIT.
+003030     EXIT.
+
+003040 ABEND-CLEANUP.
+003050     DISPLAY "EVALUATING: TERMINACION ANORMAL - CERRANDO "
+003060         "FICHEROS".
+003070     CLOSE EVAL-IN-FILE.
+003080     CLOSE EVAL-RPT-FILE.
+003090     CLOSE EVAL-EXCPT-FILE.
+003100     CLOSE AUDIT-LOG-FILE.
+003110     MOVE 16 TO RETURN-CODE.
+003120     GOBACK.
+
+003130     END PROGRAM EVALUATING.
+
+
+
+
+
+
+
