@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------*
+000020* LEDGER - LAYOUT COMUN DEL MAESTRO DE CUENTAS (LEDGMSTR)   *
+000030* USADO POR CREDITO, TRIALBAL, CIERRE Y CALIDAD. CUALQUIER  *
+000040* CAMBIO DE CAMPOS DEBE HACERSE AQUI PARA QUE LOS CUATRO     *
+000050* PROGRAMAS SIGAN VIENDO EL MISMO REGISTRO FISICO.           *
+000060*----------------------------------------------------------*
+000070 01  LEDGER-MASTER-REC.
+000080     05 LEDG-ACCT-ID             PIC 9(06).
+000090     05 LEDG-NOMBRE-CUENTA       PIC X(20).
+000100     05 LEDG-MONEDA              PIC X(03).
+000110     05 LEDG-SALDO               PIC S9(09)V99.
