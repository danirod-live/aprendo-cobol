@@ -1,16 +1,307 @@
-      *> un bucle moderno
+000010*----------------------------------------------------------*
+000020* INLINE-PERFORM - PROCESO SECUENCIAL CON REINICIO Y        *
+000030* REPARTO EN SUBLOTES PARALELOS                              *
+000040*----------------------------------------------------------*
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID. INLINE-PERFORM.
+000070 AUTHOR. EQUIPO DE SISTEMAS.
+000080 INSTALLATION. APRENDO-COBOL.
+000090 DATE-WRITTEN. 2023-02-03.
+000100 DATE-COMPILED.
+000110*----------------------------------------------------------*
+000120* HISTORIAL DE MODIFICACIONES                               *
+000130*----------------------------------------------------------*
+000140* 2023-02-03 DR  VERSION ORIGINAL. UN PERFORM VARYING EN     *
+000150*                LINEA MOSTRABA LOS NUMEROS IMPARES DEL 1    *
+000160*                AL 9, DE DEMOSTRACION, SIN FICHEROS.         *
+000170* 2026-08-09 DR  CONVERTIDO EN UN PROCESO POR LOTES REAL: EL  *
+000180*                PERFORM VARYING EN LINEA SE SUSTITUYE POR    *
+000190*                UN BUCLE QUE LEE INLPIN REGISTRO A REGISTRO  *
+000200*                PERFORMANDO UN PARRAFO, COMO EL RESTO DE     *
+000210*                PROGRAMAS DEL SISTEMA.                       *
+000220* 2026-08-09 DR  SE AÑADE CHECKPOINT/RESTART SOBRE INLPCKPT,  *
+000230*                IGUAL QUE EN CERO, PARA PODER REINICIAR UN   *
+000240*                LOTE GRANDE SIN REPROCESAR LO YA HECHO.       *
+000250* 2026-08-09 DR  SE AÑADE REPARTO EN SUBLOTES: EL NUMERO DE   *
+000260*                PARTICION Y EL TOTAL DE PARTICIONES SE LEEN  *
+000270*                DE INLPPARM, Y CADA EJECUCION SOLO PROCESA   *
+000280*                LOS REGISTROS CUYA SECUENCIA LE CORRESPONDE, *
+000290*                PARA PODER LANZAR VARIAS COPIAS EN PARALELO  *
+000300*                SOBRE EL MISMO FICHERO DE ENTRADA.            *
+000310* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS EL WRITE DE    *
+000320*                INLPRPT Y TRAS EL WRITE DE INLPCKPT.            *
+000330*----------------------------------------------------------*
+
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SPECIAL-NAMES.
+000370     DECIMAL-POINT IS COMMA.
+
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT INLP-IN-FILE ASSIGN TO "INLPIN"
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS WS-INLPIN-STATUS.
+
+000430     SELECT INLP-RPT-FILE ASSIGN TO "INLPRPT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-INLPRPT-STATUS.
+
+000460     SELECT PARM-FILE ASSIGN TO "INLPPARM"
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS WS-PARM-STATUS.
+
+000490     SELECT CHECKPOINT-FILE ASSIGN TO "INLPCKPT"
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS WS-CKPT-STATUS.
+
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  INLP-IN-FILE
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  INLP-IN-REC.
+000570     05 IL-DATO                  PIC X(30).
+
+000580 FD  INLP-RPT-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  INLP-RPT-LINE               PIC X(80).
+
+000610 FD  PARM-FILE
+000620     LABEL RECORDS ARE STANDARD.
+000630 01  PARM-REC.
+000640     05 PARM-PARTICION-NUM       PIC 9(02).
+000650     05 PARM-TOTAL-PARTICIONES   PIC 9(02).
+
+000660 FD  CHECKPOINT-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  CHECKPOINT-REC.
+000690     05 CKPT-RUN-ID              PIC 9(08).
+000700     05 CKPT-LAST-SEQ            PIC 9(07).
+
+000710 WORKING-STORAGE SECTION.
+000720 01  WS-INLPIN-STATUS            PIC X(02) VALUE SPACES.
+000730     88 WS-INLPIN-OK                 VALUE "00".
+000740     88 WS-INLPIN-EOF                VALUE "10".
+
+000750 01  WS-INLPRPT-STATUS           PIC X(02) VALUE SPACES.
+000760     88 WS-INLPRPT-OK                VALUE "00".
+
+000770 01  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+000780     88 WS-PARM-OK                   VALUE "00".
+000790     88 WS-PARM-NO-FILE              VALUE "35".
+
+000800 01  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+000810     88 WS-CKPT-OK                   VALUE "00".
+000820     88 WS-CKPT-NO-FILE              VALUE "35".
+
+000830 01  WS-SWITCHES.
+000840     05 WS-EOF-INLPIN-SW       PIC X(01) VALUE "N".
+000850         88 WS-EOF-INLPIN           VALUE "Y".
+000860     05 WS-REINICIO-SW         PIC X(01) VALUE "N".
+000870         88 WS-REINICIO             VALUE "Y".
+000880     05 WS-SALTANDO-SW         PIC X(01) VALUE "N".
+000890         88 WS-SALTANDO             VALUE "Y".
+
+000900 01  WS-RUN-ID                   PIC 9(08) VALUE ZERO.
+000910 01  WS-SEQ-NUM                  PIC 9(07) COMP VALUE ZERO.
+000920 01  WS-ULTIMA-SEQ               PIC 9(07) VALUE ZERO.
+000930 01  WS-COCIENTE                 PIC 9(05) COMP VALUE ZERO.
+000940 01  WS-RESIDUO                  PIC 9(02) COMP VALUE ZERO.
+
+000950 01  WS-CHECKPOINT-INTERVALO     PIC 9(05) COMP VALUE 100.
+000960 01  WS-DESDE-CHECKPOINT-COUNT   PIC 9(05) COMP VALUE ZERO.
+
+000970 01  WS-COUNTERS.
+000980     05 WS-LEIDOS-COUNT        PIC 9(07) COMP VALUE ZERO.
+000990     05 WS-PROCESADOS-COUNT    PIC 9(07) COMP VALUE ZERO.
+
+001000 01  WS-DET-LINE.
+001010     05 DL-SEQ                   PIC ZZZZZZ9.
+001020     05 FILLER                   PIC X(02) VALUE SPACES.
+001030     05 DL-PARTICION             PIC Z9.
+001040     05 FILLER                   PIC X(02) VALUE SPACES.
+001050     05 DL-DATO                  PIC X(30).
+
+001060 PROCEDURE DIVISION.
+
+001070 0000-MAINLINE.
+001080     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001090     PERFORM 2000-PROCESS-REC THRU 2000-EXIT
+001100         UNTIL WS-EOF-INLPIN.
+001110     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001120     GOBACK.
+
+001130 1000-INITIALIZE.
+001140     ACCEPT WS-RUN-ID FROM DATE YYYYMMDD.
+001150     PERFORM 1050-LEER-PARM THRU 1050-EXIT.
+001160     OPEN INPUT INLP-IN-FILE.
+001170     IF NOT WS-INLPIN-OK
+001180         DISPLAY "INLINE-PERFORM: ERROR ABRIENDO INLPIN "
+001190             WS-INLPIN-STATUS
+001200         GO TO ABEND-CLEANUP
+001210     END-IF
+001220     OPEN OUTPUT INLP-RPT-FILE.
+001230     IF NOT WS-INLPRPT-OK
+001240         DISPLAY "INLINE-PERFORM: ERROR ABRIENDO INLPRPT "
+001250             WS-INLPRPT-STATUS
+001260         GO TO ABEND-CLEANUP
+001270     END-IF
+001280     PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT.
+001290     PERFORM 2100-READ-INLPIN THRU 2100-EXIT.
+001300     PERFORM 2100-READ-INLPIN THRU 2100-EXIT
+001310         UNTIL NOT WS-SALTANDO OR WS-EOF-INLPIN.
+001320 1000-EXIT.
+001330     EXIT.
+
+001340 1050-LEER-PARM.
+001350     OPEN INPUT PARM-FILE.
+001360     IF WS-PARM-NO-FILE
+001370         MOVE 1 TO PARM-PARTICION-NUM
+001380         MOVE 1 TO PARM-TOTAL-PARTICIONES
+001390     ELSE
+001400         IF NOT WS-PARM-OK
+001410             DISPLAY "INLINE-PERFORM: ERROR ABRIENDO INLPPARM "
+001420                 WS-PARM-STATUS
+001430             GO TO ABEND-CLEANUP
+001440         END-IF
+001450         READ PARM-FILE
+001460             AT END
+001470                 MOVE 1 TO PARM-PARTICION-NUM
+001480                 MOVE 1 TO PARM-TOTAL-PARTICIONES
+001490         END-READ
+001500         CLOSE PARM-FILE
+001510     END-IF.
+001520 1050-EXIT.
+001530     EXIT.
+
+001540 1100-LEER-CHECKPOINT.
+001550     OPEN INPUT CHECKPOINT-FILE.
+001560     IF WS-CKPT-OK
+001570         READ CHECKPOINT-FILE
+001580             AT END
+001590                 CONTINUE
+001600         END-READ
+001610         IF WS-CKPT-OK AND CKPT-RUN-ID = WS-RUN-ID
+001620             SET WS-REINICIO TO TRUE
+001630             MOVE CKPT-LAST-SEQ TO WS-ULTIMA-SEQ
+001640             DISPLAY "INLINE-PERFORM: REINICIO DETECTADO, "
+001650                 "SALTANDO HASTA SECUENCIA " WS-ULTIMA-SEQ
+001660         END-IF
+001670         CLOSE CHECKPOINT-FILE
+001680     ELSE
+001690         IF NOT WS-CKPT-NO-FILE
+001700             DISPLAY "INLINE-PERFORM: ERROR ABRIENDO INLPCKPT "
+001710                 WS-CKPT-STATUS
+001720             GO TO ABEND-CLEANUP
+001730         END-IF
+001740     END-IF.
+001750 1100-EXIT.
+001760     EXIT.
+
+001770 2000-PROCESS-REC.
+001780     ADD 1 TO WS-PROCESADOS-COUNT
+001790     MOVE WS-SEQ-NUM         TO DL-SEQ
+001800     MOVE PARM-PARTICION-NUM TO DL-PARTICION
+001810     MOVE IL-DATO            TO DL-DATO
+001820     MOVE WS-DET-LINE TO INLP-RPT-LINE
+001830     WRITE INLP-RPT-LINE
+001840     IF NOT WS-INLPRPT-OK
+001850         DISPLAY "INLINE-PERFORM: ERROR ESCRIBIENDO INLPRPT "
+001860             WS-INLPRPT-STATUS
+001870         GO TO ABEND-CLEANUP
+001880     END-IF
+001890     ADD 1 TO WS-DESDE-CHECKPOINT-COUNT
+001900     IF WS-DESDE-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVALO
+001910         PERFORM 2400-GRABAR-CHECKPOINT THRU 2400-EXIT
+001920         MOVE ZERO TO WS-DESDE-CHECKPOINT-COUNT
+001930     END-IF
+001940     PERFORM 2100-READ-INLPIN THRU 2100-EXIT
+001950         WITH TEST AFTER
+001960         UNTIL NOT WS-SALTANDO OR WS-EOF-INLPIN.
+001970 2000-EXIT.
+001980     EXIT.
+
+001990 2100-READ-INLPIN.
+002000     READ INLP-IN-FILE
+002010         AT END
+002020             SET WS-EOF-INLPIN TO TRUE
+002030     END-READ
+002040     IF NOT WS-EOF-INLPIN AND NOT WS-INLPIN-OK
+002050         DISPLAY "INLINE-PERFORM: ERROR LEYENDO INLPIN "
+002060             WS-INLPIN-STATUS
+002070         GO TO ABEND-CLEANUP
+002080     END-IF
+002090     IF WS-EOF-INLPIN
+002100         MOVE "N" TO WS-SALTANDO-SW
+002110     ELSE
+002120         ADD 1 TO WS-LEIDOS-COUNT
+002130         ADD 1 TO WS-SEQ-NUM
+002140         DIVIDE WS-SEQ-NUM BY PARM-TOTAL-PARTICIONES
+002150             GIVING WS-COCIENTE REMAINDER WS-RESIDUO
+002160         ADD 1 TO WS-RESIDUO
+002170         IF WS-RESIDUO NOT = PARM-PARTICION-NUM
+002180             MOVE "S" TO WS-SALTANDO-SW
+002190         ELSE
+002200             IF WS-REINICIO AND WS-SEQ-NUM NOT > WS-ULTIMA-SEQ
+002210                 MOVE "S" TO WS-SALTANDO-SW
+002220             ELSE
+002230                 MOVE "N" TO WS-SALTANDO-SW
+002240             END-IF
+002250         END-IF
+002260     END-IF.
+002270 2100-EXIT.
+002280     EXIT.
+
+002290 2400-GRABAR-CHECKPOINT.
+002300     MOVE WS-RUN-ID   TO CKPT-RUN-ID
+002310     MOVE WS-SEQ-NUM  TO CKPT-LAST-SEQ
+002320     OPEN OUTPUT CHECKPOINT-FILE
+002330     IF NOT WS-CKPT-OK
+002340         DISPLAY "INLINE-PERFORM: ERROR GRABANDO INLPCKPT "
+002350             WS-CKPT-STATUS
+002360         GO TO ABEND-CLEANUP
+002370     END-IF
+002380     WRITE CHECKPOINT-REC
+002390     IF NOT WS-CKPT-OK
+002400         DISPLAY "INLINE-PERFORM: ERROR ESCRIBIENDO INLPCKPT "
+002410             WS-CKPT-STATUS
+002420         GO TO ABEND-CLEANUP
+002430     END-IF
+002440     CLOSE CHECKPOINT-FILE.
+002450 2400-EXIT.
+002460     EXIT.
+
+002470 2500-LIMPIAR-CHECKPOINT.
+002480     OPEN OUTPUT CHECKPOINT-FILE
+002490     CLOSE CHECKPOINT-FILE.
+002500 2500-EXIT.
+002510     EXIT.
+
+002520 9000-TERMINATE.
+002530     PERFORM 2500-LIMPIAR-CHECKPOINT THRU 2500-EXIT.
+002540     CLOSE INLP-IN-FILE.
+002550     CLOSE INLP-RPT-FILE.
+002560     DISPLAY "INLINE-PERFORM: PARTICION " PARM-PARTICION-NUM
+002570         " DE " PARM-TOTAL-PARTICIONES.
+002580     DISPLAY "INLINE-PERFORM: REGISTROS LEIDOS     "
+002590         WS-LEIDOS-COUNT.
+002600     DISPLAY "INLINE-PERFORM: REGISTROS PROCESADOS "
+002610         WS-PROCESADOS-COUNT.
+002620 9000-EXIT.
+002630     EXIT.
+
+002640 ABEND-CLEANUP.
+002650     DISPLAY "INLINE-PERFORM: TERMINACION ANORMAL - CERRANDO "
+002660         "FICHEROS".
+002670     CLOSE INLP-IN-FILE.
+002680     CLOSE INLP-RPT-FILE.
+002690     CLOSE PARM-FILE.
+002700     CLOSE CHECKPOINT-FILE.
+002710     MOVE 16 TO RETURN-CODE.
+002720     GOBACK.
+
+002730     END PROGRAM INLINE-PERFORM.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INLINE-PERFORM.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 COUNTER PIC 99.
 
-       PROCEDURE DIVISION.
-           PERFORM VARYING COUNTER FROM 1 BY 2 UNTIL COUNTER > 10
-               DISPLAY COUNTER
-           END-PERFORM.
 
-       GOBACK.
-           END PROGRAM INLINE-PERFORM.
