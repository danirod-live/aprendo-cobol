@@ -0,0 +1,215 @@
+000010*----------------------------------------------------------*
+000020* TRIALBAL - BALANCE DE COMPROBACION DEL MAYOR              *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. TRIALBAL.
+000060 AUTHOR. EQUIPO DE CONTABILIDAD.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2026-08-09 DR  VERSION ORIGINAL. LEE EL MAYOR (LEDGMSTR)   *
+000140*                POSTEADO POR CREDITO Y EMITE UN BALANCE DE  *
+000150*                COMPROBACION CON COLUMNAS DEBE/HABER Y      *
+000160*                TOTALES DE CONTROL AL FINAL.                *
+000170* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS CADA WRITE    *
+000180*                DE TRIALRPT, EN LA NUEVA RUTINA 2150-CHECK-    *
+000190*                TRIALRPT.                                      *
+000200*----------------------------------------------------------*
+
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240     DECIMAL-POINT IS COMMA.
+
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT LEDGER-MASTER-FILE ASSIGN TO "LEDGMSTR"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS SEQUENTIAL
+000300         RECORD KEY IS LEDG-ACCT-ID
+000310         FILE STATUS IS WS-LEDGMSTR-STATUS.
+
+000320     SELECT TRIALBAL-RPT-FILE ASSIGN TO "TRIALRPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-TRIALRPT-STATUS.
+
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  LEDGER-MASTER-FILE
+000380     LABEL RECORDS ARE STANDARD.
+000390     COPY LEDGER.
+
+000400 FD  TRIALBAL-RPT-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420 01  TRIALBAL-RPT-LINE          PIC X(80).
+
+000430 WORKING-STORAGE SECTION.
+000440 01  WS-LEDGMSTR-STATUS          PIC X(02) VALUE SPACES.
+000450     88 WS-LEDGMSTR-OK               VALUE "00".
+000460     88 WS-LEDGMSTR-EOF              VALUE "10".
+
+000470 01  WS-TRIALRPT-STATUS          PIC X(02) VALUE SPACES.
+000480     88 WS-TRIALRPT-OK               VALUE "00".
+
+000490 01  WS-SWITCHES.
+000500     05 WS-EOF-MASTER-SW       PIC X(01) VALUE "N".
+000510         88 WS-EOF-MASTER           VALUE "Y".
+
+000520 01  WS-COUNTERS.
+000530     05 WS-CUENTAS-COUNT       PIC 9(05) COMP VALUE ZERO.
+
+000540 01  WS-TOTAL-DEBE              PIC S9(11)V99 VALUE ZERO.
+000550 01  WS-TOTAL-HABER             PIC S9(11)V99 VALUE ZERO.
+
+000560 01  WS-HDR-LINE-1.
+000570     05 FILLER                  PIC X(30) VALUE
+000580         "BALANCE DE COMPROBACION".
+
+000590 01  WS-HDR-LINE-2.
+000600     05 FILLER                  PIC X(06) VALUE "CUENTA".
+000610     05 FILLER                  PIC X(04) VALUE SPACES.
+000620     05 FILLER                  PIC X(20) VALUE
+000630         "NOMBRE DE LA CUENTA".
+000640     05 FILLER                  PIC X(04) VALUE SPACES.
+000650     05 FILLER                  PIC X(14) VALUE "DEBE".
+000660     05 FILLER                  PIC X(14) VALUE "HABER".
+
+000670 01  WS-DET-LINE.
+000680     05 DET-ACCT-ID             PIC 9(06).
+000690     05 FILLER                  PIC X(04) VALUE SPACES.
+000700     05 DET-NOMBRE-CUENTA       PIC X(20).
+000710     05 FILLER                  PIC X(04) VALUE SPACES.
+000720     05 DET-DEBE                PIC Z.ZZZ.ZZZ.ZZ9,99.
+000730     05 FILLER                  PIC X(02) VALUE SPACES.
+000740     05 DET-HABER               PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+000750 01  WS-TOTAL-LINE.
+000760     05 FILLER                  PIC X(30) VALUE
+000770         "TOTALES DEL BALANCE".
+000780     05 FILLER                  PIC X(10) VALUE SPACES.
+000790     05 TOT-DEBE                PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+000800     05 FILLER                  PIC X(02) VALUE SPACES.
+000810     05 TOT-HABER               PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+
+000820 01  WS-CUADRE-LINE.
+000830     05 FILLER                  PIC X(20) VALUE
+000840         "ESTADO DEL BALANCE ".
+000850     05 CL-ESTADO               PIC X(12).
+
+000860 PROCEDURE DIVISION.
+
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000890     PERFORM 2000-PROCESS-CUENTA THRU 2000-EXIT
+000900         UNTIL WS-EOF-MASTER.
+000910     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000920     GOBACK.
+
+000930 1000-INITIALIZE.
+000940     OPEN INPUT LEDGER-MASTER-FILE.
+000950     IF NOT WS-LEDGMSTR-OK
+000960         DISPLAY "TRIALBAL: ERROR ABRIENDO LEDGMSTR "
+000970             WS-LEDGMSTR-STATUS
+000980         GO TO ABEND-CLEANUP
+000990     END-IF
+001000     OPEN OUTPUT TRIALBAL-RPT-FILE.
+001010     IF NOT WS-TRIALRPT-OK
+001020         DISPLAY "TRIALBAL: ERROR ABRIENDO TRIALRPT "
+001030             WS-TRIALRPT-STATUS
+001040         GO TO ABEND-CLEANUP
+001050     END-IF
+001060     MOVE WS-HDR-LINE-1 TO TRIALBAL-RPT-LINE
+001070     WRITE TRIALBAL-RPT-LINE
+001080     PERFORM 2150-CHECK-TRIALRPT THRU 2150-EXIT
+001090     MOVE SPACES TO TRIALBAL-RPT-LINE
+001100     WRITE TRIALBAL-RPT-LINE
+001110     PERFORM 2150-CHECK-TRIALRPT THRU 2150-EXIT
+001120     MOVE WS-HDR-LINE-2 TO TRIALBAL-RPT-LINE
+001130     WRITE TRIALBAL-RPT-LINE
+001140     PERFORM 2150-CHECK-TRIALRPT THRU 2150-EXIT
+001150     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001160 1000-EXIT.
+001170     EXIT.
+
+001180 2000-PROCESS-CUENTA.
+001190     ADD 1 TO WS-CUENTAS-COUNT
+001200     MOVE LEDG-NOMBRE-CUENTA TO DET-NOMBRE-CUENTA
+001210     MOVE LEDG-ACCT-ID       TO DET-ACCT-ID
+001220     IF LEDG-SALDO >= ZERO
+001230         MOVE LEDG-SALDO TO DET-DEBE
+001240         MOVE ZERO       TO DET-HABER
+001250         ADD LEDG-SALDO TO WS-TOTAL-DEBE
+001260     ELSE
+001270         MOVE ZERO       TO DET-DEBE
+001280         COMPUTE DET-HABER = ZERO - LEDG-SALDO
+001290         SUBTRACT LEDG-SALDO FROM WS-TOTAL-HABER
+001300     END-IF
+001310     MOVE WS-DET-LINE TO TRIALBAL-RPT-LINE
+001320     WRITE TRIALBAL-RPT-LINE
+001330     PERFORM 2150-CHECK-TRIALRPT THRU 2150-EXIT
+001340     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001350 2000-EXIT.
+001360     EXIT.
+
+001370 2150-CHECK-TRIALRPT.
+001380     IF NOT WS-TRIALRPT-OK
+001390         DISPLAY "TRIALBAL: ERROR ESCRIBIENDO TRIALRPT "
+001400             WS-TRIALRPT-STATUS
+001410         GO TO ABEND-CLEANUP
+001420     END-IF.
+001430 2150-EXIT.
+001440     EXIT.
+
+001450 2100-READ-MASTER.
+001460     READ LEDGER-MASTER-FILE NEXT
+001470         AT END
+001480             SET WS-EOF-MASTER TO TRUE
+001490     END-READ
+001500     IF NOT WS-EOF-MASTER AND NOT WS-LEDGMSTR-OK
+001510         DISPLAY "TRIALBAL: ERROR LEYENDO LEDGMSTR "
+001520             WS-LEDGMSTR-STATUS
+001530         GO TO ABEND-CLEANUP
+001540     END-IF
+001550 2100-EXIT.
+001560     EXIT.
+
+001570 9000-TERMINATE.
+001580     MOVE SPACES TO TRIALBAL-RPT-LINE
+001590     WRITE TRIALBAL-RPT-LINE
+001600     PERFORM 2150-CHECK-TRIALRPT THRU 2150-EXIT
+001610     MOVE WS-TOTAL-DEBE  TO TOT-DEBE
+001620     MOVE WS-TOTAL-HABER TO TOT-HABER
+001630     MOVE WS-TOTAL-LINE TO TRIALBAL-RPT-LINE
+001640     WRITE TRIALBAL-RPT-LINE
+001650     PERFORM 2150-CHECK-TRIALRPT THRU 2150-EXIT
+001660     IF WS-TOTAL-DEBE = WS-TOTAL-HABER
+001670         MOVE "CUADRA" TO CL-ESTADO
+001680     ELSE
+001690         MOVE "NO CUADRA" TO CL-ESTADO
+001700     END-IF
+001710     MOVE WS-CUADRE-LINE TO TRIALBAL-RPT-LINE
+001720     WRITE TRIALBAL-RPT-LINE
+001730     PERFORM 2150-CHECK-TRIALRPT THRU 2150-EXIT
+001740     CLOSE LEDGER-MASTER-FILE.
+001750     CLOSE TRIALBAL-RPT-FILE.
+001760     DISPLAY "TRIALBAL: CUENTAS LISTADAS " WS-CUENTAS-COUNT.
+001770 9000-EXIT.
+001780     EXIT.
+
+001790 ABEND-CLEANUP.
+001800     DISPLAY "TRIALBAL: TERMINACION ANORMAL - CERRANDO FICHEROS".
+001810     CLOSE LEDGER-MASTER-FILE.
+001820     CLOSE TRIALBAL-RPT-FILE.
+001830     MOVE 16 TO RETURN-CODE.
+001840     GOBACK.
+
+001850     END PROGRAM TRIALBAL.
+
+
+
+
+
+
