@@ -0,0 +1,107 @@
+//NIGHTRUN JOB (ACCTNO),'PROCESO NOCTURNO',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTRUN - CADENA NOCTURNA DE NOMINA Y CONTABILIDAD.          *
+//*--------------------------------------------------------------*
+//* HISTORIAL DE MODIFICACIONES                                   *
+//*--------------------------------------------------------------*
+//* 2026-08-09 DR  VERSION ORIGINAL. TRES TRAMOS: CAMPOS APLICA    *
+//*                LAS TRANSACCIONES DE ALTA/CAMBIO/BAJA CONTRA EL *
+//*                MAESTRO DE EMPLEADOS, CREDITO CONTABILIZA LAS   *
+//*                TRANSACCIONES DEL DIA EN EL MAYOR, Y LOS PASOS  *
+//*                RESTANTES EMITEN LOS LISTADOS DE NOMINA Y       *
+//*                CONTABILIDAD A PARTIR DE LOS MAESTROS YA        *
+//*                ACTUALIZADOS. CADA PASO DE LISTADOS SE SALTA SI *
+//*                CAMPOS O CREDITO TERMINARON EN ABEND.           *
+//* 2026-08-09 DR  SE PROBO UN PAR DE PASOS (REPRO DE IDCAMS MAS   *
+//*                SORT) QUE DESCARGABAN EMPMSTR YA ORDENADO POR   *
+//*                APELLIDO/NOMBRE PARA EL LISTADO DE PLANTILLA,   *
+//*                PERO SE QUITAN: NI EMPLROST NI PAYEXTR PUEDEN   *
+//*                USAR ESE EXTRACTO SIN ARRIESGAR UN REPORTE      *
+//*                DESFASADO O CON OTRA CLAVE DE ORDEN, ASI QUE EL *
+//*                EXTRACTO QUEDABA SIN NINGUN CONSUMIDOR REAL.    *
+//*                EMPLROST SIGUE ORDENANDO POR SU PROPIO SORT     *
+//*                INTERNO AL LEER EMPMSTR DIRECTAMENTE, YA QUE ES *
+//*                EL MAESTRO VIVO EL QUE DEBE REFLEJAR EL REPORTE.*
+//* 2026-08-09 DR  SE AGREGA UN PASO FINAL QUE CORRE CALIDAD PARA   *
+//*                DEPURAR EMPMSTR Y LEDGMSTR DESPUES DE QUE AMBOS  *
+//*                QUEDAN ACTUALIZADOS, SIN DEPENDER DE QUE LOS     *
+//*                PASOS DE LISTADOS HAYAN CORRIDO.                 *
+//* 2026-08-09 DR  CREDITO GRABA AHORA TAMBIEN EN APRENDO.CONTAB.   *
+//*                AUDITLOG, LA BITACORA COMPARTIDA CON CERO Y      *
+//*                EVALUATING.                                     *
+//* 2026-08-09 DR  PAYEXTR ORDENA INTERNAMENTE EMPMSTR POR          *
+//*                DEPARTAMENTO/EMP-ID ANTES DE SU CORTE DE         *
+//*                CONTROL, ASI QUE EL PASO AGREGA EL DD SORTWK1    *
+//*                QUE ESE SORT INTERNO NECESITA.                   *
+//*--------------------------------------------------------------*
+//*
+//* PASO 1 - EXTRACTO DE NOMINA: APLICA EMPTRAN CONTRA EMPMSTR    *
+//*
+//STEP010  EXEC PGM=CAMPOS
+//STEPLIB  DD DSN=APRENDO.NOMINA.LOADLIB,DISP=SHR
+//EMPMSTR  DD DSN=APRENDO.NOMINA.EMPMSTR,DISP=SHR
+//EMPTRAN  DD DSN=APRENDO.NOMINA.EMPTRAN,DISP=SHR
+//EMPAUDIT DD DSN=APRENDO.NOMINA.EMPAUDIT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASO 2 - CONTABILIZACION: APLICA LEDGTRAN CONTRA LEDGMSTR     *
+//*
+//STEP020  EXEC PGM=CREDITO,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=APRENDO.CONTAB.LOADLIB,DISP=SHR
+//LEDGMSTR DD DSN=APRENDO.CONTAB.LEDGMSTR,DISP=SHR
+//LEDGTRAN DD DSN=APRENDO.CONTAB.LEDGTRAN,DISP=SHR
+//LEDGRPT  DD SYSOUT=*
+//AUDITLOG DD DSN=APRENDO.CONTAB.AUDITLOG,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASO 3 - EXTRACTO DE NOMINA POR DEPARTAMENTO                  *
+//*
+//STEP030  EXEC PGM=PAYEXTR,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=APRENDO.NOMINA.LOADLIB,DISP=SHR
+//EMPMSTR  DD DSN=APRENDO.NOMINA.EMPMSTR,DISP=SHR
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//PAYRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASO 4 - LISTADO DE PLANTILLA DE EMPLEADOS                    *
+//*
+//STEP040  EXEC PGM=EMPLROST,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=APRENDO.NOMINA.LOADLIB,DISP=SHR
+//EMPMSTR  DD DSN=APRENDO.NOMINA.EMPMSTR,DISP=SHR
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//ROSTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASO 5 - BALANCE DE COMPROBACION DEL MAYOR                    *
+//*
+//STEP050  EXEC PGM=TRIALBAL,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=APRENDO.CONTAB.LOADLIB,DISP=SHR
+//LEDGMSTR DD DSN=APRENDO.CONTAB.LEDGMSTR,DISP=SHR
+//TRIALRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASO 6 - CIERRE DEL MAYOR: VUELCA SALDOS A LEDGHIST           *
+//*
+//STEP060  EXEC PGM=CIERRE,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=APRENDO.CONTAB.LOADLIB,DISP=SHR
+//LEDGMSTR DD DSN=APRENDO.CONTAB.LEDGMSTR,DISP=SHR
+//LEDGHIST DD DSN=APRENDO.CONTAB.LEDGHIST,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(5,5),RLSE)
+//CIERRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASO 7 - DEPURACION DE CALIDAD DE DATOS SOBRE AMBOS MAESTROS   *
+//*
+//STEP070  EXEC PGM=CALIDAD,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD DSN=APRENDO.CONTAB.LOADLIB,DISP=SHR
+//EMPMSTR  DD DSN=APRENDO.NOMINA.EMPMSTR,DISP=SHR
+//LEDGMSTR DD DSN=APRENDO.CONTAB.LEDGMSTR,DISP=SHR
+//CALRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
