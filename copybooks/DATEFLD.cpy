@@ -0,0 +1,33 @@
+000010*----------------------------------------------------------*
+000020* DATEFLD - CAMPO DE FECHA COMPARTIDO CON VARIAS VISTAS      *
+000030*----------------------------------------------------------*
+000040* 2026-08-09 DR  COPY COMUN PARA CUALQUIER PROGRAMA QUE      *
+000050*                MANEJE UNA FECHA AAAAMMDD DE 8 DIGITOS.     *
+000060*                SE REDEFINE LA MISMA FECHA DE TRES FORMAS:  *
+000070*                EN COMPONENTES (ANIO/MES/DIA) PARA EDITAR   *
+000080*                O VALIDAR, Y EN FORMATO ALFANUMERICO PARA   *
+000090*                COMPROBAR SI VIENE EN BLANCO O PARA          *
+000100*                MOVERLA TAL CUAL A UNA LINEA DE INFORME.     *
+000105* 2026-08-09 DR  SE AGREGAN DATE-MMDDYYYY Y DATE-JULIANO.     *
+000106*                NO PUEDEN SER REDEFINES DE DATE-YYYYMMDD:    *
+000107*                MM/DD/AAAA INTERCALA SEPARADORES Y REORDENA  *
+000108*                LOS DIGITOS, Y EL JULIANO (AAAADDD) EXIGE     *
+000109*                CALCULAR EL DIA DEL ANIO, ASI QUE AMBOS SE    *
+000110*                DEJAN COMO CAMPOS APARTE QUE EL PROGRAMA QUE  *
+000111*                HAGA COPY DATEFLD DEBE LLENAR A PARTIR DE     *
+000112*                DATE-COMPONENTS (VER 1050-FORMATEAR-FECHA    *
+000113*                EN CIERRE, EL UNICO CONSUMIDOR POR AHORA).    *
+000114*----------------------------------------------------------*
+000120 01  DATE-FIELDS.
+000130     05 DATE-YYYYMMDD            PIC 9(08).
+000140     05 DATE-COMPONENTS REDEFINES DATE-YYYYMMDD.
+000150         10 DATE-ANIO            PIC 9(04).
+000160         10 DATE-MES             PIC 9(02).
+000170         10 DATE-DIA             PIC 9(02).
+000180     05 DATE-CHARS REDEFINES DATE-YYYYMMDD
+000190                                 PIC X(08).
+000195     05 DATE-MMDDYYYY            PIC X(10).
+000196     05 DATE-JULIANO             PIC 9(07).
+000197     05 DATE-JULIANO-ED REDEFINES DATE-JULIANO.
+000198         10 DATE-JUL-ANIO        PIC 9(04).
+000199         10 DATE-JUL-DIA         PIC 9(03).
