@@ -1,22 +1,395 @@
-      *> campos que no entiendo
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAMPOS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 EMPLEADO.
-           05 DATOS.
-           10 NOMBRE PIC X(14) VALUE "DANI".
-           10 APELLIDO PIC X(14) VALUE "ROD".
-           05 FECHA.
-           10 ANIO PIC 9999 VALUE 2023.
-           10 MES PIC 99 VALUE 01.
-           10 DIA PIC 99 VALUE 10.
-
-       PROCEDURE DIVISION.
-           DISPLAY EMPLEADO
-           GOBACK.
-           END PROGRAM CAMPOS.
+000010*> campos que no entiendo
+000020*> (ya va entendiendose un poco mas cada dia)
+
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID. CAMPOS.
+000050 AUTHOR. EQUIPO DE NOMINA.
+000060 INSTALLATION. APRENDO-COBOL.
+000070 DATE-WRITTEN. 2023-01-10.
+000080 DATE-COMPILED.
+
+000090*----------------------------------------------------------*
+000100* HISTORIAL DE MODIFICACIONES                               *
+000110*----------------------------------------------------------*
+000120* 2023-01-10 DR  VERSION ORIGINAL: UN SOLO EMPLEADO EN       *
+000130*                MEMORIA, SIN FICHERO.                      *
+000140* 2026-08-08 DR  CONVERTIDO EN PROGRAMA BATCH DE             *
+000150*                MANTENIMIENTO CONTRA EL FICHERO MAESTRO     *
+000160*                INDEXADO EMPLEADO-MASTER. LEE UN FICHERO    *
+000170*                DE TRANSACCIONES DE ALTA/CAMBIO/BAJA Y      *
+000180*                APLICA CADA UNA CONTRA EL MAESTRO.          *
+000190* 2026-08-09 DR  ANADIDA VALIDACION DE FECHA DE ALTA: MES,   *
+000200*                DIA Y AÑO BISIESTO SE COMPRUEBAN ANTES DE   *
+000210*                GRABAR O REESCRIBIR EL REGISTRO.            *
+000220* 2026-08-09 DR  DATOS AMPLIADO CON DEPARTAMENTO Y SALARIO   *
+000230*                PARA EL EXTRACTO DE NOMINA POR              *
+000240*                DEPARTAMENTO.                                *
+000250* 2026-08-09 DR  AÑADIDO FICHERO DE AUDITORIA EMPAUDIT: CADA *
+000260*                ALTA/CAMBIO/BAJA GRABA LA IMAGEN ANTES/      *
+000270*                DESPUES DE DATOS Y FECHA CON FECHA/HORA Y    *
+000280*                USUARIO DE LA TRANSACCION.                  *
+000290* 2026-08-09 DR  EL LAYOUT DE EMPLEADO-MASTER-REC PASA AL     *
+000300*                COPY COMUN EMPLEADO, COMPARTIDO CON          *
+000310*                EMPLROST Y PAYEXTR.                          *
+000320*----------------------------------------------------------*
+
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SPECIAL-NAMES.
+000360     DECIMAL-POINT IS COMMA.
+
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT EMPLEADO-MASTER-FILE ASSIGN TO "EMPMSTR"
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS DYNAMIC
+000420         RECORD KEY IS EMP-ID
+000430         FILE STATUS IS WS-EMPMSTR-STATUS.
+
+000440     SELECT EMP-TRANS-FILE ASSIGN TO "EMPTRAN"
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-EMPTRAN-STATUS.
+
+000470     SELECT EMP-AUDIT-FILE ASSIGN TO "EMPAUDIT"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-EMPAUDIT-STATUS.
+
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  EMPLEADO-MASTER-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY EMPLEADO.
+
+000550 FD  EMP-TRANS-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570 01  EMP-TRANS-REC.
+000580     05 TRANS-CODE              PIC X(01).
+000590         88 TRANS-ADD               VALUE "A".
+000600         88 TRANS-CHANGE            VALUE "C".
+000610         88 TRANS-DELETE            VALUE "D".
+000620     05 TRANS-EMP-ID            PIC 9(06).
+000630     05 TRANS-USER-ID           PIC X(08).
+000640     05 TRANS-DATOS.
+000650         10 TRANS-NOMBRE        PIC X(14).
+000660         10 TRANS-APELLIDO      PIC X(14).
+000670         10 TRANS-DEPARTAMENTO  PIC X(04).
+000680         10 TRANS-SALARIO       PIC 9(07)V99.
+000690     05 TRANS-FECHA.
+000700         10 TRANS-ANIO          PIC 9(04).
+000710         10 TRANS-MES           PIC 9(02).
+000720         10 TRANS-DIA           PIC 9(02).
+
+000730 FD  EMP-AUDIT-FILE
+000740     LABEL RECORDS ARE STANDARD.
+000750 01  EMP-AUDIT-REC.
+000760     05 AUD-TIMESTAMP.
+000770         10 AUD-FECHA-HOY       PIC 9(08).
+000780         10 AUD-HORA-HOY        PIC 9(08).
+000790     05 AUD-USER-ID             PIC X(08).
+000800     05 AUD-TRANS-CODE          PIC X(01).
+000810     05 AUD-EMP-ID              PIC 9(06).
+000820     05 AUD-ANTES.
+000830         10 AUD-ANTES-DATOS.
+000840             15 AUD-ANTES-NOMBRE        PIC X(14).
+000850             15 AUD-ANTES-APELLIDO      PIC X(14).
+000860             15 AUD-ANTES-DEPARTAMENTO  PIC X(04).
+000870             15 AUD-ANTES-SALARIO       PIC 9(07)V99.
+000880         10 AUD-ANTES-FECHA.
+000890             15 AUD-ANTES-ANIO  PIC 9(04).
+000900             15 AUD-ANTES-MES   PIC 9(02).
+000910             15 AUD-ANTES-DIA   PIC 9(02).
+000920     05 AUD-DESPUES.
+000930         10 AUD-DESPUES-DATOS.
+000940             15 AUD-DESPUES-NOMBRE        PIC X(14).
+000950             15 AUD-DESPUES-APELLIDO      PIC X(14).
+000960             15 AUD-DESPUES-DEPARTAMENTO  PIC X(04).
+000970             15 AUD-DESPUES-SALARIO       PIC 9(07)V99.
+000980         10 AUD-DESPUES-FECHA.
+000990             15 AUD-DESPUES-ANIO  PIC 9(04).
+001000             15 AUD-DESPUES-MES   PIC 9(02).
+001010             15 AUD-DESPUES-DIA   PIC 9(02).
+
+001020 WORKING-STORAGE SECTION.
+001030 01  WS-EMPMSTR-STATUS          PIC X(02) VALUE SPACES.
+001040     88 WS-EMPMSTR-OK               VALUE "00".
+001050     88 WS-EMPMSTR-NOT-FOUND        VALUE "23".
+001060     88 WS-EMPMSTR-DUPLICATE        VALUE "22".
+001070     88 WS-EMPMSTR-NO-FILE          VALUE "35".
+
+001080 01  WS-EMPTRAN-STATUS          PIC X(02) VALUE SPACES.
+001090     88 WS-EMPTRAN-OK               VALUE "00".
+001100     88 WS-EMPTRAN-EOF              VALUE "10".
+
+001110 01  WS-EMPAUDIT-STATUS         PIC X(02) VALUE SPACES.
+001120     88 WS-EMPAUDIT-OK              VALUE "00".
+
+001130 01  WS-EMP-OLD-DATOS.
+001140     05 WS-EMP-OLD-NOMBRE       PIC X(14).
+001150     05 WS-EMP-OLD-APELLIDO     PIC X(14).
+001160     05 WS-EMP-OLD-DEPARTAMENTO PIC X(04).
+001170     05 WS-EMP-OLD-SALARIO      PIC 9(07)V99.
+001180 01  WS-EMP-OLD-FECHA.
+001190     05 WS-EMP-OLD-ANIO         PIC 9(04).
+001200     05 WS-EMP-OLD-MES          PIC 9(02).
+001210     05 WS-EMP-OLD-DIA          PIC 9(02).
+
+001220 01  WS-SWITCHES.
+001230     05 WS-EOF-TRANS-SW        PIC X(01) VALUE "N".
+001240         88 WS-EOF-TRANS            VALUE "Y".
+
+001250 01  WS-COUNTERS.
+001260     05 WS-ALTAS-COUNT         PIC 9(05) COMP VALUE ZERO.
+001270     05 WS-CAMBIOS-COUNT       PIC 9(05) COMP VALUE ZERO.
+001280     05 WS-BAJAS-COUNT         PIC 9(05) COMP VALUE ZERO.
+001290     05 WS-ERRORES-COUNT       PIC 9(05) COMP VALUE ZERO.
+
+001300 01  WS-FECHA-VALIDA-SW        PIC X(01) VALUE "N".
+001310     88 WS-FECHA-VALIDA            VALUE "S".
+
+001320 01  WS-DIAS-EN-MES            PIC 9(02) COMP.
+001330 01  WS-BISIESTO-SW            PIC X(01) VALUE "N".
+001340     88 WS-ANIO-BISIESTO           VALUE "S".
+
+001350 01  WS-ANIO-DIV               PIC 9(04) COMP.
+001360 01  WS-ANIO-RESTO-4           PIC 9(04) COMP.
+001370 01  WS-ANIO-RESTO-100         PIC 9(04) COMP.
+001380 01  WS-ANIO-RESTO-400         PIC 9(04) COMP.
+
+001390 PROCEDURE DIVISION.
+
+001400 0000-MAINLINE.
+001410     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001420     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001430         UNTIL WS-EOF-TRANS.
+001440     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001450     GOBACK.
+
+001460 1000-INITIALIZE.
+001470     OPEN I-O EMPLEADO-MASTER-FILE.
+001480     IF WS-EMPMSTR-NO-FILE
+001490         CLOSE EMPLEADO-MASTER-FILE
+001500         OPEN OUTPUT EMPLEADO-MASTER-FILE
+001510         CLOSE EMPLEADO-MASTER-FILE
+001520         OPEN I-O EMPLEADO-MASTER-FILE
+001530     END-IF
+001540     IF NOT WS-EMPMSTR-OK
+001550         DISPLAY "CAMPOS: ERROR ABRIENDO EMPLEADO-MASTER "
+001560             WS-EMPMSTR-STATUS
+001570         GO TO ABEND-CLEANUP
+001580     END-IF
+
+001590     OPEN INPUT EMP-TRANS-FILE.
+001600     IF NOT WS-EMPTRAN-OK
+001610         DISPLAY "CAMPOS: ERROR ABRIENDO EMP-TRANS-FILE "
+001620             WS-EMPTRAN-STATUS
+001630         GO TO ABEND-CLEANUP
+001640     END-IF
+
+001650     OPEN EXTEND EMP-AUDIT-FILE.
+001660     IF WS-EMPAUDIT-STATUS = "05" OR WS-EMPAUDIT-STATUS = "35"
+001670         OPEN OUTPUT EMP-AUDIT-FILE
+001680     END-IF
+001690     IF NOT WS-EMPAUDIT-OK
+001700         DISPLAY "CAMPOS: ERROR ABRIENDO EMPAUDIT "
+001710             WS-EMPAUDIT-STATUS
+001720         GO TO ABEND-CLEANUP
+001730     END-IF
+
+001740     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001750 1000-EXIT.
+001760     EXIT.
+
+001770 2000-PROCESS-TRANS.
+001780     EVALUATE TRUE
+001790         WHEN TRANS-ADD
+001800             PERFORM 3000-ALTA-EMPLEADO THRU 3000-EXIT
+001810         WHEN TRANS-CHANGE
+001820             PERFORM 4000-CAMBIO-EMPLEADO THRU 4000-EXIT
+001830         WHEN TRANS-DELETE
+001840             PERFORM 5000-BAJA-EMPLEADO THRU 5000-EXIT
+001850         WHEN OTHER
+001860             DISPLAY "CAMPOS: CODIGO DE TRANSACCION INVALIDO "
+001870                 TRANS-CODE " PARA EMPLEADO " TRANS-EMP-ID
+001880             ADD 1 TO WS-ERRORES-COUNT
+001890     END-EVALUATE
+001900     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001910 2000-EXIT.
+001920     EXIT.
+
+001930 2100-READ-TRANS.
+001940     READ EMP-TRANS-FILE
+001950         AT END
+001960             SET WS-EOF-TRANS TO TRUE
+001970     END-READ
+001980     IF NOT WS-EOF-TRANS AND NOT WS-EMPTRAN-OK
+001990         DISPLAY "CAMPOS: ERROR LEYENDO EMP-TRANS-FILE "
+002000             WS-EMPTRAN-STATUS
+002010         GO TO ABEND-CLEANUP
+002020     END-IF
+002030 2100-EXIT.
+002040     EXIT.
+
+002050 3000-ALTA-EMPLEADO.
+002060     PERFORM 2200-VALIDA-FECHA THRU 2200-EXIT.
+002070     IF NOT WS-FECHA-VALIDA
+002080         DISPLAY "CAMPOS: ALTA RECHAZADA, FECHA INVALIDA "
+002090             TRANS-ANIO "/" TRANS-MES "/" TRANS-DIA
+002100             " PARA EMPLEADO " TRANS-EMP-ID
+002110         ADD 1 TO WS-ERRORES-COUNT
+002120         GO TO 3000-EXIT
+002130     END-IF
+002140     MOVE TRANS-EMP-ID   TO EMP-ID
+002150     MOVE TRANS-DATOS    TO DATOS
+002160     MOVE TRANS-FECHA    TO FECHA
+002170     WRITE EMPLEADO-MASTER-REC
+002180     IF WS-EMPMSTR-OK
+002190         ADD 1 TO WS-ALTAS-COUNT
+002200         MOVE SPACES TO WS-EMP-OLD-DATOS
+002210         MOVE ZERO   TO WS-EMP-OLD-FECHA
+002220         PERFORM 2300-WRITE-AUDIT THRU 2300-EXIT
+002230     ELSE
+002240         DISPLAY "CAMPOS: ALTA RECHAZADA PARA EMPLEADO "
+002250             TRANS-EMP-ID " STATUS " WS-EMPMSTR-STATUS
+002260         ADD 1 TO WS-ERRORES-COUNT
+002270     END-IF
+002280 3000-EXIT.
+002290     EXIT.
+
+002300 4000-CAMBIO-EMPLEADO.
+002310     MOVE TRANS-EMP-ID TO EMP-ID
+002320     READ EMPLEADO-MASTER-FILE
+002330         INVALID KEY
+002340             DISPLAY "CAMPOS: CAMBIO RECHAZADO, NO EXISTE "
+002350                 "EMPLEADO " TRANS-EMP-ID
+002360             ADD 1 TO WS-ERRORES-COUNT
+002370         NOT INVALID KEY
+002380             PERFORM 2200-VALIDA-FECHA THRU 2200-EXIT
+002390             IF NOT WS-FECHA-VALIDA
+002400                 DISPLAY "CAMPOS: CAMBIO RECHAZADO, FECHA "
+002410                     "INVALIDA " TRANS-ANIO "/" TRANS-MES "/"
+002420                     TRANS-DIA " PARA EMPLEADO " TRANS-EMP-ID
+002430                 ADD 1 TO WS-ERRORES-COUNT
+002440             ELSE
+002450             MOVE DATOS TO WS-EMP-OLD-DATOS
+002460             MOVE FECHA TO WS-EMP-OLD-FECHA
+002470             MOVE TRANS-DATOS TO DATOS
+002480             MOVE TRANS-FECHA TO FECHA
+002490             REWRITE EMPLEADO-MASTER-REC
+002500             IF WS-EMPMSTR-OK
+002510                 ADD 1 TO WS-CAMBIOS-COUNT
+002520                 PERFORM 2300-WRITE-AUDIT THRU 2300-EXIT
+002530             ELSE
+002540                 DISPLAY "CAMPOS: ERROR REESCRIBIENDO EMPLEADO "
+002550                     TRANS-EMP-ID " STATUS " WS-EMPMSTR-STATUS
+002560                 ADD 1 TO WS-ERRORES-COUNT
+002570             END-IF
+002580             END-IF
+002590     END-READ
+002600 4000-EXIT.
+002610     EXIT.
+
+002620 5000-BAJA-EMPLEADO.
+002630     MOVE TRANS-EMP-ID TO EMP-ID
+002640     READ EMPLEADO-MASTER-FILE
+002650         INVALID KEY
+002660             DISPLAY "CAMPOS: BAJA RECHAZADA, NO EXISTE "
+002670                 "EMPLEADO " TRANS-EMP-ID
+002680             ADD 1 TO WS-ERRORES-COUNT
+002690         NOT INVALID KEY
+002700             MOVE DATOS TO WS-EMP-OLD-DATOS
+002710             MOVE FECHA TO WS-EMP-OLD-FECHA
+002720             DELETE EMPLEADO-MASTER-FILE
+002730             IF WS-EMPMSTR-OK
+002740                 ADD 1 TO WS-BAJAS-COUNT
+002750                 MOVE SPACES TO DATOS
+002760                 MOVE ZERO   TO FECHA
+002770                 PERFORM 2300-WRITE-AUDIT THRU 2300-EXIT
+002780             ELSE
+002790                 DISPLAY "CAMPOS: ERROR BORRANDO EMPLEADO "
+002800                     TRANS-EMP-ID " STATUS " WS-EMPMSTR-STATUS
+002810                 ADD 1 TO WS-ERRORES-COUNT
+002820             END-IF
+002830     END-READ
+002840 5000-EXIT.
+002850     EXIT.
+
+002860 2300-WRITE-AUDIT.
+002870     ACCEPT AUD-FECHA-HOY FROM DATE YYYYMMDD.
+002880     ACCEPT AUD-HORA-HOY FROM TIME.
+002890     MOVE TRANS-USER-ID  TO AUD-USER-ID.
+002900     MOVE TRANS-CODE     TO AUD-TRANS-CODE.
+002910     MOVE TRANS-EMP-ID   TO AUD-EMP-ID.
+002920     MOVE WS-EMP-OLD-DATOS TO AUD-ANTES-DATOS.
+002930     MOVE WS-EMP-OLD-FECHA TO AUD-ANTES-FECHA.
+002940     MOVE DATOS          TO AUD-DESPUES-DATOS.
+002950     MOVE FECHA          TO AUD-DESPUES-FECHA.
+002960     WRITE EMP-AUDIT-REC.
+002970     IF NOT WS-EMPAUDIT-OK
+002980         DISPLAY "CAMPOS: ERROR ESCRIBIENDO EMPAUDIT "
+002990             WS-EMPAUDIT-STATUS
+003000         GO TO ABEND-CLEANUP
+003010     END-IF
+003020 2300-EXIT.
+003030     EXIT.
+
+003040 2200-VALIDA-FECHA.
+003050     MOVE "N" TO WS-FECHA-VALIDA-SW
+003060     MOVE "N" TO WS-BISIESTO-SW
+003070     IF TRANS-MES < 1 OR TRANS-MES > 12
+003080         GO TO 2200-EXIT
+003090     END-IF
+003100     DIVIDE TRANS-ANIO BY 4 GIVING WS-ANIO-DIV
+003110         REMAINDER WS-ANIO-RESTO-4
+003120     DIVIDE TRANS-ANIO BY 100 GIVING WS-ANIO-DIV
+003130         REMAINDER WS-ANIO-RESTO-100
+003140     DIVIDE TRANS-ANIO BY 400 GIVING WS-ANIO-DIV
+003150         REMAINDER WS-ANIO-RESTO-400
+003160     IF (WS-ANIO-RESTO-4 = 0 AND WS-ANIO-RESTO-100 NOT = 0)
+003170         OR WS-ANIO-RESTO-400 = 0
+003180         MOVE "S" TO WS-BISIESTO-SW
+003190     END-IF
+003200     EVALUATE TRANS-MES
+003210         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+003220             MOVE 31 TO WS-DIAS-EN-MES
+003230         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+003240             MOVE 30 TO WS-DIAS-EN-MES
+003250         WHEN 2
+003260             IF WS-ANIO-BISIESTO
+003270                 MOVE 29 TO WS-DIAS-EN-MES
+003280             ELSE
+003290                 MOVE 28 TO WS-DIAS-EN-MES
+003300             END-IF
+003310     END-EVALUATE
+003320     IF TRANS-DIA >= 1 AND TRANS-DIA <= WS-DIAS-EN-MES
+003330         MOVE "S" TO WS-FECHA-VALIDA-SW
+003340     END-IF
+003350 2200-EXIT.
+003360     EXIT.
+
+003370 9000-TERMINATE.
+003380     CLOSE EMPLEADO-MASTER-FILE.
+003390     CLOSE EMP-TRANS-FILE.
+003400     CLOSE EMP-AUDIT-FILE.
+003410     DISPLAY "CAMPOS: ALTAS    " WS-ALTAS-COUNT.
+003420     DISPLAY "CAMPOS: CAMBIOS  " WS-CAMBIOS-COUNT.
+003430     DISPLAY "CAMPOS: BAJAS    " WS-BAJAS-COUNT.
+003440     DISPLAY "CAMPOS: ERRORES  " WS-ERRORES-COUNT.
+003450 9000-EXIT.
+003460     EXIT.
+
+003470 ABEND-CLEANUP.
+003480     DISPLAY "CAMPOS: TERMINACION ANORMAL - CERRANDO FICHEROS".
+003490     CLOSE EMPLEADO-MASTER-FILE.
+003500     CLOSE EMP-TRANS-FILE.
+003510     CLOSE EMP-AUDIT-FILE.
+003520     MOVE 16 TO RETURN-CODE.
+003530     GOBACK.
+
+003540     END PROGRAM CAMPOS.
+
+
+
+
+
 
 
