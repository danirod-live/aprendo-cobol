@@ -1,17 +1,147 @@
-      *> ejemplo de go to (niños no miréis)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GOING.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 COUNTER PIC 9 VALUE 1.
-
-       PROCEDURE DIVISION.
-           DISPLAY COUNTER
-           GO TO THE-BOTTOM
-           DISPLAY "ESTA LINEA NUNCA SE VA A VER"
-           GOBACK.
-       THE-BOTTOM.
-           DISPLAY "AHORA HEMOS TOCADO FONDO"
-           GOBACK.
-           END PROGRAM GOING.
+000010*----------------------------------------------------------*
+000020* GOING - CONTROL DE PASOS DE UN PROCESO POR LOTES          *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. GOING.
+000060 AUTHOR. EQUIPO DE SISTEMAS.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2023-02-03.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2023-02-03 DR  VERSION ORIGINAL. UN UNICO GO TO SALTABA AL *
+000140*                FINAL DEL PROGRAMA, DE DEMOSTRACION, SIN     *
+000150*                PASOS NI FICHEROS.                           *
+000160* 2026-08-09 DR  CONVERTIDO EN UN PROCESO POR LOTES DE TRES   *
+000170*                PASOS (EXTRAER/TRANSFORMAR/CARGAR). EL       *
+000180*                ESTADO DEL ULTIMO PASO COMPLETADO SE GRABA   *
+000190*                EN GOINGST. SI EL TRABAJO SE INTERRUMPE, LA  *
+000200*                SIGUIENTE EJECUCION USA GO TO ... DEPENDING  *
+000210*                ON PARA SALTAR DIRECTAMENTE AL PASO          *
+000220*                SIGUIENTE AL ULTIMO COMPLETADO, EN VEZ DE    *
+000230*                REPETIR LOS PASOS YA HECHOS.                 *
+000240* 2026-08-09 DR  CUALQUIER ERROR DE E/S SOBRE GOINGST SALTA   *
+000250*                CON GO TO A ABEND-CLEANUP, IGUAL QUE EN EL   *
+000260*                RESTO DE PROGRAMAS DEL SISTEMA.               *
+000270* 2026-08-09 DR  SE COMPRUEBA TAMBIEN EL FILE STATUS TRAS EL     *
+000280*                WRITE DE GOINGST EN 8000-GRABAR-ESTADO.         *
+000290*----------------------------------------------------------*
+
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SPECIAL-NAMES.
+000330     DECIMAL-POINT IS COMMA.
+
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT JOB-STATE-FILE ASSIGN TO "GOINGST"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-JOBSTATE-STATUS.
+
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  JOB-STATE-FILE
+000420     LABEL RECORDS ARE STANDARD.
+000430 01  JOB-STATE-REC.
+000440     05 JS-ULTIMO-PASO-OK        PIC 9(02).
+
+000450 WORKING-STORAGE SECTION.
+000460 01  WS-JOBSTATE-STATUS          PIC X(02) VALUE SPACES.
+000470     88 WS-JOBSTATE-OK               VALUE "00".
+000480     88 WS-JOBSTATE-NOT-FOUND        VALUE "35".
+
+000490 01  WS-PASO-ACTUAL              PIC 9(02) COMP VALUE ZERO.
+000500 01  WS-SIGUIENTE-PASO           PIC 9(02) COMP VALUE ZERO.
+
+000510 PROCEDURE DIVISION.
+
+000520 0000-MAINLINE.
+000530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000540     COMPUTE WS-SIGUIENTE-PASO = WS-PASO-ACTUAL + 1
+000550     GO TO 2100-PASO-EXTRAER
+000560             2200-PASO-TRANSFORMAR
+000570             2300-PASO-CARGAR
+000580             2400-PASO-FIN
+000590         DEPENDING ON WS-SIGUIENTE-PASO.
+000600     GO TO 2400-PASO-FIN.
+
+000610 1000-INITIALIZE.
+000620     OPEN INPUT JOB-STATE-FILE.
+000630     IF WS-JOBSTATE-NOT-FOUND
+000640         MOVE ZERO TO WS-PASO-ACTUAL
+000650     ELSE
+000660         IF NOT WS-JOBSTATE-OK
+000670             DISPLAY "GOING: ERROR ABRIENDO GOINGST "
+000680                 WS-JOBSTATE-STATUS
+000690             GO TO ABEND-CLEANUP
+000700         END-IF
+000710         READ JOB-STATE-FILE
+000720             AT END
+000730                 MOVE ZERO TO WS-PASO-ACTUAL
+000740             NOT AT END
+000750                 MOVE JS-ULTIMO-PASO-OK TO WS-PASO-ACTUAL
+000760         END-READ
+000770         CLOSE JOB-STATE-FILE
+000780     END-IF.
+000790 1000-EXIT.
+000800     EXIT.
+
+000810 2100-PASO-EXTRAER.
+000820     DISPLAY "GOING: PASO 1 - EXTRAER".
+000830     MOVE 1 TO WS-PASO-ACTUAL
+000840     PERFORM 8000-GRABAR-ESTADO THRU 8000-EXIT.
+
+000850 2200-PASO-TRANSFORMAR.
+000860     DISPLAY "GOING: PASO 2 - TRANSFORMAR".
+000870     MOVE 2 TO WS-PASO-ACTUAL
+000880     PERFORM 8000-GRABAR-ESTADO THRU 8000-EXIT.
+
+000890 2300-PASO-CARGAR.
+000900     DISPLAY "GOING: PASO 3 - CARGAR".
+000910     MOVE 3 TO WS-PASO-ACTUAL
+000920     PERFORM 8000-GRABAR-ESTADO THRU 8000-EXIT.
+
+000930 2400-PASO-FIN.
+000940     DISPLAY "GOING: TRABAJO COMPLETADO, LIMPIANDO ESTADO".
+000950     PERFORM 8100-LIMPIAR-ESTADO THRU 8100-EXIT.
+000960     GOBACK.
+
+000970 8000-GRABAR-ESTADO.
+000980     OPEN OUTPUT JOB-STATE-FILE.
+000990     IF NOT WS-JOBSTATE-OK
+001000         DISPLAY "GOING: ERROR GRABANDO GOINGST "
+001010             WS-JOBSTATE-STATUS
+001020         GO TO ABEND-CLEANUP
+001030     END-IF
+001040     MOVE WS-PASO-ACTUAL TO JS-ULTIMO-PASO-OK
+001050     WRITE JOB-STATE-REC
+001060     IF NOT WS-JOBSTATE-OK
+001070         DISPLAY "GOING: ERROR ESCRIBIENDO GOINGST "
+001080             WS-JOBSTATE-STATUS
+001090         GO TO ABEND-CLEANUP
+001100     END-IF
+001110     CLOSE JOB-STATE-FILE.
+001120 8000-EXIT.
+001130     EXIT.
+
+001140 8100-LIMPIAR-ESTADO.
+001150     OPEN OUTPUT JOB-STATE-FILE.
+001160     IF NOT WS-JOBSTATE-OK
+001170         DISPLAY "GOING: ERROR LIMPIANDO GOINGST "
+001180             WS-JOBSTATE-STATUS
+001190         GO TO ABEND-CLEANUP
+001200     END-IF
+001210     CLOSE JOB-STATE-FILE.
+001220 8100-EXIT.
+001230     EXIT.
+
+001240 ABEND-CLEANUP.
+001250     DISPLAY "GOING: TERMINACION ANORMAL - CERRANDO FICHEROS".
+001260     CLOSE JOB-STATE-FILE.
+001270     MOVE 16 TO RETURN-CODE.
+001280     GOBACK.
+
+001290     END PROGRAM GOING.
+
+
