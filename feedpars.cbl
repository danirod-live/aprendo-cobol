@@ -0,0 +1,200 @@
+000010*----------------------------------------------------------*
+000020* FEEDPARS - PARSER DE FICHERO DE ENTRADA DE ANCHO FIJO      *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. FEEDPARS.
+000060 AUTHOR. EQUIPO DE CONTABILIDAD.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2026-08-09 DR  VERSION ORIGINAL. LEE UN FICHERO DE ANCHO   *
+000140*                FIJO (FEEDIN) CUYA CLAVE DE 5 POSICIONES SE *
+000150*                DESCOMPONE CARACTER A CARACTER CON          *
+000160*                REDEFINES, SIGUIENDO EL MISMO PATRON         *
+000170*                CAR1-CAR5 USADO EN LOS EJERCICIOS DE         *
+000180*                REDEFINES, Y EMITE UN LISTADO DESGLOSADO.    *
+000190* 2026-08-09 DR  EL FICHERO DE ENTRADA NO GARANTIZA QUE EL    *
+000200*                DIGITO DE CONTROL NI EL IMPORTE CONTENGAN    *
+000210*                DATOS NUMERICOS VALIDOS. SE VALIDA AMBOS     *
+000220*                CON IS NUMERIC ANTES DE REINTERPRETARLOS, Y  *
+000230*                SE DESVIAN LAS EXCEPCIONES AL LISTADO.       *
+000240* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS CADA WRITE   *
+000250*                DE FEEDRPT EN LA NUEVA RUTINA 2150-CHECK-     *
+000260*                FEEDRPT.                                      *
+000270*----------------------------------------------------------*
+
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SPECIAL-NAMES.
+000310     DECIMAL-POINT IS COMMA.
+
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT FEED-IN-FILE ASSIGN TO "FEEDIN"
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-FEEDIN-STATUS.
+
+000370     SELECT FEED-RPT-FILE ASSIGN TO "FEEDRPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-FEEDRPT-STATUS.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  FEED-IN-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  FEED-REC.
+000450     05 FEED-CLAVE               PIC X(05).
+000460     05 FEED-IMPORTE             PIC 9(09)V99.
+000470     05 FEED-DESCRIPCION         PIC X(20).
+
+000480 FD  FEED-RPT-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500 01  FEED-RPT-LINE               PIC X(80).
+
+000510 WORKING-STORAGE SECTION.
+000520 01  WS-FEEDIN-STATUS            PIC X(02) VALUE SPACES.
+000530     88 WS-FEEDIN-OK                 VALUE "00".
+000540     88 WS-FEEDIN-EOF                VALUE "10".
+
+000550 01  WS-FEEDRPT-STATUS           PIC X(02) VALUE SPACES.
+000560     88 WS-FEEDRPT-OK                VALUE "00".
+
+000570 01  WS-SWITCHES.
+000580     05 WS-EOF-FEED-SW         PIC X(01) VALUE "N".
+000590         88 WS-EOF-FEED             VALUE "Y".
+
+000600 01  WS-COUNTERS.
+000610     05 WS-LEIDOS-COUNT        PIC 9(07) COMP VALUE ZERO.
+000620     05 WS-EXCEPCIONES-COUNT   PIC 9(07) COMP VALUE ZERO.
+
+000630 01  WS-CLAVE-TRABAJO           PIC X(05).
+000640 01  WS-CLAVE-CARS REDEFINES WS-CLAVE-TRABAJO.
+000650     05 WS-CAR1                  PIC X.
+000660     05 WS-CAR2                  PIC X.
+000670     05 WS-CAR3                  PIC X.
+000680     05 WS-CAR4                  PIC X.
+000690     05 WS-CAR5                  PIC X.
+000700     05 WS-DIGITO-CTL-NUM REDEFINES WS-CAR5
+000710                                 PIC 9.
+
+000720 01  WS-DET-LINE.
+000730     05 DL-REGION                PIC X(01).
+000740     05 FILLER                   PIC X(03) VALUE SPACES.
+000750     05 DL-TIPO                  PIC X(01).
+000760     05 FILLER                   PIC X(03) VALUE SPACES.
+000770     05 DL-SUBTIPO               PIC X(01).
+000780     05 FILLER                   PIC X(03) VALUE SPACES.
+000790     05 DL-SUCURSAL              PIC X(01).
+000800     05 FILLER                   PIC X(03) VALUE SPACES.
+000810     05 DL-DIGITO-CTL            PIC X(01).
+000820     05 FILLER                   PIC X(03) VALUE SPACES.
+000830     05 DL-IMPORTE               PIC Z.ZZZ.ZZZ.ZZ9,99.
+000840     05 FILLER                   PIC X(02) VALUE SPACES.
+000850     05 DL-DESCRIPCION           PIC X(20).
+
+000860 01  WS-EXCEPTION-LINE.
+000870     05 XL-CLAVE                 PIC X(05).
+000880     05 FILLER                   PIC X(04) VALUE SPACES.
+000890     05 XL-MOTIVO                PIC X(28).
+
+000900 PROCEDURE DIVISION.
+
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000930     PERFORM 2000-PROCESS-FEED THRU 2000-EXIT
+000940         UNTIL WS-EOF-FEED.
+000950     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000960     GOBACK.
+
+000970 1000-INITIALIZE.
+000980     OPEN INPUT FEED-IN-FILE.
+000990     IF NOT WS-FEEDIN-OK
+001000         DISPLAY "FEEDPARS: ERROR ABRIENDO FEEDIN "
+001010             WS-FEEDIN-STATUS
+001020         GO TO ABEND-CLEANUP
+001030     END-IF
+001040     OPEN OUTPUT FEED-RPT-FILE.
+001050     IF NOT WS-FEEDRPT-OK
+001060         DISPLAY "FEEDPARS: ERROR ABRIENDO FEEDRPT "
+001070             WS-FEEDRPT-STATUS
+001080         GO TO ABEND-CLEANUP
+001090     END-IF
+001100     PERFORM 2100-READ-FEED THRU 2100-EXIT.
+001110 1000-EXIT.
+001120     EXIT.
+
+001130 2000-PROCESS-FEED.
+001140     ADD 1 TO WS-LEIDOS-COUNT
+001150     MOVE FEED-CLAVE TO WS-CLAVE-TRABAJO
+001160     IF WS-CAR5 IS NOT NUMERIC OR FEED-IMPORTE IS NOT NUMERIC
+001170         ADD 1 TO WS-EXCEPCIONES-COUNT
+001180         MOVE FEED-CLAVE TO XL-CLAVE
+001190         MOVE "DIGITO CTL/IMPORTE NO NUMERICO" TO XL-MOTIVO
+001200         MOVE WS-EXCEPTION-LINE TO FEED-RPT-LINE
+001210         WRITE FEED-RPT-LINE
+001220         PERFORM 2150-CHECK-FEEDRPT THRU 2150-EXIT
+001230         PERFORM 2100-READ-FEED THRU 2100-EXIT
+001240         GO TO 2000-EXIT
+001250     END-IF
+001260     MOVE WS-CAR1 TO DL-REGION
+001270     MOVE WS-CAR2 TO DL-TIPO
+001280     MOVE WS-CAR3 TO DL-SUBTIPO
+001290     MOVE WS-CAR4 TO DL-SUCURSAL
+001300     MOVE WS-DIGITO-CTL-NUM TO DL-DIGITO-CTL
+001310     MOVE FEED-IMPORTE TO DL-IMPORTE
+001320     MOVE FEED-DESCRIPCION TO DL-DESCRIPCION
+001330     MOVE WS-DET-LINE TO FEED-RPT-LINE
+001340     WRITE FEED-RPT-LINE
+001350     PERFORM 2150-CHECK-FEEDRPT THRU 2150-EXIT
+001360     PERFORM 2100-READ-FEED THRU 2100-EXIT.
+001370 2000-EXIT.
+001380     EXIT.
+
+001390 2150-CHECK-FEEDRPT.
+001400     IF NOT WS-FEEDRPT-OK
+001410         DISPLAY "FEEDPARS: ERROR ESCRIBIENDO FEEDRPT "
+001420             WS-FEEDRPT-STATUS
+001430         GO TO ABEND-CLEANUP
+001440     END-IF.
+001450 2150-EXIT.
+001460     EXIT.
+
+001470 2100-READ-FEED.
+001480     READ FEED-IN-FILE
+001490         AT END
+001500             SET WS-EOF-FEED TO TRUE
+001510     END-READ
+001520     IF NOT WS-EOF-FEED AND NOT WS-FEEDIN-OK
+001530         DISPLAY "FEEDPARS: ERROR LEYENDO FEEDIN "
+001540             WS-FEEDIN-STATUS
+001550         GO TO ABEND-CLEANUP
+001560     END-IF
+001570 2100-EXIT.
+001580     EXIT.
+
+001590 9000-TERMINATE.
+001600     CLOSE FEED-IN-FILE.
+001610     CLOSE FEED-RPT-FILE.
+001620     DISPLAY "FEEDPARS: REGISTROS LEIDOS " WS-LEIDOS-COUNT
+001630     DISPLAY "FEEDPARS: EXCEPCIONES NO NUMERICAS "
+001640         WS-EXCEPCIONES-COUNT.
+001650 9000-EXIT.
+001660     EXIT.
+
+001670 ABEND-CLEANUP.
+001680     DISPLAY "FEEDPARS: TERMINACION ANORMAL - CERRANDO FICHEROS".
+001690     CLOSE FEED-IN-FILE.
+001700     CLOSE FEED-RPT-FILE.
+001710     MOVE 16 TO RETURN-CODE.
+001720     GOBACK.
+
+001730     END PROGRAM FEEDPARS.
+
+
+
+
+
+
