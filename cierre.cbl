@@ -0,0 +1,256 @@
+000010*----------------------------------------------------------*
+000020* CIERRE - CIERRE DE MES DEL MAYOR                          *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CIERRE.
+000060 AUTHOR. EQUIPO DE CONTABILIDAD.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2026-08-09 DR  VERSION ORIGINAL. RECORRE EL MAYOR          *
+000140*                (LEDGMSTR) AL CIERRE DE CADA MES, GRABA UN  *
+000150*                APUNTE HISTORICO POR CUENTA EN LEDGHIST Y   *
+000160*                EMITE UN LISTADO DE SALDOS DE CIERRE. NO SE *
+000170*                PONEN A CERO LOS SALDOS: SON SALDOS VIVOS   *
+000180*                DE BALANCE, NO MOVIMIENTOS DEL PERIODO.     *
+000190* 2026-08-09 DR  LA FECHA DE CIERRE PASA A USAR EL COPY       *
+000200*                COMUN DATEFLD EN VEZ DE UN CAMPO PROPIO.     *
+000210* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS CADA WRITE   *
+000220*                DE CIERRPT, IGUAL QUE YA SE HACIA CON LEDGHIST.*
+000230*----------------------------------------------------------*
+
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SPECIAL-NAMES.
+000270     DECIMAL-POINT IS COMMA.
+
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT LEDGER-MASTER-FILE ASSIGN TO "LEDGMSTR"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS SEQUENTIAL
+000330         RECORD KEY IS LEDG-ACCT-ID
+000340         FILE STATUS IS WS-LEDGMSTR-STATUS.
+
+000350     SELECT LEDGER-HIST-FILE ASSIGN TO "LEDGHIST"
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-LEDGHIST-STATUS.
+
+000380     SELECT CIERRE-RPT-FILE ASSIGN TO "CIERRPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-CIERRPT-STATUS.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  LEDGER-MASTER-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450     COPY LEDGER.
+
+000460 FD  LEDGER-HIST-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  LEDGER-HIST-REC.
+000490     05 LH-FECHA-CIERRE          PIC 9(08).
+000500     05 LH-ACCT-ID               PIC 9(06).
+000510     05 LH-NOMBRE-CUENTA         PIC X(20).
+000520     05 LH-MONEDA                PIC X(03).
+000530     05 LH-SALDO-CIERRE          PIC S9(09)V99.
+
+000540 FD  CIERRE-RPT-FILE
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  CIERRE-RPT-LINE             PIC X(80).
+
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-LEDGMSTR-STATUS          PIC X(02) VALUE SPACES.
+000590     88 WS-LEDGMSTR-OK               VALUE "00".
+000600     88 WS-LEDGMSTR-EOF              VALUE "10".
+
+000610 01  WS-LEDGHIST-STATUS          PIC X(02) VALUE SPACES.
+000620     88 WS-LEDGHIST-OK               VALUE "00".
+
+000630 01  WS-CIERRPT-STATUS           PIC X(02) VALUE SPACES.
+000640     88 WS-CIERRPT-OK                VALUE "00".
+
+000650 01  WS-SWITCHES.
+000660     05 WS-EOF-MASTER-SW       PIC X(01) VALUE "N".
+000670         88 WS-EOF-MASTER           VALUE "Y".
+
+000680 01  WS-COUNTERS.
+000690     05 WS-CUENTAS-COUNT       PIC 9(05) COMP VALUE ZERO.
+
+000700     COPY DATEFLD.
+
+000710 01  WS-HDR-LINE.
+000720     05 FILLER                  PIC X(17) VALUE
+000730         "CIERRE DE MES -- ".
+000740     05 HL-FECHA                 PIC 9(08).
+
+000750 01  WS-HDR-LINE2.
+000760     05 FILLER                  PIC X(17) VALUE
+000770         "FECHA MM/DD/AAAA ".
+000780     05 HL2-MMDDYYYY             PIC X(10).
+000790     05 FILLER                  PIC X(04) VALUE SPACES.
+000800     05 FILLER                  PIC X(16) VALUE
+000810         "FECHA JULIANA - ".
+000820     05 HL2-JULIANO              PIC 9(07).
+
+000830 01  WS-DET-LINE.
+000840     05 DET-ACCT-ID             PIC 9(06).
+000850     05 FILLER                  PIC X(04) VALUE SPACES.
+000860     05 DET-NOMBRE-CUENTA       PIC X(20).
+000870     05 FILLER                  PIC X(04) VALUE SPACES.
+000880     05 DET-MONEDA              PIC X(03).
+000890     05 FILLER                  PIC X(04) VALUE SPACES.
+000900     05 DET-SALDO               PIC $Z.ZZZ.ZZZ.ZZ9,99CR.
+
+000910 PROCEDURE DIVISION.
+
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000940     PERFORM 2000-PROCESS-CUENTA THRU 2000-EXIT
+000950         UNTIL WS-EOF-MASTER.
+000960     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000970     GOBACK.
+
+000980 1000-INITIALIZE.
+000990     ACCEPT DATE-YYYYMMDD FROM DATE YYYYMMDD.
+001000     PERFORM 1050-FORMATEAR-FECHA THRU 1050-EXIT.
+001010     OPEN INPUT LEDGER-MASTER-FILE.
+001020     IF NOT WS-LEDGMSTR-OK
+001030         DISPLAY "CIERRE: ERROR ABRIENDO LEDGMSTR "
+001040             WS-LEDGMSTR-STATUS
+001050         GO TO ABEND-CLEANUP
+001060     END-IF
+001070     OPEN EXTEND LEDGER-HIST-FILE.
+001080     IF WS-LEDGHIST-STATUS = "35"
+001090         OPEN OUTPUT LEDGER-HIST-FILE
+001100     END-IF
+001110     IF NOT WS-LEDGHIST-OK
+001120         DISPLAY "CIERRE: ERROR ABRIENDO LEDGHIST "
+001130             WS-LEDGHIST-STATUS
+001140         GO TO ABEND-CLEANUP
+001150     END-IF
+001160     OPEN OUTPUT CIERRE-RPT-FILE.
+001170     IF NOT WS-CIERRPT-OK
+001180         DISPLAY "CIERRE: ERROR ABRIENDO CIERRPT "
+001190             WS-CIERRPT-STATUS
+001200         GO TO ABEND-CLEANUP
+001210     END-IF
+001220     MOVE DATE-YYYYMMDD TO HL-FECHA
+001230     MOVE WS-HDR-LINE TO CIERRE-RPT-LINE
+001240     WRITE CIERRE-RPT-LINE
+001250     IF NOT WS-CIERRPT-OK
+001260         DISPLAY "CIERRE: ERROR ESCRIBIENDO CIERRPT "
+001270             WS-CIERRPT-STATUS
+001280         GO TO ABEND-CLEANUP
+001290     END-IF
+001300     MOVE DATE-MMDDYYYY TO HL2-MMDDYYYY
+001310     MOVE DATE-JULIANO TO HL2-JULIANO
+001320     MOVE WS-HDR-LINE2 TO CIERRE-RPT-LINE
+001330     WRITE CIERRE-RPT-LINE
+001340     IF NOT WS-CIERRPT-OK
+001350         DISPLAY "CIERRE: ERROR ESCRIBIENDO CIERRPT "
+001360             WS-CIERRPT-STATUS
+001370         GO TO ABEND-CLEANUP
+001380     END-IF
+001390     MOVE SPACES TO CIERRE-RPT-LINE
+001400     WRITE CIERRE-RPT-LINE
+001410     IF NOT WS-CIERRPT-OK
+001420         DISPLAY "CIERRE: ERROR ESCRIBIENDO CIERRPT "
+001430             WS-CIERRPT-STATUS
+001440         GO TO ABEND-CLEANUP
+001450     END-IF
+001460     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001470 1000-EXIT.
+001480     EXIT.
+
+001490*----------------------------------------------------------*
+001500* CONSTRUYE LAS VISTAS MM/DD/AAAA Y JULIANA (AAAADDD) DE LA  *
+001510* FECHA DE CORRIDA A PARTIR DE DATE-COMPONENTS. NO SON        *
+001520* REDEFINES DE DATE-YYYYMMDD PORQUE MM/DD/AAAA REORDENA LOS   *
+001530* DIGITOS E INTERCALA SEPARADORES, Y EL JULIANO EXIGE CALCULAR*
+001540* EL DIA DEL ANIO.                                            *
+001550*----------------------------------------------------------*
+001560 1050-FORMATEAR-FECHA.
+001570     STRING DATE-MES  DELIMITED BY SIZE
+001580            "/"       DELIMITED BY SIZE
+001590            DATE-DIA  DELIMITED BY SIZE
+001600            "/"       DELIMITED BY SIZE
+001610            DATE-ANIO DELIMITED BY SIZE
+001620         INTO DATE-MMDDYYYY
+001630     END-STRING
+001640     MOVE DATE-ANIO TO DATE-JUL-ANIO
+001650     COMPUTE DATE-JUL-DIA =
+001660         FUNCTION INTEGER-OF-DATE(DATE-YYYYMMDD)
+001670         - FUNCTION INTEGER-OF-DATE(DATE-ANIO * 10000 + 0101)
+001680         + 1
+001690     END-COMPUTE.
+001700 1050-EXIT.
+001710     EXIT.
+
+001720 2000-PROCESS-CUENTA.
+001730     ADD 1 TO WS-CUENTAS-COUNT
+001740     MOVE DATE-YYYYMMDD    TO LH-FECHA-CIERRE
+001750     MOVE LEDG-ACCT-ID       TO LH-ACCT-ID
+001760     MOVE LEDG-NOMBRE-CUENTA TO LH-NOMBRE-CUENTA
+001770     MOVE LEDG-MONEDA        TO LH-MONEDA
+001780     MOVE LEDG-SALDO         TO LH-SALDO-CIERRE
+001790     WRITE LEDGER-HIST-REC
+001800     IF NOT WS-LEDGHIST-OK
+001810         DISPLAY "CIERRE: ERROR GRABANDO LEDGHIST "
+001820             WS-LEDGHIST-STATUS
+001830         GO TO ABEND-CLEANUP
+001840     END-IF
+001850     MOVE LEDG-ACCT-ID       TO DET-ACCT-ID
+001860     MOVE LEDG-NOMBRE-CUENTA TO DET-NOMBRE-CUENTA
+001870     MOVE LEDG-MONEDA        TO DET-MONEDA
+001880     MOVE LEDG-SALDO         TO DET-SALDO
+001890     MOVE WS-DET-LINE TO CIERRE-RPT-LINE
+001900     WRITE CIERRE-RPT-LINE
+001910     IF NOT WS-CIERRPT-OK
+001920         DISPLAY "CIERRE: ERROR ESCRIBIENDO CIERRPT "
+001930             WS-CIERRPT-STATUS
+001940         GO TO ABEND-CLEANUP
+001950     END-IF
+001960     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001970 2000-EXIT.
+001980     EXIT.
+
+001990 2100-READ-MASTER.
+002000     READ LEDGER-MASTER-FILE NEXT
+002010         AT END
+002020             SET WS-EOF-MASTER TO TRUE
+002030     END-READ
+002040     IF NOT WS-EOF-MASTER AND NOT WS-LEDGMSTR-OK
+002050         DISPLAY "CIERRE: ERROR LEYENDO LEDGMSTR "
+002060             WS-LEDGMSTR-STATUS
+002070         GO TO ABEND-CLEANUP
+002080     END-IF
+002090 2100-EXIT.
+002100     EXIT.
+
+002110 9000-TERMINATE.
+002120     CLOSE LEDGER-MASTER-FILE.
+002130     CLOSE LEDGER-HIST-FILE.
+002140     CLOSE CIERRE-RPT-FILE.
+002150     DISPLAY "CIERRE: CUENTAS CERRADAS " WS-CUENTAS-COUNT.
+002160 9000-EXIT.
+002170     EXIT.
+
+002180 ABEND-CLEANUP.
+002190     DISPLAY "CIERRE: TERMINACION ANORMAL - CERRANDO FICHEROS".
+002200     CLOSE LEDGER-MASTER-FILE.
+002210     CLOSE LEDGER-HIST-FILE.
+002220     CLOSE CIERRE-RPT-FILE.
+002230     MOVE 16 TO RETURN-CODE.
+002240     GOBACK.
+
+002250     END PROGRAM CIERRE.
+
+
+
+
+
+
