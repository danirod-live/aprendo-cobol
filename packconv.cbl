@@ -0,0 +1,182 @@
+000010*----------------------------------------------------------*
+000020* PACKCONV - CONVERSION MASIVA DE IMPORTES EMPAQUETADOS      *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. PACKCONV.
+000060 AUTHOR. EQUIPO DE CONTABILIDAD.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2026-08-09 DR  VERSION ORIGINAL. LEE UN FICHERO DE         *
+000140*                ENTRADA (PACKIN) CON EL IMPORTE EN FORMATO   *
+000150*                DISPLAY NORMAL (SIN EMPAQUETAR) Y LO         *
+000160*                CONVIERTE EN MASA A UN FICHERO DE SALIDA     *
+000170*                (CONVOUT) CON EL IMPORTE EN COMP-3            *
+000180*                (EMPAQUETADO), MAS UN LISTADO DE CONTROL DE   *
+000190*                LA CONVERSION.                                *
+000200* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS EL WRITE     *
+000210*                DE CONVRPT.                                    *
+000220*----------------------------------------------------------*
+
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     DECIMAL-POINT IS COMMA.
+
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT PACK-IN-FILE ASSIGN TO "PACKIN"
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-PACKIN-STATUS.
+
+000320     SELECT CONV-OUT-FILE ASSIGN TO "CONVOUT"
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-CONVOUT-STATUS.
+
+000350     SELECT CONV-RPT-FILE ASSIGN TO "CONVRPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-CONVRPT-STATUS.
+
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  PACK-IN-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420 01  PACK-REC.
+000430     05 PK-ACCT-ID               PIC 9(06).
+000440     05 PK-IMPORTE                PIC S9(09)V99.
+000450     05 PK-DESCRIPCION           PIC X(20).
+
+000460 FD  CONV-OUT-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  CONV-REC.
+000490     05 CO-ACCT-ID               PIC 9(06).
+000500     05 CO-IMPORTE                PIC S9(09)V99 COMP-3.
+000510     05 CO-DESCRIPCION           PIC X(20).
+
+000520 FD  CONV-RPT-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  CONV-RPT-LINE               PIC X(80).
+
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-PACKIN-STATUS            PIC X(02) VALUE SPACES.
+000570     88 WS-PACKIN-OK                 VALUE "00".
+000580     88 WS-PACKIN-EOF                VALUE "10".
+
+000590 01  WS-CONVOUT-STATUS           PIC X(02) VALUE SPACES.
+000600     88 WS-CONVOUT-OK                VALUE "00".
+
+000610 01  WS-CONVRPT-STATUS           PIC X(02) VALUE SPACES.
+000620     88 WS-CONVRPT-OK                VALUE "00".
+
+000630 01  WS-SWITCHES.
+000640     05 WS-EOF-PACK-SW         PIC X(01) VALUE "N".
+000650         88 WS-EOF-PACK             VALUE "Y".
+
+000660 01  WS-COUNTERS.
+000670     05 WS-CONVERTIDOS-COUNT   PIC 9(07) COMP VALUE ZERO.
+
+000680 01  WS-IMPORTE-PACK             PIC S9(09)V99 COMP-3.
+
+000690 01  WS-DET-LINE.
+000700     05 DL-ACCT-ID               PIC 9(06).
+000710     05 FILLER                   PIC X(04) VALUE SPACES.
+000720     05 DL-DESCRIPCION           PIC X(20).
+000730     05 FILLER                   PIC X(04) VALUE SPACES.
+000740     05 DL-IMPORTE                PIC Z.ZZZ.ZZZ.ZZ9,99-.
+
+000750 PROCEDURE DIVISION.
+
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000780     PERFORM 2000-PROCESS-PACK THRU 2000-EXIT
+000790         UNTIL WS-EOF-PACK.
+000800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000810     GOBACK.
+
+000820 1000-INITIALIZE.
+000830     OPEN INPUT PACK-IN-FILE.
+000840     IF NOT WS-PACKIN-OK
+000850         DISPLAY "PACKCONV: ERROR ABRIENDO PACKIN "
+000860             WS-PACKIN-STATUS
+000870         GO TO ABEND-CLEANUP
+000880     END-IF
+000890     OPEN OUTPUT CONV-OUT-FILE.
+000900     IF NOT WS-CONVOUT-OK
+000910         DISPLAY "PACKCONV: ERROR ABRIENDO CONVOUT "
+000920             WS-CONVOUT-STATUS
+000930         GO TO ABEND-CLEANUP
+000940     END-IF
+000950     OPEN OUTPUT CONV-RPT-FILE.
+000960     IF NOT WS-CONVRPT-OK
+000970         DISPLAY "PACKCONV: ERROR ABRIENDO CONVRPT "
+000980             WS-CONVRPT-STATUS
+000990         GO TO ABEND-CLEANUP
+001000     END-IF
+001010     PERFORM 2100-READ-PACK THRU 2100-EXIT.
+001020 1000-EXIT.
+001030     EXIT.
+
+001040 2000-PROCESS-PACK.
+001050     ADD 1 TO WS-CONVERTIDOS-COUNT
+001060     MOVE PK-IMPORTE TO WS-IMPORTE-PACK
+001070     MOVE PK-ACCT-ID TO CO-ACCT-ID
+001080     MOVE WS-IMPORTE-PACK TO CO-IMPORTE
+001090     MOVE PK-DESCRIPCION TO CO-DESCRIPCION
+001100     WRITE CONV-REC
+001110     IF NOT WS-CONVOUT-OK
+001120         DISPLAY "PACKCONV: ERROR GRABANDO CONVOUT "
+001130             WS-CONVOUT-STATUS
+001140         GO TO ABEND-CLEANUP
+001150     END-IF
+001160     MOVE PK-ACCT-ID TO DL-ACCT-ID
+001170     MOVE PK-DESCRIPCION TO DL-DESCRIPCION
+001180     MOVE WS-IMPORTE-PACK TO DL-IMPORTE
+001190     MOVE WS-DET-LINE TO CONV-RPT-LINE
+001200     WRITE CONV-RPT-LINE
+001210     IF NOT WS-CONVRPT-OK
+001220         DISPLAY "PACKCONV: ERROR ESCRIBIENDO CONVRPT "
+001230             WS-CONVRPT-STATUS
+001240         GO TO ABEND-CLEANUP
+001250     END-IF
+001260     PERFORM 2100-READ-PACK THRU 2100-EXIT.
+001270 2000-EXIT.
+001280     EXIT.
+
+001290 2100-READ-PACK.
+001300     READ PACK-IN-FILE
+001310         AT END
+001320             SET WS-EOF-PACK TO TRUE
+001330     END-READ
+001340     IF NOT WS-EOF-PACK AND NOT WS-PACKIN-OK
+001350         DISPLAY "PACKCONV: ERROR LEYENDO PACKIN "
+001360             WS-PACKIN-STATUS
+001370         GO TO ABEND-CLEANUP
+001380     END-IF
+001390 2100-EXIT.
+001400     EXIT.
+
+001410 9000-TERMINATE.
+001420     CLOSE PACK-IN-FILE.
+001430     CLOSE CONV-OUT-FILE.
+001440     CLOSE CONV-RPT-FILE.
+001450     DISPLAY "PACKCONV: REGISTROS CONVERTIDOS "
+001460         WS-CONVERTIDOS-COUNT.
+001470 9000-EXIT.
+001480     EXIT.
+
+001490 ABEND-CLEANUP.
+001500     DISPLAY "PACKCONV: TERMINACION ANORMAL - CERRANDO FICHEROS".
+001510     CLOSE PACK-IN-FILE.
+001520     CLOSE CONV-OUT-FILE.
+001530     CLOSE CONV-RPT-FILE.
+001540     MOVE 16 TO RETURN-CODE.
+001550     GOBACK.
+
+001560     END PROGRAM PACKCONV.
+
+
+
+
