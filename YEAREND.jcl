@@ -0,0 +1,102 @@
+//YEAREND  JOB (ACCTNO),'ARCHIVO DE FIN DE ANO',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* YEAREND - ARCHIVA Y PURGA LOS FICHEROS SECUENCIALES QUE SE     *
+//*           ACUMULAN SIN FIN (LEDGHIST, EMPAUDIT, AUDITLOG) AL   *
+//*           CIERRE DEL EJERCICIO, DEJANDOLOS VACIOS PARA EL      *
+//*           EJERCICIO SIGUIENTE.                                 *
+//*--------------------------------------------------------------*
+//* HISTORIAL DE MODIFICACIONES                                   *
+//*--------------------------------------------------------------*
+//* 2026-08-09 DR  VERSION ORIGINAL. UN GRUPO DE DATOS GENERACION  *
+//*                (GDG) POR CADA FICHERO ACUMULATIVO GUARDA EL     *
+//*                CONTENIDO DEL EJERCICIO COMO UNA GENERACION      *
+//*                NUEVA (+1) ANTES DE BORRAR EL FICHERO EN USO.    *
+//*                LA PURGA SE APOYA EN QUE CAMPOS, CERO, CREDITO Y *
+//*                EVALUATING YA SABEN RECREAR SU FICHERO CUANDO LO *
+//*                ABREN Y EL FILE STATUS ES 05/35 (FICHERO         *
+//*                INEXISTENTE): EL PRIMER TRABAJO DEL EJERCICIO    *
+//*                NUEVO LOS VUELVE A CREAR SOLO, SIN NECESIDAD DE  *
+//*                UN PASO DE DEFINE APARTE.                        *
+//*--------------------------------------------------------------*
+//*
+//* PASO 1 - ALTA DE LAS BASES GDG. SE EJECUTA UNA SOLA VEZ, LA    *
+//*          PRIMERA VEZ QUE SE CORRE ESTE TRABAJO; SI LAS BASES YA *
+//*          EXISTEN, IDCAMS TERMINA CON CONDITION CODE 12 Y ESTE   *
+//*          PASO PUEDE COMENTARSE A PARTIR DEL SEGUNDO AÑO.        *
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(APRENDO.CONTAB.LEDGHIST.GDG) -
+              LIMIT(10) -
+              SCRATCH -
+              NOEMPTY)
+  SET MAXCC = 0
+  DEFINE GDG (NAME(APRENDO.NOMINA.EMPAUDIT.GDG) -
+              LIMIT(10) -
+              SCRATCH -
+              NOEMPTY)
+  SET MAXCC = 0
+  DEFINE GDG (NAME(APRENDO.CONTAB.AUDITLOG.GDG) -
+              LIMIT(10) -
+              SCRATCH -
+              NOEMPTY)
+  SET MAXCC = 0
+/*
+//*
+//* PASO 2 - ARCHIVA EL HISTORICO DE CIERRES DEL MAYOR COMO UNA    *
+//*          NUEVA GENERACION.                                     *
+//*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//LEDGHIST DD DSN=APRENDO.CONTAB.LEDGHIST,DISP=SHR
+//ARCHLH   DD DSN=APRENDO.CONTAB.LEDGHIST.GDG(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(10,10),RLSE)
+//SYSIN    DD *
+  REPRO INFILE(LEDGHIST) OUTFILE(ARCHLH)
+/*
+//*
+//* PASO 3 - ARCHIVA LA BITACORA DE AUDITORIA DE EMPLEADO-MASTER   *
+//*          COMO UNA NUEVA GENERACION.                            *
+//*
+//STEP030  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//EMPAUDIT DD DSN=APRENDO.NOMINA.EMPAUDIT,DISP=SHR
+//ARCHEA   DD DSN=APRENDO.NOMINA.EMPAUDIT.GDG(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(10,10),RLSE)
+//SYSIN    DD *
+  REPRO INFILE(EMPAUDIT) OUTFILE(ARCHEA)
+/*
+//*
+//* PASO 4 - ARCHIVA LA BITACORA DE AUDITORIA COMPARTIDA DE CERO,  *
+//*          CREDITO Y EVALUATING COMO UNA NUEVA GENERACION.       *
+//*
+//STEP040  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//AUDITLOG DD DSN=APRENDO.CONTAB.AUDITLOG,DISP=SHR
+//ARCHAL   DD DSN=APRENDO.CONTAB.AUDITLOG.GDG(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(10,10),RLSE)
+//SYSIN    DD *
+  REPRO INFILE(AUDITLOG) OUTFILE(ARCHAL)
+/*
+//*
+//* PASO 5 - PURGA LOS TRES FICHEROS EN USO. EL SET MAXCC = 0      *
+//*          EVITA QUE EL TRABAJO TERMINE EN ABEND SI ALGUNO DE     *
+//*          ELLOS TODAVIA NO EXISTIA (PRIMER AÑO DE VIDA).         *
+//*
+//STEP050  EXEC PGM=IDCAMS,COND=((4,LT,STEP020),(4,LT,STEP030), -
+//             (4,LT,STEP040))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE APRENDO.CONTAB.LEDGHIST
+  SET MAXCC = 0
+  DELETE APRENDO.NOMINA.EMPAUDIT
+  SET MAXCC = 0
+  DELETE APRENDO.CONTAB.AUDITLOG
+  SET MAXCC = 0
+/*
+//
