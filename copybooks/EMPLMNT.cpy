@@ -0,0 +1,29 @@
+000010*----------------------------------------------------------*
+000020* EMPLMNT - AREA DE COMUNICACION (COMMAREA) DE LA            *
+000030*           TRANSACCION ONLINE DE MANTENIMIENTO DE           *
+000040*           EMPLEADO-MASTER (EMPMNT/EMPLMNT)                 *
+000050*----------------------------------------------------------*
+000060* 2026-08-09 DR  COPY COMUN ENTRE EL PROGRAMA DE MANTENI-     *
+000070*                MIENTO ONLINE Y CUALQUIER OTRA TRANSACCION   *
+000080*                QUE EN EL FUTURO NECESITE INVOCARLA PASANDO  *
+000090*                UNA COMMAREA (POR EJEMPLO, UN MENU). INCLUYE *
+000100*                EL CODIGO DE FUNCION, LOS DATOS DEL EMPLEADO *
+000110*                Y EL RESULTADO DE LA OPERACION.              *
+000120*----------------------------------------------------------*
+000130 01  DFHCOMMAREA.
+000140     05 EM-FUNCION               PIC X(01).
+000150         88 EM-FUNCION-CONSULTA      VALUE "C".
+000160         88 EM-FUNCION-ALTA          VALUE "A".
+000170         88 EM-FUNCION-CAMBIO        VALUE "M".
+000180         88 EM-FUNCION-BAJA          VALUE "B".
+000190     05 EM-PRIMERA-VEZ-SW        PIC X(01) VALUE "S".
+000200         88 EM-PRIMERA-VEZ           VALUE "S".
+000210     05 EM-EMP-ID                PIC 9(06).
+000220     05 EM-NOMBRE                PIC X(14).
+000230     05 EM-APELLIDO              PIC X(14).
+000240     05 EM-DEPARTAMENTO          PIC X(04).
+000250     05 EM-SALARIO               PIC 9(07)V99.
+000260     05 EM-RESULTADO-SW          PIC X(01).
+000270         88 EM-RESULTADO-OK          VALUE "S".
+000280         88 EM-RESULTADO-ERROR       VALUE "N".
+000290     05 EM-MENSAJE               PIC X(40).
