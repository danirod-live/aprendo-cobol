@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------*
+000020* RUNPARMS - FECHA DE PROCESO Y VALORES DE UMBRAL            *
+000030*            COMPARTIDOS ENTRE PROGRAMAS BATCH               *
+000040*----------------------------------------------------------*
+000050* 2026-08-09 DR  COPY COMUN PARA LA FECHA DE PROCESO Y LOS    *
+000060*                UMBRALES DE TOLERANCIA QUE ANTES VIVIAN      *
+000070*                SUELTOS EN CADA PROGRAMA. SE USA TANTO EN    *
+000080*                EL FICHERO DE PARAMETROS (FD) COMO EN        *
+000090*                WORKING-STORAGE PARA RECIBIR LOS VALORES     *
+000100*                LEIDOS, CON SUS PROPIOS VALORES POR          *
+000110*                DEFECTO CUANDO NO HAY FICHERO DE PARAMETROS. *
+000120*----------------------------------------------------------*
+000130 01  RUN-PARM-VALUES.
+000140     05 PARM-RUN-DATE            PIC 9(08) VALUE ZERO.
+000150     05 PARM-SALDO-TOLERANCIA    PIC S9(07)V99 VALUE ZERO.
