@@ -0,0 +1,241 @@
+000010*----------------------------------------------------------*
+000020* EMPLROST - LISTADO DE EMPLEADOS (ROSTER)                  *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. EMPLROST.
+000060 AUTHOR. EQUIPO DE NOMINA.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2026-08-09 DR  VERSION ORIGINAL. LISTADO DE EMPLEADO-      *
+000140*                MASTER ORDENADO POR APELLIDO/NOMBRE, CON    *
+000150*                CABECERA DE PAGINA, SALTO DE PAGINA CADA N  *
+000160*                LINEAS Y TOTAL DE CONTROL AL FINAL.         *
+000170* 2026-08-09 DR  EL LAYOUT DE EMPLEADO-MASTER-REC PASA AL     *
+000180*                COPY COMUN EMPLEADO, COMPARTIDO CON CAMPOS   *
+000190*                Y PAYEXTR; INCORPORA LOS CAMPOS DE           *
+000200*                DEPARTAMENTO Y SALARIO QUE ESTE PROGRAMA NO  *
+000210*                TENIA DECLARADOS, PARA QUE LOS TRES SIEMPRE  *
+000220*                LEAN EL MISMO REGISTRO FISICO DE EMPMSTR.    *
+000230* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS CADA WRITE   *
+000240*                DE ROSTRPT, EN LA NUEVA RUTINA 3150-CHECK-    *
+000250*                ROSTRPT COMPARTIDA POR LAS TRES RUTINAS QUE   *
+000260*                ESCRIBEN EL LISTADO.                          *
+000270*----------------------------------------------------------*
+
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SPECIAL-NAMES.
+000310     DECIMAL-POINT IS COMMA.
+
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT EMPLEADO-MASTER-FILE ASSIGN TO "EMPMSTR"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS SEQUENTIAL
+000370         RECORD KEY IS EMP-ID
+000380         FILE STATUS IS WS-EMPMSTR-STATUS.
+
+000390     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+000400     SELECT ROSTER-RPT-FILE ASSIGN TO "ROSTRPT"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-ROSTRPT-STATUS.
+
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  EMPLEADO-MASTER-FILE
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY EMPLEADO.
+
+000480 SD  SORT-WORK-FILE.
+000490 01  SORT-WORK-REC.
+000500     05 SW-APELLIDO             PIC X(14).
+000510     05 SW-NOMBRE               PIC X(14).
+000520     05 SW-EMP-ID               PIC 9(06).
+000530     05 SW-FECHA.
+000540         10 SW-ANIO             PIC 9(04).
+000550         10 SW-MES              PIC 9(02).
+000560         10 SW-DIA              PIC 9(02).
+
+000570 FD  ROSTER-RPT-FILE
+000580     LABEL RECORDS ARE STANDARD.
+000590 01  ROSTER-RPT-LINE            PIC X(80).
+
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-EMPMSTR-STATUS          PIC X(02) VALUE SPACES.
+000620     88 WS-EMPMSTR-OK               VALUE "00".
+000630     88 WS-EMPMSTR-EOF              VALUE "10".
+
+000640 01  WS-ROSTRPT-STATUS          PIC X(02) VALUE SPACES.
+000650     88 WS-ROSTRPT-OK               VALUE "00".
+
+000660 01  WS-SWITCHES.
+000670     05 WS-EOF-MASTER-SW       PIC X(01) VALUE "N".
+000680         88 WS-EOF-MASTER           VALUE "Y".
+
+000690 01  WS-COUNTERS.
+000700     05 WS-LINE-COUNT          PIC 9(03) COMP VALUE ZERO.
+000710     05 WS-PAGE-COUNT          PIC 9(03) COMP VALUE ZERO.
+000720     05 WS-EMP-TOTAL           PIC 9(05) COMP VALUE ZERO.
+000730 01  WS-LINES-PER-PAGE         PIC 9(02) COMP VALUE 20.
+
+000740 01  WS-RUN-DATE.
+000750     05 WS-RUN-ANIO            PIC 9(04).
+000760     05 WS-RUN-MES             PIC 9(02).
+000770     05 WS-RUN-DIA             PIC 9(02).
+
+000780 01  WS-HDR-LINE-1.
+000790     05 FILLER                 PIC X(20) VALUE
+000800         "LISTADO DE EMPLEADOS".
+000810     05 FILLER                 PIC X(10) VALUE SPACES.
+000820     05 HDR-FECHA              PIC X(10).
+000830     05 FILLER                 PIC X(10) VALUE SPACES.
+000840     05 FILLER                 PIC X(08) VALUE "PAGINA  ".
+000850     05 HDR-PAGINA             PIC ZZ9.
+
+000860 01  WS-DET-LINE.
+000870     05 DET-EMP-ID             PIC 9(06).
+000880     05 FILLER                 PIC X(02) VALUE SPACES.
+000890     05 DET-APELLIDO           PIC X(14).
+000900     05 FILLER                 PIC X(02) VALUE SPACES.
+000910     05 DET-NOMBRE             PIC X(14).
+000920     05 FILLER                 PIC X(02) VALUE SPACES.
+000930     05 DET-FECHA              PIC X(10).
+
+000940 01  WS-TOTAL-LINE.
+000950     05 FILLER                 PIC X(24) VALUE
+000960         "TOTAL EMPLEADOS LISTADOS".
+000970     05 FILLER                 PIC X(02) VALUE SPACES.
+000980     05 TOT-EMP-TOTAL          PIC ZZZZ9.
+
+000990 PROCEDURE DIVISION.
+
+001000 0000-MAINLINE.
+001010     OPEN OUTPUT ROSTER-RPT-FILE.
+001020     IF NOT WS-ROSTRPT-OK
+001030         DISPLAY "EMPLROST: ERROR ABRIENDO ROSTRPT "
+001040             WS-ROSTRPT-STATUS
+001050         GO TO ABEND-CLEANUP
+001060     END-IF
+001070     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001080     SORT SORT-WORK-FILE
+001090         ON ASCENDING KEY SW-APELLIDO SW-NOMBRE
+001100         INPUT PROCEDURE IS 2000-RELEASE-MASTER
+001110         OUTPUT PROCEDURE IS 3000-WRITE-REPORT.
+001120     CLOSE ROSTER-RPT-FILE.
+001130     DISPLAY "EMPLROST: EMPLEADOS LISTADOS " WS-EMP-TOTAL.
+001140     GOBACK.
+
+001150 2000-RELEASE-MASTER.
+001160     OPEN INPUT EMPLEADO-MASTER-FILE.
+001170     IF NOT WS-EMPMSTR-OK
+001180         DISPLAY "EMPLROST: ERROR ABRIENDO EMPMSTR "
+001190             WS-EMPMSTR-STATUS
+001200         GO TO ABEND-CLEANUP
+001210     END-IF
+001220     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001230     PERFORM UNTIL WS-EOF-MASTER
+001240         MOVE APELLIDO  TO SW-APELLIDO
+001250         MOVE NOMBRE    TO SW-NOMBRE
+001260         MOVE EMP-ID    TO SW-EMP-ID
+001270         MOVE FECHA     TO SW-FECHA
+001280         RELEASE SORT-WORK-REC
+001290         PERFORM 2100-READ-MASTER THRU 2100-EXIT
+001300     END-PERFORM.
+001310     CLOSE EMPLEADO-MASTER-FILE.
+
+001320 2100-READ-MASTER.
+001330     READ EMPLEADO-MASTER-FILE NEXT
+001340         AT END
+001350             SET WS-EOF-MASTER TO TRUE
+001360     END-READ
+001370     IF NOT WS-EOF-MASTER AND NOT WS-EMPMSTR-OK
+001380         DISPLAY "EMPLROST: ERROR LEYENDO EMPMSTR "
+001390             WS-EMPMSTR-STATUS
+001400         GO TO ABEND-CLEANUP
+001410     END-IF
+001420 2100-EXIT.
+001430     EXIT.
+
+001440 3000-WRITE-REPORT.
+001450     PERFORM 3100-PAGE-BREAK THRU 3100-EXIT.
+001460     PERFORM 3200-RETURN-SORT THRU 3200-EXIT
+001470         UNTIL WS-EOF-MASTER.
+001480     PERFORM 3300-WRITE-TOTAL THRU 3300-EXIT.
+
+001490 3100-PAGE-BREAK.
+001500     ADD 1 TO WS-PAGE-COUNT
+001510     MOVE SPACES TO ROSTER-RPT-LINE
+001520     WRITE ROSTER-RPT-LINE
+001530     PERFORM 3150-CHECK-ROSTRPT THRU 3150-EXIT
+001540     STRING WS-RUN-ANIO "-" WS-RUN-MES "-" WS-RUN-DIA
+001550         DELIMITED BY SIZE INTO HDR-FECHA
+001560     MOVE WS-PAGE-COUNT TO HDR-PAGINA
+001570     MOVE WS-HDR-LINE-1 TO ROSTER-RPT-LINE
+001580     WRITE ROSTER-RPT-LINE
+001590     PERFORM 3150-CHECK-ROSTRPT THRU 3150-EXIT
+001600     MOVE SPACES TO ROSTER-RPT-LINE
+001610     WRITE ROSTER-RPT-LINE
+001620     PERFORM 3150-CHECK-ROSTRPT THRU 3150-EXIT
+001630     MOVE ZERO TO WS-LINE-COUNT
+001640 3100-EXIT.
+001650     EXIT.
+
+001660 3150-CHECK-ROSTRPT.
+001670     IF NOT WS-ROSTRPT-OK
+001680         DISPLAY "EMPLROST: ERROR ESCRIBIENDO ROSTRPT "
+001690             WS-ROSTRPT-STATUS
+001700         GO TO ABEND-CLEANUP
+001710     END-IF.
+001720 3150-EXIT.
+001730     EXIT.
+
+001740 3200-RETURN-SORT.
+001750     RETURN SORT-WORK-FILE
+001760         AT END
+001770             SET WS-EOF-MASTER TO TRUE
+001780             GO TO 3200-EXIT
+001790     END-RETURN
+001800     MOVE SW-EMP-ID   TO DET-EMP-ID
+001810     MOVE SW-APELLIDO TO DET-APELLIDO
+001820     MOVE SW-NOMBRE   TO DET-NOMBRE
+001830     STRING SW-ANIO "-" SW-MES "-" SW-DIA
+001840         DELIMITED BY SIZE INTO DET-FECHA
+001850     MOVE WS-DET-LINE TO ROSTER-RPT-LINE
+001860     WRITE ROSTER-RPT-LINE
+001870     PERFORM 3150-CHECK-ROSTRPT THRU 3150-EXIT
+001880     ADD 1 TO WS-LINE-COUNT
+001890     ADD 1 TO WS-EMP-TOTAL
+001900     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001910         PERFORM 3100-PAGE-BREAK THRU 3100-EXIT
+001920     END-IF
+001930 3200-EXIT.
+001940     EXIT.
+
+001950 3300-WRITE-TOTAL.
+001960     MOVE SPACES TO ROSTER-RPT-LINE
+001970     WRITE ROSTER-RPT-LINE
+001980     PERFORM 3150-CHECK-ROSTRPT THRU 3150-EXIT
+001990     MOVE WS-EMP-TOTAL TO TOT-EMP-TOTAL
+002000     MOVE WS-TOTAL-LINE TO ROSTER-RPT-LINE
+002010     WRITE ROSTER-RPT-LINE
+002020     PERFORM 3150-CHECK-ROSTRPT THRU 3150-EXIT
+002030 3300-EXIT.
+002040     EXIT.
+
+002050 ABEND-CLEANUP.
+002060     DISPLAY "EMPLROST: TERMINACION ANORMAL - CERRANDO FICHEROS".
+002070     CLOSE EMPLEADO-MASTER-FILE.
+002080     CLOSE ROSTER-RPT-FILE.
+002090     MOVE 16 TO RETURN-CODE.
+002100     GOBACK.
+
+002110     END PROGRAM EMPLROST.
+
+
+
+
