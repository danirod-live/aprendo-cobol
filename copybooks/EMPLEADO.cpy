@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------*
+000020* EMPLEADO - LAYOUT COMUN DEL MAESTRO DE EMPLEADOS (EMPMSTR) *
+000030* USADO POR CAMPOS, EMPLROST Y PAYEXTR. CUALQUIER CAMBIO DE  *
+000040* CAMPOS DEBE HACERSE AQUI PARA QUE LOS TRES PROGRAMAS SIGAN *
+000050* VIENDO EL MISMO REGISTRO FISICO.                           *
+000060*----------------------------------------------------------*
+000070 01  EMPLEADO-MASTER-REC.
+000080     05 EMP-ID                  PIC 9(06).
+000090     05 DATOS.
+000100         10 NOMBRE              PIC X(14).
+000110         10 APELLIDO            PIC X(14).
+000120         10 DEPARTAMENTO        PIC X(04).
+000130         10 SALARIO             PIC 9(07)V99.
+000140     05 FECHA.
+000150         10 ANIO                PIC 9(04).
+000160         10 MES                 PIC 9(02).
+000170         10 DIA                 PIC 9(02).
