@@ -1,19 +1,207 @@
-      *> ahora con if-else
+000010*----------------------------------------------------------*
+000020* IFELSE - MOTOR DE VALIDACION DE CAMPOS POR TOLERANCIA      *
+000030*----------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. IFELSE.
+000060 AUTHOR. EQUIPO DE SISTEMAS.
+000070 INSTALLATION. APRENDO-COBOL.
+000080 DATE-WRITTEN. 2023-02-03.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES                               *
+000120*----------------------------------------------------------*
+000130* 2023-02-03 DR  VERSION ORIGINAL. MULTIPLICABA 6 POR 7 Y    *
+000140*                COMPARABA EL RESULTADO CONTRA 42 CON UN     *
+000150*                UNICO IF-ELSE, DE DEMOSTRACION.              *
+000160* 2026-08-09 DR  CONVERTIDO EN UN MOTOR DE VALIDACION POR    *
+000170*                LOTES: CADA REGISTRO DE ENTRADA TRAE UN     *
+000180*                VALOR ESPERADO, UN VALOR REAL Y UNA          *
+000190*                TOLERANCIA; EL MISMO PARRAFO DE COMPROBACION *
+000200*                (2200-EDIT-CHECK) SE REUTILIZA PARA CADA     *
+000210*                REGISTRO EN VEZ DE REPETIR EL IF-ELSE.        *
+000220* 2026-08-09 DR  LA COMPROBACION YA NO EXIGE IGUALDAD EXACTA  *
+000230*                -- SE ACEPTA CUALQUIER VALOR REAL DENTRO DE  *
+000240*                LA BANDA DE TOLERANCIA DEL REGISTRO.          *
+000250* 2026-08-09 DR  SE COMPRUEBA EL FILE STATUS TRAS EL WRITE DE    *
+000260*                IFELSRPT.                                      *
+000270*----------------------------------------------------------*
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IFELSE.
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SPECIAL-NAMES.
+000310     DECIMAL-POINT IS COMMA.
+
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT IFELSE-IN-FILE ASSIGN TO "IFELSEIN"
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-IFELSEIN-STATUS.
+
+000370     SELECT IFELSE-RPT-FILE ASSIGN TO "IFELSRPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-IFELSRPT-STATUS.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  IFELSE-IN-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  IFELSE-IN-REC.
+000450     05 IE-CAMPO-ID              PIC X(10).
+000460     05 IE-VALOR-ESPERADO        PIC S9(07)V99.
+000470     05 IE-VALOR-REAL            PIC S9(07)V99.
+000480     05 IE-TOLERANCIA            PIC S9(07)V99.
+
+000490 FD  IFELSE-RPT-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510 01  IFELSE-RPT-LINE             PIC X(80).
+
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-IFELSEIN-STATUS          PIC X(02) VALUE SPACES.
+000540     88 WS-IFELSEIN-OK               VALUE "00".
+000550     88 WS-IFELSEIN-EOF              VALUE "10".
+
+000560 01  WS-IFELSRPT-STATUS          PIC X(02) VALUE SPACES.
+000570     88 WS-IFELSRPT-OK               VALUE "00".
+
+000580 01  WS-SWITCHES.
+000590     05 WS-EOF-IFELSEIN-SW     PIC X(01) VALUE "N".
+000600         88 WS-EOF-IFELSEIN         VALUE "Y".
+
+000610 01  WS-COUNTERS.
+000620     05 WS-LEIDOS-COUNT        PIC 9(07) COMP VALUE ZERO.
+000630     05 WS-PASA-COUNT          PIC 9(07) COMP VALUE ZERO.
+000640     05 WS-FALLA-COUNT         PIC 9(07) COMP VALUE ZERO.
+
+000650*----------------------------------------------------------*
+000660* PARAMETROS Y RESULTADO DEL PARRAFO REUTILIZABLE DE        *
+000670* COMPROBACION 2200-EDIT-CHECK. CUALQUIER PAR DE VALORES    *
+000680* SE PUEDE VALIDAR CARGANDO ESTOS TRES CAMPOS Y             *
+000690* PERFORMANDO EL PARRAFO.                                    *
+000700*----------------------------------------------------------*
+000710 01  EDIT-CHECK-PARMS.
+000720     05 EDIT-CHECK-ESPERADO      PIC S9(07)V99.
+000730     05 EDIT-CHECK-REAL          PIC S9(07)V99.
+000740     05 EDIT-CHECK-TOLERANCIA    PIC S9(07)V99.
+000750     05 EDIT-CHECK-DIFERENCIA    PIC S9(07)V99.
+000760     05 EDIT-CHECK-RESULT-SW     PIC X(01).
+000770         88 EDIT-CHECK-OK            VALUE "S".
+000780         88 EDIT-CHECK-FALLA         VALUE "N".
+
+000790 01  WS-DET-LINE.
+000800     05 DL-CAMPO-ID              PIC X(10).
+000810     05 FILLER                   PIC X(02) VALUE SPACES.
+000820     05 DL-ESPERADO              PIC -9(07)9,99.
+000830     05 FILLER                   PIC X(02) VALUE SPACES.
+000840     05 DL-REAL                  PIC -9(07)9,99.
+000850     05 FILLER                   PIC X(02) VALUE SPACES.
+000860     05 DL-DIFERENCIA            PIC -9(07)9,99.
+000870     05 FILLER                   PIC X(02) VALUE SPACES.
+000880     05 DL-RESULTADO             PIC X(08).
+
+000890 PROCEDURE DIVISION.
+
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000920     PERFORM 2000-PROCESS-REC THRU 2000-EXIT
+000930         UNTIL WS-EOF-IFELSEIN.
+000940     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000950     GOBACK.
+
+000960 1000-INITIALIZE.
+000970     OPEN INPUT IFELSE-IN-FILE.
+000980     IF NOT WS-IFELSEIN-OK
+000990         DISPLAY "IFELSE: ERROR ABRIENDO IFELSEIN "
+001000             WS-IFELSEIN-STATUS
+001010         GO TO ABEND-CLEANUP
+001020     END-IF
+001030     OPEN OUTPUT IFELSE-RPT-FILE.
+001040     IF NOT WS-IFELSRPT-OK
+001050         DISPLAY "IFELSE: ERROR ABRIENDO IFELSRPT "
+001060             WS-IFELSRPT-STATUS
+001070         GO TO ABEND-CLEANUP
+001080     END-IF
+001090     PERFORM 2100-READ-IFELSEIN THRU 2100-EXIT.
+001100 1000-EXIT.
+001110     EXIT.
+
+001120 2000-PROCESS-REC.
+001130     ADD 1 TO WS-LEIDOS-COUNT
+001140     MOVE IE-VALOR-ESPERADO TO EDIT-CHECK-ESPERADO
+001150     MOVE IE-VALOR-REAL     TO EDIT-CHECK-REAL
+001160     MOVE IE-TOLERANCIA     TO EDIT-CHECK-TOLERANCIA
+001170     PERFORM 2200-EDIT-CHECK THRU 2200-EXIT
+001180     MOVE IE-CAMPO-ID       TO DL-CAMPO-ID
+001190     MOVE EDIT-CHECK-ESPERADO TO DL-ESPERADO
+001200     MOVE EDIT-CHECK-REAL     TO DL-REAL
+001210     MOVE EDIT-CHECK-DIFERENCIA TO DL-DIFERENCIA
+001220     IF EDIT-CHECK-OK
+001230         ADD 1 TO WS-PASA-COUNT
+001240         MOVE "OK"      TO DL-RESULTADO
+001250     ELSE
+001260         ADD 1 TO WS-FALLA-COUNT
+001270         MOVE "FALLA"   TO DL-RESULTADO
+001280     END-IF
+001290     MOVE WS-DET-LINE TO IFELSE-RPT-LINE
+001300     WRITE IFELSE-RPT-LINE
+001310     IF NOT WS-IFELSRPT-OK
+001320         DISPLAY "IFELSE: ERROR ESCRIBIENDO IFELSRPT "
+001330             WS-IFELSRPT-STATUS
+001340         GO TO ABEND-CLEANUP
+001350     END-IF
+001360     PERFORM 2100-READ-IFELSEIN THRU 2100-EXIT.
+001370 2000-EXIT.
+001380     EXIT.
+
+001390 2100-READ-IFELSEIN.
+001400     READ IFELSE-IN-FILE
+001410         AT END
+001420             SET WS-EOF-IFELSEIN TO TRUE
+001430     END-READ
+001440     IF NOT WS-EOF-IFELSEIN AND NOT WS-IFELSEIN-OK
+001450         DISPLAY "IFELSE: ERROR LEYENDO IFELSEIN "
+001460             WS-IFELSEIN-STATUS
+001470         GO TO ABEND-CLEANUP
+001480     END-IF.
+001490 2100-EXIT.
+001500     EXIT.
+
+001510*----------------------------------------------------------*
+001520* PARRAFO REUTILIZABLE DE VALIDACION. ACEPTA EL VALOR REAL   *
+001530* SI CAE DENTRO DE LA BANDA DE TOLERANCIA ALREDEDOR DEL      *
+001540* VALOR ESPERADO, EN VEZ DE EXIGIR IGUALDAD EXACTA.          *
+001550*----------------------------------------------------------*
+001560 2200-EDIT-CHECK.
+001570     COMPUTE EDIT-CHECK-DIFERENCIA =
+001580         EDIT-CHECK-REAL - EDIT-CHECK-ESPERADO
+001590     IF EDIT-CHECK-DIFERENCIA < 0
+001600         COMPUTE EDIT-CHECK-DIFERENCIA =
+001610             EDIT-CHECK-DIFERENCIA * -1
+001620     END-IF
+001630     IF EDIT-CHECK-DIFERENCIA <= EDIT-CHECK-TOLERANCIA
+001640         SET EDIT-CHECK-OK TO TRUE
+001650     ELSE
+001660         SET EDIT-CHECK-FALLA TO TRUE
+001670     END-IF.
+001680 2200-EXIT.
+001690     EXIT.
+
+001700 9000-TERMINATE.
+001710     CLOSE IFELSE-IN-FILE.
+001720     CLOSE IFELSE-RPT-FILE.
+001730     DISPLAY "IFELSE: REGISTROS LEIDOS   " WS-LEIDOS-COUNT.
+001740     DISPLAY "IFELSE: REGISTROS OK       " WS-PASA-COUNT.
+001750     DISPLAY "IFELSE: REGISTROS EN FALLA " WS-FALLA-COUNT.
+001760 9000-EXIT.
+001770     EXIT.
+
+001780 ABEND-CLEANUP.
+001790     DISPLAY "IFELSE: TERMINACION ANORMAL - CERRANDO FICHEROS".
+001800     CLOSE IFELSE-IN-FILE.
+001810     CLOSE IFELSE-RPT-FILE.
+001820     MOVE 16 TO RETURN-CODE.
+001830     GOBACK.
+
+001840     END PROGRAM IFELSE.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 RESULT PIC 99.
 
-       PROCEDURE DIVISION.
-           MULTIPLY 6 BY 7 GIVING RESULT.
-           IF RESULT IS EQUAL TO 42 THEN
-                 DISPLAY "TODO VA BIEN " RESULT
-           ELSE
-                 DISPLAY "ALGO VA MUY MAL " RESULT
-           END-IF
 
-           GOBACK.
-           END PROGRAM IFELSE.
